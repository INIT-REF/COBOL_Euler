@@ -1,30 +1,140 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Euler016.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT parm-file ASSIGN TO "PARM016"
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  parm-file.
+           COPY PARMCARD.
+       01  parm-rec REDEFINES parm-card-rec.
+           05  parm-expo   PIC 9(7).
+           05  FILLER      PIC X(65).
+           05  parm-preset PIC X(08).
+
        WORKING-STORAGE SECTION.
-       01 carry    PIC 9       COMP    VALUE 0.
-       01 tmp      PIC 9(2)    COMP.
-       01 res      PIC 9(4)    COMP    VALUE 0.
-       01 2p1000.
-           05 digs PIC 9       COMP    VALUE 0 OCCURS 302 TIMES 
-                                       INDEXED BY i.
+       01  cur-dt          PIC X(21).
+       01  run-ts          PIC 9(14).
+       01  start-hms.
+           05  start-hh    PIC 9(2).
+           05  start-mm    PIC 9(2).
+           05  start-ss    PIC 9(2).
+       01  end-hms.
+           05  end-hh      PIC 9(2).
+           05  end-mm      PIC 9(2).
+           05  end-ss      PIC 9(2).
+       01  start-sec       PIC 9(5)    COMP.
+       01  end-sec         PIC 9(5)    COMP.
+       01  elapsed-sec     PIC 9(5)    COMP.
+       01  elapsed-out     PIC Z(4)9.
+       01  hist-parms      PIC X(40).
+       COPY EULRESULT.
+       01  idx-desc        PIC X(48).
+       01  msg-code        PIC 9(04)   COMP.
+       01  msg-sev         PIC 9(02)   COMP.
+       01  msg-text        PIC X(56).
+       78  max-digits      VALUE 1000.
+       01  expo        PIC 9(7)    VALUE 1000.
+       01  ndigits     PIC 9(4)    COMP.
+       01 res      PIC 9(6)    COMP    VALUE 0.
        01 out      PIC Z(10).
+       COPY BIGNUM
+           REPLACING ==BIGNUM-TABLE== BY ==pow-num==
+                     ==BIGNUM-LEN==   BY ==pow-len==
+                     ==BIGNUM-DIGIT== BY ==pow-digit==.
+
+       78  preset-cnt          VALUE 3.
+       01  preset-table-values.
+           05  FILLER  PIC X(15)   VALUE "SMALL   0000100".
+           05  FILLER  PIC X(15)   VALUE "STANDARD0001000".
+           05  FILLER  PIC X(15)   VALUE "LARGE   0002500".
+       01  preset-table REDEFINES preset-table-values.
+           05  preset-entry        OCCURS 3 TIMES INDEXED BY pz.
+               10  preset-name     PIC X(08).
+               10  preset-expo       PIC 9(07).
 
        PROCEDURE DIVISION.
-           MOVE 1 to digs(1)
+           MOVE FUNCTION CURRENT-DATE TO cur-dt
+           MOVE cur-dt (1:14) TO run-ts
+           MOVE cur-dt (9:6)  TO start-hms
+           COMPUTE start-sec = start-hh * 3600 + start-mm * 60
+               + start-ss
 
-           PERFORM 1000 TIMES
-               PERFORM VARYING i FROM 1 BY 1 UNTIL i > 302
-                   COMPUTE tmp = 2 * digs(i) + carry
-                   DIVIDE tmp BY 10 GIVING carry REMAINDER digs(i)
+           OPEN INPUT parm-file
+           READ parm-file
+               NOT AT END
+                   MOVE parm-expo TO expo
+           END-READ
+           CLOSE parm-file
+
+           IF parm-preset NOT = SPACES
+               PERFORM VARYING pz FROM 1 BY 1 UNTIL pz > preset-cnt
+                   IF preset-name (pz) = parm-preset
+                       MOVE preset-expo (pz) TO expo
+                   END-IF
                END-PERFORM
-           END-PERFORM
+           END-IF
+
+           COMPUTE ndigits = expo / 3 + 2
+
+           IF ndigits > max-digits
+               MOVE 0015 TO msg-code
+               CALL "Eulmsg" USING msg-code, msg-sev, msg-text,
+                   "EULER016"
+               DISPLAY "EULER016: " FUNCTION TRIM (msg-text)
+               MOVE msg-sev TO RETURN-CODE
+               STOP RUN
+           END-IF
 
-           PERFORM VARYING i FROM 1 BY 1 UNTIL i > 302
-               ADD digs(i) TO res
+           MOVE 1 TO pow-len
+           MOVE 1 TO pow-digit (1)
+
+           PERFORM expo TIMES
+               CALL "Bigdbl" USING pow-num
            END-PERFORM
- 
+
+           CALL "Bigdsum" USING pow-num, res
+
            MOVE res to out
-           DISPLAY FUNCTION TRIM (out)
+
+           MOVE FUNCTION CURRENT-DATE TO cur-dt
+           MOVE cur-dt (9:6) TO end-hms
+           COMPUTE end-sec = end-hh * 3600 + end-mm * 60 + end-ss
+           IF end-sec >= start-sec
+               COMPUTE elapsed-sec = end-sec - start-sec
+           ELSE
+               COMPUTE elapsed-sec = end-sec - start-sec + 86400
+           END-IF
+
+           CALL "Euldesc" USING "EULER016", idx-desc
+           MOVE SPACES TO hist-parms
+           STRING "EXPO=" DELIMITED BY SIZE
+               FUNCTION TRIM (expo) DELIMITED BY SIZE
+               INTO hist-parms
+
+           MOVE SPACES TO eulresult-rec
+           MOVE "EULER016" TO eulresult-prog-id
+           MOVE idx-desc TO eulresult-desc
+           MOVE hist-parms TO eulresult-params
+           MOVE SPACES TO eulresult-value
+           STRING FUNCTION TRIM (out) DELIMITED BY SIZE
+               INTO eulresult-value
+           MOVE parm-card-requester TO eulresult-requester
+           MOVE parm-card-reason TO eulresult-reason
+           MOVE "OK" TO eulresult-status
+           CALL "Eulout" USING eulresult-rec, run-ts,
+               elapsed-sec
+
+           DISPLAY "EULER016 - " FUNCTION TRIM (idx-desc)
+           DISPLAY "RUN DATE/TIME: " run-ts (1:4) "-" run-ts (5:2)
+                   "-" run-ts (7:2) " " run-ts (9:2) ":"
+                   run-ts (11:2) ":" run-ts (13:2)
+           DISPLAY "RESULT: " FUNCTION TRIM (out)
+           MOVE elapsed-sec TO elapsed-out
+           DISPLAY "ELAPSED SECONDS: " FUNCTION TRIM (elapsed-out)
+           DISPLAY "EULER016 - END OF REPORT"
            STOP RUN.
