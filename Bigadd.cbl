@@ -0,0 +1,49 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Bigadd.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  add-carry           PIC 9       COMP    VALUE 0.
+       01  add-tmp             PIC 9(2)    COMP.
+       01  add-da              PIC 9       COMP.
+       01  add-db              PIC 9       COMP.
+       01  add-x               PIC 9(4)    COMP.
+
+       LINKAGE SECTION.
+       COPY BIGNUM
+           REPLACING ==BIGNUM-TABLE== BY ==a-num==
+                     ==BIGNUM-LEN==   BY ==a-len==
+                     ==BIGNUM-DIGIT== BY ==a-digit==.
+       COPY BIGNUM
+           REPLACING ==BIGNUM-TABLE== BY ==b-num==
+                     ==BIGNUM-LEN==   BY ==b-len==
+                     ==BIGNUM-DIGIT== BY ==b-digit==.
+       COPY BIGNUM
+           REPLACING ==BIGNUM-TABLE== BY ==s-num==
+                     ==BIGNUM-LEN==   BY ==s-len==
+                     ==BIGNUM-DIGIT== BY ==s-digit==.
+
+       PROCEDURE DIVISION USING a-num, b-num, s-num.
+           MOVE 0 TO add-carry
+           MOVE FUNCTION MAX (a-len, b-len) TO s-len
+
+           PERFORM VARYING add-x FROM 1 BY 1 UNTIL add-x > s-len
+               MOVE 0 TO add-da
+               MOVE 0 TO add-db
+               IF add-x <= a-len
+                   MOVE a-digit (add-x) TO add-da
+               END-IF
+               IF add-x <= b-len
+                   MOVE b-digit (add-x) TO add-db
+               END-IF
+               COMPUTE add-tmp = add-da + add-db + add-carry
+               DIVIDE add-tmp BY 10
+                   GIVING add-carry REMAINDER s-digit (add-x)
+           END-PERFORM
+
+           IF add-carry > 0
+               ADD 1 TO s-len
+               MOVE add-carry TO s-digit (s-len)
+           END-IF
+
+           GOBACK.
