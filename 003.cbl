@@ -1,21 +1,148 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Euler003.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT trans-file ASSIGN TO "TRANS003"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT rept-file ASSIGN TO "REPT003"
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  trans-file.
+       01  trans-rec       PIC X(12).
+
+       FD  rept-file.
+       01  rept-rec        PIC X(132).
+
        WORKING-STORAGE SECTION.
-       01  n   PIC 9(12)   COMP    VALUE 600851475143.
-       01  d   PIC 9(10)   COMP    VALUE 3.
-       01  out PIC Z(10).
+       01  cur-dt          PIC X(21).
+       01  run-ts          PIC 9(14).
+       01  start-hms.
+           05  start-hh    PIC 9(2).
+           05  start-mm    PIC 9(2).
+           05  start-ss    PIC 9(2).
+       01  end-hms.
+           05  end-hh      PIC 9(2).
+           05  end-mm      PIC 9(2).
+           05  end-ss      PIC 9(2).
+       01  start-sec       PIC 9(5)    COMP.
+       01  end-sec         PIC 9(5)    COMP.
+       01  elapsed-sec     PIC 9(5)    COMP.
+       01  elapsed-out     PIC Z(4)9.
+       01  hist-parms      PIC X(40).
+       COPY EULRESULT.
+       01  idx-desc        PIC X(48).
+       01  eof-sw          PIC X(01)   VALUE "N".
+           88  eof                     VALUE "Y".
+       01  n               PIC 9(12)   COMP.
+       01  trans-n         PIC 9(12)   COMP.
+       01  d               PIC 9(12)   COMP.
+       01  fcnt            PIC 9(3)    COMP    VALUE 0.
+       01  factors.
+           05  fact        PIC 9(12)   COMP OCCURS 64 TIMES
+                                        INDEXED BY fx.
+       01  fout            PIC Z(12).
+       01  nout            PIC Z(12).
+       01  out             PIC Z(10).
+       01  rept-ptr        PIC 9(4)    COMP.
 
        PROCEDURE DIVISION.
-           PERFORM UNTIL n = 1
-               IF FUNCTION MOD (n, d) = 0
-                   DIVIDE n BY d giving n
+           OPEN INPUT trans-file
+           OPEN OUTPUT rept-file
+
+           READ trans-file
+               AT END SET eof TO TRUE
+           END-READ
+
+           PERFORM UNTIL eof
+               MOVE FUNCTION CURRENT-DATE TO cur-dt
+               MOVE cur-dt (1:14) TO run-ts
+               MOVE cur-dt (9:6)  TO start-hms
+               COMPUTE start-sec = start-hh * 3600 + start-mm * 60
+                   + start-ss
+
+               MOVE FUNCTION NUMVAL (trans-rec) TO trans-n
+               MOVE trans-n TO n
+               MOVE 2 TO d
+               MOVE 0 TO fcnt
+
+               PERFORM UNTIL n = 1
+                   IF FUNCTION MOD (n, d) = 0
+                       ADD 1 TO fcnt
+                       MOVE d TO fact (fcnt)
+                       DIVIDE n BY d GIVING n
+                   ELSE
+                       IF d = 2
+                           ADD 1 TO d
+                       ELSE
+                           ADD 2 TO d
+                       END-IF
+                   END-IF
+               END-PERFORM
+
+               MOVE trans-n TO nout
+               MOVE SPACES TO rept-rec
+               MOVE 1 TO rept-ptr
+               STRING FUNCTION TRIM (nout) DELIMITED BY SIZE
+                      " : "                DELIMITED BY SIZE
+                   INTO rept-rec
+                   WITH POINTER rept-ptr
+               PERFORM VARYING fx FROM 1 BY 1 UNTIL fx > fcnt
+                   MOVE fact (fx) TO fout
+                   STRING FUNCTION TRIM (fout) DELIMITED BY SIZE
+                          " "              DELIMITED BY SIZE
+                       INTO rept-rec
+                       WITH POINTER rept-ptr
+               END-PERFORM
+               WRITE rept-rec
+
+               MOVE d TO out
+
+               MOVE FUNCTION CURRENT-DATE TO cur-dt
+               MOVE cur-dt (9:6) TO end-hms
+               COMPUTE end-sec = end-hh * 3600 + end-mm * 60 + end-ss
+               IF end-sec >= start-sec
+                   COMPUTE elapsed-sec = end-sec - start-sec
                ELSE
-                   ADD 2 to d
+                   COMPUTE elapsed-sec = end-sec - start-sec + 86400
+               END-IF
+
+               CALL "Euldesc" USING "EULER003", idx-desc
+
+               DISPLAY "EULER003 - " FUNCTION TRIM (idx-desc)
+               DISPLAY "RUN DATE/TIME: " run-ts (1:4) "-"
+                       run-ts (5:2) "-" run-ts (7:2) " "
+                       run-ts (9:2) ":" run-ts (11:2) ":"
+                       run-ts (13:2)
+               DISPLAY "RESULT: " FUNCTION TRIM (out)
+               MOVE elapsed-sec TO elapsed-out
+               DISPLAY "ELAPSED SECONDS: " FUNCTION TRIM (elapsed-out)
+               DISPLAY "EULER003 - END OF REPORT"
+
+               MOVE SPACES TO hist-parms
+               STRING "N=" DELIMITED BY SIZE
+                   FUNCTION TRIM (nout) DELIMITED BY SIZE
+                   INTO hist-parms
+
+               MOVE SPACES TO eulresult-rec
+               MOVE "EULER003" TO eulresult-prog-id
+               MOVE idx-desc TO eulresult-desc
+               MOVE hist-parms TO eulresult-params
+               MOVE SPACES TO eulresult-value
+               STRING FUNCTION TRIM (out) DELIMITED BY SIZE
+                   INTO eulresult-value
+               MOVE "OK" TO eulresult-status
+               CALL "Eulout" USING eulresult-rec, run-ts,
+                   elapsed-sec
+
+               READ trans-file
+                   AT END SET eof TO TRUE
+               END-READ
            END-PERFORM
 
-           MOVE d TO out
-           
-           DISPLAY FUNCTION TRIM (out)
+           CLOSE trans-file
+           CLOSE rept-file
            STOP RUN.
