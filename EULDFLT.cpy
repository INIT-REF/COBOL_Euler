@@ -0,0 +1,3 @@
+       01  euldflt-rec.
+           05  euldflt-prog-id     PIC X(08).
+           05  euldflt-params      PIC X(40).
