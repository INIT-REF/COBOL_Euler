@@ -0,0 +1,22 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Bigdsum.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  dsm-x               PIC 9(4)    COMP.
+
+       LINKAGE SECTION.
+       COPY BIGNUM
+           REPLACING ==BIGNUM-TABLE== BY ==bn-num==
+                     ==BIGNUM-LEN==   BY ==bn-len==
+                     ==BIGNUM-DIGIT== BY ==bn-digit==.
+       01  dsm-sum             PIC 9(6)    COMP.
+
+       PROCEDURE DIVISION USING bn-num, dsm-sum.
+           MOVE 0 TO dsm-sum
+
+           PERFORM VARYING dsm-x FROM 1 BY 1 UNTIL dsm-x > bn-len
+               ADD bn-digit (dsm-x) TO dsm-sum
+           END-PERFORM
+
+           GOBACK.
