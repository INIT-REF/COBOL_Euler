@@ -1,30 +1,206 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Euler004.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT parm-file ASSIGN TO "PARM004"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT rept-file ASSIGN TO "REPT004"
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  parm-file.
+           COPY PARMCARD.
+       01  parm-rec REDEFINES parm-card-rec.
+           05  parm-width  PIC 9(01).
+           05  FILLER      PIC X(71).
+           05  parm-preset PIC X(08).
+
+       FD  rept-file.
+       01  rept-rec        PIC X(60).
+
        WORKING-STORAGE SECTION.
-       01  a   PIC 9(4)    COMP.
-       01  b   PIC 9(4)    COMP.
-       01  p   PIC 9(6)    COMP.
-       01  tmp PIC 9(6)    COMP.
-       01  rev PIC 9(6)    COMP.
-       01  max PIC 9(6)    VALUE 0.
+       01  cur-dt          PIC X(21).
+       01  run-ts          PIC 9(14).
+       01  start-hms.
+           05  start-hh    PIC 9(2).
+           05  start-mm    PIC 9(2).
+           05  start-ss    PIC 9(2).
+       01  end-hms.
+           05  end-hh      PIC 9(2).
+           05  end-mm      PIC 9(2).
+           05  end-ss      PIC 9(2).
+       01  start-sec       PIC 9(5)    COMP.
+       01  end-sec         PIC 9(5)    COMP.
+       01  elapsed-sec     PIC 9(5)    COMP.
+       01  elapsed-out     PIC Z(4)9.
+       01  hist-parms      PIC X(40).
+       COPY EULRESULT.
+       01  idx-desc        PIC X(48).
+       01  msg-code        PIC 9(04)   COMP.
+       01  msg-sev         PIC 9(02)   COMP.
+       01  msg-text        PIC X(56).
+       78  max-width       VALUE 6.
+       01  width   PIC 9(01)   VALUE 3.
+       01  lo      PIC 9(6)    COMP.
+       01  hi      PIC 9(6)    COMP.
+       01  a   PIC 9(6)    COMP.
+       01  b   PIC 9(6)    COMP.
+       01  p   PIC 9(12)   COMP.
+       01  rev PIC 9(12)   COMP.
+       01  max PIC 9(12)   VALUE 0.
+       01  aout PIC Z(6).
+       01  bout PIC Z(6).
+       01  pout PIC Z(12).
+       01  out  PIC Z(12).
+       01  cand-score      PIC 9(12)   COMP.
+       01  cand-label      PIC X(40).
+       01  rank-cnt-out    PIC Z9.
+       01  rx              PIC 9(2)    COMP.
+       COPY RANKTBL.
+
+       78  preset-cnt          VALUE 3.
+       01  preset-table-values.
+           05  FILLER  PIC X(9)   VALUE "SMALL   2".
+           05  FILLER  PIC X(9)   VALUE "STANDARD3".
+           05  FILLER  PIC X(9)   VALUE "LARGE   6".
+       01  preset-table REDEFINES preset-table-values.
+           05  preset-entry        OCCURS 3 TIMES INDEXED BY pz.
+               10  preset-name     PIC X(08).
+               10  preset-width      PIC 9(01).
 
        PROCEDURE DIVISION.
-           PERFORM VARYING a FROM 100 BY 1 UNTIL a = 1000
-               PERFORM VARYING b FROM a BY 1 UNTIL b = 1000
+           MOVE FUNCTION CURRENT-DATE TO cur-dt
+           MOVE cur-dt (1:14) TO run-ts
+           MOVE cur-dt (9:6)  TO start-hms
+           COMPUTE start-sec = start-hh * 3600 + start-mm * 60
+               + start-ss
+
+           OPEN INPUT parm-file
+           READ parm-file
+               NOT AT END
+                   MOVE parm-width TO width
+           END-READ
+           CLOSE parm-file
+
+           IF parm-preset NOT = SPACES
+               PERFORM VARYING pz FROM 1 BY 1 UNTIL pz > preset-cnt
+                   IF preset-name (pz) = parm-preset
+                       MOVE preset-width (pz) TO width
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           IF width < 1 OR width > max-width
+               MOVE 0003 TO msg-code
+               CALL "Eulmsg" USING msg-code, msg-sev, msg-text,
+                   "EULER004"
+               DISPLAY "EULER004: " FUNCTION TRIM (msg-text)
+               MOVE msg-sev TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           COMPUTE lo = 10 ** (width - 1)
+           COMPUTE hi = (10 ** width) - 1
+
+           OPEN OUTPUT rept-file
+
+           MOVE 0 TO RANK-CNT
+
+           PERFORM VARYING a FROM lo BY 1 UNTIL a > hi
+               PERFORM VARYING b FROM a BY 1 UNTIL b > hi
                    MULTIPLY a BY b GIVING p
-                   MOVE p TO tmp
+                   CALL "Digitrev" USING p, rev
+
+                   IF rev = p
+                       MOVE a TO aout
+                       MOVE b TO bout
+                       MOVE p TO pout
+                       MOVE SPACES TO rept-rec
+                       STRING FUNCTION TRIM (pout) DELIMITED BY SIZE
+                              " = "                DELIMITED BY SIZE
+                              FUNCTION TRIM (aout) DELIMITED BY SIZE
+                              " x "                DELIMITED BY SIZE
+                              FUNCTION TRIM (bout) DELIMITED BY SIZE
+                           INTO rept-rec
+                       WRITE rept-rec
 
-                   PERFORM UNTIL tmp = 0
-                       COMPUTE rev = 10 * rev + FUNCTION MOD (tmp, 10)
-                       DIVIDE tmp BY 10 GIVING tmp
-                   END-PERFORM
+                       IF p > max
+                           MOVE p TO max
+                       END-IF
 
-                   IF rev = p AND p > max
-                       MOVE p TO max
+                       MOVE p TO cand-score
+                       MOVE SPACES TO cand-label
+                       STRING FUNCTION TRIM (aout) DELIMITED BY SIZE
+                              " x "               DELIMITED BY SIZE
+                              FUNCTION TRIM (bout) DELIMITED BY SIZE
+                           INTO cand-label
+                       CALL "Ranktop" USING cand-score, cand-label,
+                           RANK-TABLE
+                   END-IF
                END-PERFORM
            END-PERFORM
-           
-           DISPLAY max
+
+           MOVE RANK-CNT TO rank-cnt-out
+           MOVE SPACES TO rept-rec
+           STRING "TOP " DELIMITED BY SIZE
+                  FUNCTION TRIM (rank-cnt-out) DELIMITED BY SIZE
+                  " PALINDROME PRODUCTS" DELIMITED BY SIZE
+               INTO rept-rec
+           WRITE rept-rec
+
+           PERFORM VARYING rx FROM 1 BY 1 UNTIL rx > RANK-CNT
+               MOVE RANK-SCORE (rx) TO pout
+               MOVE SPACES TO rept-rec
+               STRING "  " DELIMITED BY SIZE
+                      FUNCTION TRIM (pout) DELIMITED BY SIZE
+                      " = "                DELIMITED BY SIZE
+                      FUNCTION TRIM (RANK-LABEL (rx))
+                          DELIMITED BY SIZE
+                   INTO rept-rec
+               WRITE rept-rec
+           END-PERFORM
+
+           CLOSE rept-file
+
+           MOVE max TO out
+
+           MOVE FUNCTION CURRENT-DATE TO cur-dt
+           MOVE cur-dt (9:6) TO end-hms
+           COMPUTE end-sec = end-hh * 3600 + end-mm * 60 + end-ss
+           IF end-sec >= start-sec
+               COMPUTE elapsed-sec = end-sec - start-sec
+           ELSE
+               COMPUTE elapsed-sec = end-sec - start-sec + 86400
+           END-IF
+
+           CALL "Euldesc" USING "EULER004", idx-desc
+           MOVE SPACES TO hist-parms
+           STRING "WIDTH=" DELIMITED BY SIZE
+               FUNCTION TRIM (width) DELIMITED BY SIZE
+               INTO hist-parms
+
+           MOVE SPACES TO eulresult-rec
+           MOVE "EULER004" TO eulresult-prog-id
+           MOVE idx-desc TO eulresult-desc
+           MOVE hist-parms TO eulresult-params
+           MOVE SPACES TO eulresult-value
+           STRING FUNCTION TRIM (out) DELIMITED BY SIZE
+               INTO eulresult-value
+           MOVE parm-card-requester TO eulresult-requester
+           MOVE parm-card-reason TO eulresult-reason
+           MOVE "OK" TO eulresult-status
+           CALL "Eulout" USING eulresult-rec, run-ts,
+               elapsed-sec
+
+           DISPLAY "EULER004 - " FUNCTION TRIM (idx-desc)
+           DISPLAY "RUN DATE/TIME: " run-ts (1:4) "-" run-ts (5:2)
+                   "-" run-ts (7:2) " " run-ts (9:2) ":"
+                   run-ts (11:2) ":" run-ts (13:2)
+           DISPLAY "RESULT: " FUNCTION TRIM (out)
+           MOVE elapsed-sec TO elapsed-out
+           DISPLAY "ELAPSED SECONDS: " FUNCTION TRIM (elapsed-out)
+           DISPLAY "EULER004 - END OF REPORT"
            STOP RUN.
