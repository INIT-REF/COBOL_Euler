@@ -0,0 +1,5 @@
+       01  RANK-TABLE.
+           05  RANK-CNT        PIC 9(2)    COMP.
+           05  RANK-ENTRY      OCCURS 5 TIMES.
+               10  RANK-SCORE  PIC 9(12)   COMP.
+               10  RANK-LABEL  PIC X(40).
