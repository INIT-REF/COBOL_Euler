@@ -0,0 +1,6 @@
+       01  eulalert-rec.
+           05  eulalert-timestamp  PIC 9(14).
+           05  eulalert-prog-id    PIC X(08).
+           05  eulalert-severity   PIC 9(02).
+           05  eulalert-code       PIC 9(04).
+           05  eulalert-text       PIC X(56).
