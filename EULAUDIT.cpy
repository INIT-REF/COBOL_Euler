@@ -0,0 +1,6 @@
+       01  eulaudit-rec.
+           05  eulaudit-prog-id    PIC X(08).
+           05  eulaudit-timestamp  PIC 9(14).
+           05  eulaudit-params     PIC X(40).
+           05  eulaudit-requester  PIC X(08).
+           05  eulaudit-reason     PIC X(40).
