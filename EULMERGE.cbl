@@ -0,0 +1,149 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EULMERGE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT parm-file ASSIGN TO "PARMMERGE"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT part-file ASSIGN TO "EULPART"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS part-fs.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  parm-file.
+           COPY PARMCARD.
+       01  parm-rec REDEFINES parm-card-rec.
+           05  parm-target-prog    PIC X(08).
+           05  parm-run-id         PIC X(08).
+           05  parm-lim            PIC 9(09).
+           05  FILLER              PIC X(55).
+
+       FD  part-file.
+           COPY EULPART.
+
+       WORKING-STORAGE SECTION.
+       01  target-prog     PIC X(08).
+       01  run-id          PIC X(08).
+       01  lim             PIC 9(09).
+       01  part-fs         PIC XX.
+       01  cur-dt          PIC X(21).
+       01  run-ts          PIC 9(14).
+       01  eof-sw          PIC X(01)   VALUE "N".
+           88  eof                     VALUE "Y".
+       01  found-cnt       PIC 9(5)    COMP    VALUE 0.
+       01  covered-cnt     PIC 9(9)    COMP    VALUE 0.
+       01  expected-cnt    PIC 9(9)    COMP.
+       01  res-total       PIC 9(18)   COMP    VALUE 0.
+       01  max-elapsed     PIC 9(05)   COMP    VALUE 0.
+       01  out             PIC Z(18).
+       01  elapsed-out     PIC Z(4)9.
+       01  hist-parms      PIC X(40).
+           COPY EULRESULT.
+       01  idx-desc        PIC X(48).
+       01  found-cnt-out   PIC ZZ9.
+       01  msg-code        PIC 9(04)   COMP.
+       01  msg-sev         PIC 9(02)   COMP.
+       01  msg-text        PIC X(56).
+
+       PROCEDURE DIVISION.
+           MOVE FUNCTION CURRENT-DATE TO cur-dt
+           MOVE cur-dt (1:14) TO run-ts
+
+           OPEN INPUT parm-file
+           READ parm-file
+               NOT AT END
+                   MOVE parm-target-prog TO target-prog
+                   MOVE parm-run-id      TO run-id
+                   MOVE parm-lim         TO lim
+           END-READ
+           CLOSE parm-file
+
+           COMPUTE expected-cnt = lim - 2
+
+           OPEN INPUT part-file
+           IF part-fs = "35"
+               MOVE 0029 TO msg-code
+               CALL "Eulmsg" USING msg-code, msg-sev, msg-text,
+                   "EULMERGE"
+               DISPLAY "EULMERGE: " FUNCTION TRIM (msg-text)
+               MOVE msg-sev TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           READ part-file
+               AT END SET eof TO TRUE
+           END-READ
+
+           PERFORM UNTIL eof
+               IF eulpart-prog-id = target-prog
+                       AND eulpart-run-id = run-id
+                   ADD eulpart-partial TO res-total
+                   COMPUTE covered-cnt = covered-cnt
+                       + eulpart-hi - eulpart-lo + 1
+                   MOVE FUNCTION MAX (max-elapsed, eulpart-elapsed)
+                       TO max-elapsed
+                   ADD 1 TO found-cnt
+               END-IF
+
+               READ part-file
+                   AT END SET eof TO TRUE
+               END-READ
+           END-PERFORM
+
+           CLOSE part-file
+
+           IF found-cnt = 0
+               MOVE 0029 TO msg-code
+               CALL "Eulmsg" USING msg-code, msg-sev, msg-text,
+                   "EULMERGE"
+               DISPLAY "EULMERGE: " FUNCTION TRIM (msg-text)
+               MOVE msg-sev TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF covered-cnt NOT = expected-cnt
+               MOVE 0030 TO msg-code
+               CALL "Eulmsg" USING msg-code, msg-sev, msg-text,
+                   "EULMERGE"
+               DISPLAY "EULMERGE: " FUNCTION TRIM (msg-text)
+               MOVE msg-sev TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           MOVE res-total TO out
+
+           CALL "Euldesc" USING target-prog, idx-desc
+           MOVE SPACES TO hist-parms
+           STRING "LIM=" DELIMITED BY SIZE
+               FUNCTION TRIM (lim) DELIMITED BY SIZE
+               INTO hist-parms
+
+           MOVE SPACES TO eulresult-rec
+           MOVE target-prog TO eulresult-prog-id
+           MOVE idx-desc TO eulresult-desc
+           MOVE hist-parms TO eulresult-params
+           MOVE SPACES TO eulresult-value
+           STRING FUNCTION TRIM (out) DELIMITED BY SIZE
+               INTO eulresult-value
+           MOVE parm-card-requester TO eulresult-requester
+           MOVE parm-card-reason TO eulresult-reason
+           MOVE "OK" TO eulresult-status
+           CALL "Eulout" USING eulresult-rec, run-ts,
+               max-elapsed
+
+           MOVE found-cnt TO found-cnt-out
+           DISPLAY FUNCTION TRIM (target-prog) " - "
+                   FUNCTION TRIM (idx-desc)
+           DISPLAY "RUN DATE/TIME: " run-ts (1:4) "-" run-ts (5:2)
+                   "-" run-ts (7:2) " " run-ts (9:2) ":"
+                   run-ts (11:2) ":" run-ts (13:2)
+           DISPLAY "MERGED " FUNCTION TRIM (found-cnt-out)
+                   " PARTITIONS FOR RUN ID " FUNCTION TRIM (run-id)
+           DISPLAY "RESULT: " FUNCTION TRIM (out)
+           MOVE max-elapsed TO elapsed-out
+           DISPLAY "ELAPSED SECONDS (LONGEST PARTITION): "
+                   FUNCTION TRIM (elapsed-out)
+           DISPLAY "EULMERGE - END OF REPORT"
+           STOP RUN.
