@@ -0,0 +1,4 @@
+       01  BIGNUM-TABLE.
+           05  BIGNUM-LEN      PIC 9(4)    COMP.
+           05  BIGNUM-DIGIT    PIC 9       COMP OCCURS 1 TO 1200 TIMES
+                                       DEPENDING ON BIGNUM-LEN.
