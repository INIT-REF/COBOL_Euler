@@ -0,0 +1,17 @@
+//EULPRINT JOB  (ACCTNO),'PRINT EULER REPORT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//* PRINT UTILITY - COPIES ONE CATALOGED EULER REPORT DATASET TO A
+//* SYSOUT PRINT CLASS SO A MANAGEMENT COPY CAN BE PULLED AND
+//* DISTRIBUTED WITHOUT AN OPERATOR SCRAPING NUMBERS OUT OF A JOB
+//* LOG.  OVERRIDE SYSUT1 TO NAME THE REPORT DATASET TO PRINT (A
+//* REPTNNN DATASET CATALOGED BY A EULNITE OR EULCHK STEP, OR ONE OF
+//* THE STANDING REPORTS SUCH AS EULER.REGRESSION.REPORT OR
+//* EULER.NIGHTLY.REPORT) AND OVERRIDE SYSUT2'S SYSOUT CLASS TO
+//* WHATEVER PRINT CLASS THE REQUESTING SHOP USES.
+//*
+//STEPPRT  EXEC PGM=IEBGENER
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  DUMMY
+//SYSUT1   DD  DSN=EULER.REGRESSION.REPORT,DISP=SHR
+//SYSUT2   DD  SYSOUT=A
