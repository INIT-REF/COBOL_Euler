@@ -0,0 +1,61 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Euldesc.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT idx-file ASSIGN TO "EULPIDX"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS idx-fs.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  idx-file.
+           COPY EULIDX.
+
+       WORKING-STORAGE SECTION.
+       01  idx-fs              PIC XX.
+       01  idx-eof             PIC X(01)   VALUE "N".
+           88  idx-eof-reached             VALUE "Y".
+       01  idx-found           PIC X(01)   VALUE "N".
+           88  idx-ok                      VALUE "Y".
+
+       LINKAGE SECTION.
+       01  desc-prog-id        PIC X(08).
+       01  desc-text           PIC X(48).
+
+       PROCEDURE DIVISION USING desc-prog-id, desc-text.
+           MOVE SPACES TO desc-text
+           MOVE "N" TO idx-eof
+           MOVE "N" TO idx-found
+
+           OPEN INPUT idx-file
+           IF idx-fs = "35"
+               MOVE "DESCRIPTION NOT CATALOGED" TO desc-text
+               GOBACK
+           END-IF
+
+           READ idx-file
+               AT END SET idx-eof-reached TO TRUE
+           END-READ
+
+           PERFORM UNTIL idx-eof-reached OR idx-ok
+               IF eulidx-prog-id = desc-prog-id
+                   MOVE eulidx-desc TO desc-text
+                   SET idx-ok TO TRUE
+               END-IF
+
+               IF NOT idx-ok
+                   READ idx-file
+                       AT END SET idx-eof-reached TO TRUE
+                   END-READ
+               END-IF
+           END-PERFORM
+
+           CLOSE idx-file
+
+           IF NOT idx-ok
+               MOVE "DESCRIPTION NOT CATALOGED" TO desc-text
+           END-IF
+
+           GOBACK.
