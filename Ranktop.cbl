@@ -0,0 +1,47 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Ranktop.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       78  rank-max        VALUE 5.
+       01  rt-x            PIC 9(2)    COMP.
+       01  rt-pos          PIC 9(2)    COMP    VALUE 0.
+
+       LINKAGE SECTION.
+       01  rt-score        PIC 9(12)   COMP.
+       01  rt-label        PIC X(40).
+       COPY RANKTBL.
+
+       PROCEDURE DIVISION USING rt-score, rt-label, RANK-TABLE.
+           MOVE 0 TO rt-pos
+
+           PERFORM VARYING rt-x FROM 1 BY 1 UNTIL rt-x > RANK-CNT
+               IF rt-score > RANK-SCORE (rt-x)
+                   MOVE rt-x TO rt-pos
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF rt-pos = 0
+               IF RANK-CNT < rank-max
+                   ADD 1 TO RANK-CNT
+                   MOVE rt-score TO RANK-SCORE (RANK-CNT)
+                   MOVE rt-label TO RANK-LABEL (RANK-CNT)
+               END-IF
+               GOBACK
+           END-IF
+
+           PERFORM VARYING rt-x FROM rank-max BY -1
+                   UNTIL rt-x <= rt-pos
+               MOVE RANK-SCORE (rt-x - 1) TO RANK-SCORE (rt-x)
+               MOVE RANK-LABEL (rt-x - 1) TO RANK-LABEL (rt-x)
+           END-PERFORM
+
+           MOVE rt-score TO RANK-SCORE (rt-pos)
+           MOVE rt-label TO RANK-LABEL (rt-pos)
+
+           IF RANK-CNT < rank-max
+               ADD 1 TO RANK-CNT
+           END-IF
+
+           GOBACK.
