@@ -0,0 +1,27 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Divsum.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  d   PIC 9(3)    COMP.
+       01  q   PIC 9(6)    COMP.
+       01  rem PIC 9(6)    COMP.
+
+       LINKAGE SECTION.
+       01  n   PIC 9(6)    COMP.
+       01  ds  PIC 9(6)    COMP.
+
+       PROCEDURE DIVISION USING n, ds.
+           MOVE 1 to ds.
+
+           PERFORM VARYING d FROM 2 BY 1 UNTIL d * d > n
+               DIVIDE n BY d GIVING q REMAINDER rem
+               IF rem = 0
+                   IF q = d
+                       ADD d to ds
+                   ELSE
+                       ADD d to ds
+                       ADD q to ds
+                   END-IF
+               END-IF
+           END-PERFORM.
