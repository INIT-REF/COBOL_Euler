@@ -1,35 +1,148 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Euler024.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT parm-file ASSIGN TO "PARM024"
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  parm-file.
+           COPY PARMCARD.
+       01  parm-rec REDEFINES parm-card-rec.
+           05  parm-index  PIC 9(10).
+           05  parm-alen   PIC 9(2).
+           05  parm-alpha  PIC X(12).
+           05  FILLER      PIC X(48).
+           05  parm-preset PIC X(08).
+
        WORKING-STORAGE SECTION.
+       01  cur-dt          PIC X(21).
+       01  run-ts          PIC 9(14).
+       01  start-hms.
+           05  start-hh    PIC 9(2).
+           05  start-mm    PIC 9(2).
+           05  start-ss    PIC 9(2).
+       01  end-hms.
+           05  end-hh      PIC 9(2).
+           05  end-mm      PIC 9(2).
+           05  end-ss      PIC 9(2).
+       01  start-sec       PIC 9(5)    COMP.
+       01  end-sec         PIC 9(5)    COMP.
+       01  elapsed-sec     PIC 9(5)    COMP.
+       01  elapsed-out     PIC Z(4)9.
+       01  hist-parms      PIC X(40).
+       COPY EULRESULT.
+       01  idx-desc        PIC X(48).
+       01  msg-code        PIC 9(04)   COMP.
+       01  msg-sev         PIC 9(02)   COMP.
+       01  msg-text        PIC X(56).
+       78 max-len  VALUE 12.
+       01 alen     PIC 99      COMP    VALUE 10.
        01 n        PIC 99      COMP.
        01 i        PIC 99      COMP.
        01 j        PIC 99      COMP.
        01 k        PIC 99      COMP.
        01 l        PIC 99      COMP.
-       01 p        PIC 9(6)    COMP    VALUE 999999.
-       01 perm     PIC X(10)           VALUE "0123456789".
-       01 tmp      PIC X(10).
-       01 res      PIC X(10).
+       01 p        PIC 9(10)   COMP    VALUE 999999.
+       01 perm     PIC X(12)           VALUE "0123456789".
+       01 tmp      PIC X(12).
+       01 res      PIC X(12).
        01 facts.
-           05 fact PIC 9(6)    COMP OCCURS 10 TIMES.
+           05 fact PIC 9(10)   COMP OCCURS 13 TIMES.
+       01 orig-p   PIC Z(10).
+       01 alen-out PIC Z(2).
+       01 total-perms      PIC 9(10)   COMP.
+
+       78  preset-cnt          VALUE 3.
+       01  preset-table-values.
+           05  FILLER  PIC X(32)
+               VALUE "SMALL   000000004105ABCDE       ".
+           05  FILLER  PIC X(32)
+               VALUE "STANDARD0000999999100123456789  ".
+           05  FILLER  PIC X(32)
+               VALUE "LARGE   0003628799100123456789  ".
+       01  preset-table REDEFINES preset-table-values.
+           05  preset-entry        OCCURS 3 TIMES INDEXED BY pz.
+               10  preset-name     PIC X(08).
+               10  preset-p          PIC 9(10).
+               10  preset-alen       PIC 9(02).
+               10  preset-perm       PIC X(12).
 
        PROCEDURE DIVISION.
+           MOVE FUNCTION CURRENT-DATE TO cur-dt
+           MOVE cur-dt (1:14) TO run-ts
+           MOVE cur-dt (9:6)  TO start-hms
+           COMPUTE start-sec = start-hh * 3600 + start-mm * 60
+               + start-ss
+
+           OPEN INPUT parm-file
+           READ parm-file
+               NOT AT END
+                   MOVE parm-index TO p
+                   MOVE parm-alen  TO alen
+                   MOVE parm-alpha TO perm
+           END-READ
+           CLOSE parm-file
+
+           IF parm-preset NOT = SPACES
+               PERFORM VARYING pz FROM 1 BY 1 UNTIL pz > preset-cnt
+                   IF preset-name (pz) = parm-preset
+                       MOVE preset-p (pz) TO p
+                       MOVE preset-alen (pz) TO alen
+                       MOVE preset-perm (pz) TO perm
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           MOVE p TO orig-p
+           MOVE alen TO alen-out
+
+           IF alen > max-len
+               MOVE 0020 TO msg-code
+               CALL "Eulmsg" USING msg-code, msg-sev, msg-text,
+                   "EULER024"
+               DISPLAY "EULER024: " FUNCTION TRIM (msg-text)
+               MOVE msg-sev TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF alen < 1
+               MOVE 0033 TO msg-code
+               CALL "Eulmsg" USING msg-code, msg-sev, msg-text,
+                   "EULER024"
+               DISPLAY "EULER024: " FUNCTION TRIM (msg-text)
+               MOVE msg-sev TO RETURN-CODE
+               STOP RUN
+           END-IF
+
            MOVE 1 TO fact(1)
            MOVE 1 TO j
 
-           PERFORM VARYING n FROM 1 BY 1 UNTIL n > 9
+           PERFORM VARYING n FROM 1 BY 1 UNTIL n > alen - 1
                MULTIPLY fact(n) by n GIVING fact(n + 1)
            END-PERFORM
 
-           PERFORM VARYING n FROM 10 BY -1 UNTIL n = 0
+           COMPUTE total-perms = alen * fact(alen)
+
+           IF p >= total-perms
+               MOVE 0034 TO msg-code
+               CALL "Eulmsg" USING msg-code, msg-sev, msg-text,
+                   "EULER024"
+               DISPLAY "EULER024: " FUNCTION TRIM (msg-text)
+               MOVE msg-sev TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM VARYING n FROM alen BY -1 UNTIL n = 0
                DIVIDE p BY fact(n) GIVING i REMAINDER p
                ADD 1 TO i
                MOVE perm(i:1) TO res(j:1)
                MOVE 1 TO k
 
-               PERFORM VARYING l FROM 1 BY 1 UNTIL l > 10
+               PERFORM VARYING l FROM 1 BY 1 UNTIL l > alen
                    IF l = i
                        CONTINUE
                    ELSE
@@ -41,6 +154,42 @@
                MOVE tmp to perm
                ADD 1 to j
            END-PERFORM
-           
-           DISPLAY res
+
+           MOVE FUNCTION CURRENT-DATE TO cur-dt
+           MOVE cur-dt (9:6) TO end-hms
+           COMPUTE end-sec = end-hh * 3600 + end-mm * 60 + end-ss
+           IF end-sec >= start-sec
+               COMPUTE elapsed-sec = end-sec - start-sec
+           ELSE
+               COMPUTE elapsed-sec = end-sec - start-sec + 86400
+           END-IF
+
+           CALL "Euldesc" USING "EULER024", idx-desc
+           MOVE SPACES TO hist-parms
+           STRING "INDEX=" DELIMITED BY SIZE
+               FUNCTION TRIM (orig-p) DELIMITED BY SIZE
+               " ALEN=" DELIMITED BY SIZE
+               FUNCTION TRIM (alen-out) DELIMITED BY SIZE
+               INTO hist-parms
+
+           MOVE SPACES TO eulresult-rec
+           MOVE "EULER024" TO eulresult-prog-id
+           MOVE idx-desc TO eulresult-desc
+           MOVE hist-parms TO eulresult-params
+           MOVE SPACES TO eulresult-value
+           MOVE res(1:alen) TO eulresult-value
+           MOVE parm-card-requester TO eulresult-requester
+           MOVE parm-card-reason TO eulresult-reason
+           MOVE "OK" TO eulresult-status
+           CALL "Eulout" USING eulresult-rec, run-ts,
+               elapsed-sec
+
+           DISPLAY "EULER024 - " FUNCTION TRIM (idx-desc)
+           DISPLAY "RUN DATE/TIME: " run-ts (1:4) "-" run-ts (5:2)
+                   "-" run-ts (7:2) " " run-ts (9:2) ":"
+                   run-ts (11:2) ":" run-ts (13:2)
+           DISPLAY "RESULT: " res(1:alen)
+           MOVE elapsed-sec TO elapsed-out
+           DISPLAY "ELAPSED SECONDS: " FUNCTION TRIM (elapsed-out)
+           DISPLAY "EULER024 - END OF REPORT"
            STOP RUN.
