@@ -0,0 +1,7 @@
+       01  eulhistk-rec.
+           05  eulhistk-key.
+               10  eulhistk-prog-id    PIC X(08).
+               10  eulhistk-timestamp  PIC 9(14).
+           05  eulhistk-params         PIC X(40).
+           05  eulhistk-result         PIC X(18).
+           05  eulhistk-elapsed        PIC 9(05).
