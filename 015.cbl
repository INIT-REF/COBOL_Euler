@@ -1,18 +1,183 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Euler015.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT parm-file ASSIGN TO "PARM015"
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  parm-file.
+           COPY PARMCARD.
+       01  parm-rec REDEFINES parm-card-rec.
+           05  parm-width  PIC 9(3).
+           05  parm-height PIC 9(3).
+           05  FILLER      PIC X(66).
+           05  parm-preset PIC X(08).
+
        WORKING-STORAGE SECTION.
-       01  n   PIC 9(2)    COMP.
+       01  cur-dt          PIC X(21).
+       01  run-ts          PIC 9(14).
+       01  start-hms.
+           05  start-hh    PIC 9(2).
+           05  start-mm    PIC 9(2).
+           05  start-ss    PIC 9(2).
+       01  end-hms.
+           05  end-hh      PIC 9(2).
+           05  end-mm      PIC 9(2).
+           05  end-ss      PIC 9(2).
+       01  start-sec       PIC 9(5)    COMP.
+       01  end-sec         PIC 9(5)    COMP.
+       01  elapsed-sec     PIC 9(5)    COMP.
+       01  elapsed-out     PIC Z(4)9.
+       01  hist-parms      PIC X(40).
+       COPY EULRESULT.
+       01  idx-desc        PIC X(48).
+       01  gwidth  PIC 9(3)    VALUE 20.
+       01  gheight PIC 9(3)    VALUE 20.
+       01  n   PIC 9(3)    COMP.
        01  res PIC 9(18)   COMP    VALUE 1.
+       01  prod    PIC 9(18)   COMP.
        01  out PIC Z(18).
+       01  msg-code        PIC 9(04)   COMP.
+       01  msg-sev         PIC 9(02)   COMP.
+       01  msg-text        PIC X(56).
+       01  ratio-exact-sw  PIC X(01)   VALUE "Y".
+           88  ratio-exact             VALUE "Y".
+       01  pascal-k        PIC 9(4)    COMP.
+       01  pascal-n        PIC 9(4)    COMP.
+       01  pascal-row      PIC 9(4)    COMP.
+       01  pascal-j        PIC 9(4)    COMP.
+       01  pascal-top      PIC 9(4)    COMP.
+       01  pascal-cell     PIC 9(18)   COMP OCCURS 1000 TIMES VALUE 0.
+
+       78  preset-cnt          VALUE 3.
+       01  preset-table-values.
+           05  FILLER  PIC X(14)   VALUE "SMALL   010010".
+           05  FILLER  PIC X(14)   VALUE "STANDARD020020".
+           05  FILLER  PIC X(14)   VALUE "LARGE   030030".
+       01  preset-table REDEFINES preset-table-values.
+           05  preset-entry        OCCURS 3 TIMES INDEXED BY pz.
+               10  preset-name     PIC X(08).
+               10  preset-gwidth     PIC 9(03).
+               10  preset-gheight    PIC 9(03).
 
        PROCEDURE DIVISION.
-           PERFORM VARYING n FROM 1 BY 1 UNTIL n > 20
-               COMPUTE res = res * (20 + n) / n
+           MOVE FUNCTION CURRENT-DATE TO cur-dt
+           MOVE cur-dt (1:14) TO run-ts
+           MOVE cur-dt (9:6)  TO start-hms
+           COMPUTE start-sec = start-hh * 3600 + start-mm * 60
+               + start-ss
+
+           OPEN INPUT parm-file
+           READ parm-file
+               NOT AT END
+                   MOVE parm-width  TO gwidth
+                   MOVE parm-height TO gheight
+           END-READ
+           CLOSE parm-file
+
+           IF parm-preset NOT = SPACES
+               PERFORM VARYING pz FROM 1 BY 1 UNTIL pz > preset-cnt
+                   IF preset-name (pz) = parm-preset
+                       MOVE preset-gwidth (pz) TO gwidth
+                       MOVE preset-gheight (pz) TO gheight
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           PERFORM VARYING n FROM 1 BY 1 UNTIL n > gheight
+               COMPUTE prod = res * (gwidth + n)
+                   ON SIZE ERROR
+                       MOVE 0025 TO msg-code
+                       CALL "Eulmsg" USING msg-code, msg-sev, msg-text,
+                           "EULER015"
+                       DISPLAY "EULER015: " FUNCTION TRIM (msg-text)
+                       MOVE msg-sev TO RETURN-CODE
+                       STOP RUN
+               END-COMPUTE
+
+               IF FUNCTION MOD (prod, n) NOT = 0
+                   MOVE "N" TO ratio-exact-sw
+                   EXIT PERFORM
+               END-IF
+
+               COMPUTE res = prod / n
            END-PERFORM
 
+           IF NOT ratio-exact
+               MOVE FUNCTION MIN (gwidth, gheight) TO pascal-k
+               COMPUTE pascal-n = gwidth + gheight
+
+               PERFORM VARYING pascal-j FROM 1 BY 1
+                       UNTIL pascal-j > pascal-k + 1
+                   MOVE 0 TO pascal-cell (pascal-j)
+               END-PERFORM
+               MOVE 1 TO pascal-cell (1)
+
+               PERFORM VARYING pascal-row FROM 1 BY 1
+                       UNTIL pascal-row > pascal-n
+                   COMPUTE pascal-top =
+                       FUNCTION MIN (pascal-row, pascal-k) + 1
+                   PERFORM VARYING pascal-j FROM pascal-top BY -1
+                           UNTIL pascal-j < 2
+                       ADD pascal-cell (pascal-j - 1)
+                           TO pascal-cell (pascal-j)
+                           ON SIZE ERROR
+                               MOVE 0025 TO msg-code
+                               CALL "Eulmsg" USING msg-code, msg-sev,
+                                   msg-text, "EULER015"
+                               DISPLAY "EULER015: "
+                                   FUNCTION TRIM (msg-text)
+                               MOVE msg-sev TO RETURN-CODE
+                               STOP RUN
+                       END-ADD
+                   END-PERFORM
+               END-PERFORM
+
+               MOVE pascal-cell (pascal-k + 1) TO res
+           END-IF
+
            MOVE res TO out
-           
-           DISPLAY FUNCTION TRIM (out)
+
+           MOVE FUNCTION CURRENT-DATE TO cur-dt
+           MOVE cur-dt (9:6) TO end-hms
+           COMPUTE end-sec = end-hh * 3600 + end-mm * 60 + end-ss
+           IF end-sec >= start-sec
+               COMPUTE elapsed-sec = end-sec - start-sec
+           ELSE
+               COMPUTE elapsed-sec = end-sec - start-sec + 86400
+           END-IF
+
+           CALL "Euldesc" USING "EULER015", idx-desc
+           MOVE SPACES TO hist-parms
+           STRING "WIDTH=" DELIMITED BY SIZE
+               FUNCTION TRIM (gwidth) DELIMITED BY SIZE
+               " HEIGHT=" DELIMITED BY SIZE
+               FUNCTION TRIM (gheight) DELIMITED BY SIZE
+               INTO hist-parms
+
+           MOVE SPACES TO eulresult-rec
+           MOVE "EULER015" TO eulresult-prog-id
+           MOVE idx-desc TO eulresult-desc
+           MOVE hist-parms TO eulresult-params
+           MOVE SPACES TO eulresult-value
+           STRING FUNCTION TRIM (out) DELIMITED BY SIZE
+               INTO eulresult-value
+           MOVE parm-card-requester TO eulresult-requester
+           MOVE parm-card-reason TO eulresult-reason
+           MOVE "OK" TO eulresult-status
+           CALL "Eulout" USING eulresult-rec, run-ts,
+               elapsed-sec
+
+           DISPLAY "EULER015 - " FUNCTION TRIM (idx-desc)
+           DISPLAY "RUN DATE/TIME: " run-ts (1:4) "-" run-ts (5:2)
+                   "-" run-ts (7:2) " " run-ts (9:2) ":"
+                   run-ts (11:2) ":" run-ts (13:2)
+           DISPLAY "RESULT: " FUNCTION TRIM (out)
+           MOVE elapsed-sec TO elapsed-out
+           DISPLAY "ELAPSED SECONDS: " FUNCTION TRIM (elapsed-out)
+           DISPLAY "EULER015 - END OF REPORT"
            STOP RUN.
