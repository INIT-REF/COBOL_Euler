@@ -0,0 +1,8 @@
+       01  eulresult-rec.
+           05  eulresult-prog-id   PIC X(08).
+           05  eulresult-desc      PIC X(48).
+           05  eulresult-params    PIC X(40).
+           05  eulresult-value     PIC X(18).
+           05  eulresult-status    PIC X(08).
+           05  eulresult-requester PIC X(08).
+           05  eulresult-reason    PIC X(40).
