@@ -0,0 +1,130 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EULSUM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT idx-file ASSIGN TO "EULPIDX"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS idx-fs.
+           SELECT hist-file ASSIGN TO "RUNHIST"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS hist-fs.
+           SELECT rept-file ASSIGN TO "NITEREPT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  idx-file.
+           COPY EULIDX.
+
+       FD  hist-file.
+           COPY EULHIST.
+
+       FD  rept-file.
+       01  rept-rec        PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  idx-fs          PIC XX.
+       01  hist-fs         PIC XX.
+       01  idx-eof-sw      PIC X(01)   VALUE "N".
+           88  idx-eof                 VALUE "Y".
+       01  hist-eof-sw     PIC X(01)   VALUE "N".
+           88  hist-eof                VALUE "Y".
+       01  msg-code        PIC 9(04)   COMP.
+       01  msg-sev         PIC 9(02)   COMP.
+       01  msg-text        PIC X(56).
+
+       78  sum-max             VALUE 30.
+       01  sum-cnt         PIC 9(3)    COMP    VALUE 0.
+       01  sum-table.
+           05  sum-entry   OCCURS 30 TIMES INDEXED BY sx.
+               10  sum-prog-id         PIC X(08).
+               10  sum-desc            PIC X(48).
+               10  sum-last-result     PIC X(18).
+               10  sum-last-elapsed    PIC 9(05)   VALUE 0.
+               10  sum-run-sw          PIC X(01)   VALUE "N".
+                   88  sum-has-run                 VALUE "Y".
+
+       PROCEDURE DIVISION.
+           OPEN INPUT idx-file
+           IF idx-fs = "35"
+               MOVE 0024 TO msg-code
+               CALL "Eulmsg" USING msg-code, msg-sev, msg-text,
+                   "EULSUM"
+               DISPLAY "EULSUM: " FUNCTION TRIM (msg-text)
+               MOVE msg-sev TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           READ idx-file
+               AT END SET idx-eof TO TRUE
+           END-READ
+
+           PERFORM UNTIL idx-eof
+               ADD 1 TO sum-cnt
+               MOVE eulidx-prog-id TO sum-prog-id (sum-cnt)
+               MOVE eulidx-desc TO sum-desc (sum-cnt)
+               MOVE SPACES TO sum-last-result (sum-cnt)
+               MOVE 0 TO sum-last-elapsed (sum-cnt)
+               MOVE "N" TO sum-run-sw (sum-cnt)
+
+               READ idx-file
+                   AT END SET idx-eof TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE idx-file
+
+           OPEN INPUT hist-file
+           IF hist-fs NOT = "35"
+               READ hist-file
+                   AT END SET hist-eof TO TRUE
+               END-READ
+
+               PERFORM UNTIL hist-eof
+                   PERFORM VARYING sx FROM 1 BY 1 UNTIL sx > sum-cnt
+                       IF sum-prog-id (sx) = eulhist-prog-id
+                           MOVE eulhist-result TO
+                               sum-last-result (sx)
+                           MOVE eulhist-elapsed TO
+                               sum-last-elapsed (sx)
+                           MOVE "Y" TO sum-run-sw (sx)
+                       END-IF
+                   END-PERFORM
+
+                   READ hist-file
+                       AT END SET hist-eof TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE hist-file
+           END-IF
+
+           OPEN OUTPUT rept-file
+
+           PERFORM VARYING sx FROM 1 BY 1 UNTIL sx > sum-cnt
+               MOVE SPACES TO rept-rec
+               IF sum-has-run (sx)
+                   STRING sum-prog-id (sx) (6:3) DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       FUNCTION TRIM (sum-desc (sx))
+                           DELIMITED BY SIZE
+                       " RESULT=" DELIMITED BY SIZE
+                       FUNCTION TRIM (sum-last-result (sx))
+                           DELIMITED BY SIZE
+                       " ELAPSED=" DELIMITED BY SIZE
+                       FUNCTION TRIM (sum-last-elapsed (sx))
+                           DELIMITED BY SIZE
+                       INTO rept-rec
+               ELSE
+                   STRING sum-prog-id (sx) (6:3) DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       FUNCTION TRIM (sum-desc (sx))
+                           DELIMITED BY SIZE
+                       " NO RUN-HISTORY ENTRY FOUND" DELIMITED BY SIZE
+                       INTO rept-rec
+               END-IF
+               WRITE rept-rec
+           END-PERFORM
+
+           CLOSE rept-file
+           STOP RUN.
