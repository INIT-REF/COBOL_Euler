@@ -0,0 +1,8 @@
+       01  eulpart-rec.
+           05  eulpart-prog-id     PIC X(08).
+           05  eulpart-run-id      PIC X(08).
+           05  eulpart-lim         PIC 9(09).
+           05  eulpart-lo          PIC 9(09).
+           05  eulpart-hi          PIC 9(09).
+           05  eulpart-partial     PIC 9(18).
+           05  eulpart-elapsed     PIC 9(05).
