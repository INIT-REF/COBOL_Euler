@@ -1,29 +1,124 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Euler012.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT parm-file ASSIGN TO "PARM012"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT rept-file ASSIGN TO "REPT012"
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  parm-file.
+           COPY PARMCARD.
+       01  parm-rec REDEFINES parm-card-rec.
+           05  parm-thresh PIC 9(5).
+           05  FILLER      PIC X(67).
+           05  parm-preset PIC X(08).
+
+       FD  rept-file.
+       01  rept-rec        PIC X(60).
+
        WORKING-STORAGE SECTION.
+       01  cur-dt          PIC X(21).
+       01  run-ts          PIC 9(14).
+       01  start-hms.
+           05  start-hh    PIC 9(2).
+           05  start-mm    PIC 9(2).
+           05  start-ss    PIC 9(2).
+       01  end-hms.
+           05  end-hh      PIC 9(2).
+           05  end-mm      PIC 9(2).
+           05  end-ss      PIC 9(2).
+       01  start-sec       PIC 9(5)    COMP.
+       01  end-sec         PIC 9(5)    COMP.
+       01  elapsed-sec     PIC 9(5)    COMP.
+       01  elapsed-out     PIC Z(4)9.
+       01  hist-parms      PIC X(40).
+       COPY EULRESULT.
+       01  idx-desc        PIC X(48).
+       01  msg-code        PIC 9(04)   COMP.
+       01  msg-sev         PIC 9(02)   COMP.
+       01  msg-text        PIC X(56).
+       01  thresh  PIC 9(5)    VALUE 500.
+       78  max-search-n        VALUE 140000.
        01  n   PIC 9(10)   COMP    VALUE 1.
        01  tri PIC 9(10)   COMP    VALUE 1.
        01  tmp PIC 9(10)   COMP.
        01  d   PIC 9(10)   COMP.
        01  exp PIC 9(10)   COMP.
-       01  cnt PIC 9(3)    COMP.
+       01  cnt PIC 9(5)    COMP.
+       01  facts.
+           05  fact-p      PIC 9(10)   COMP OCCURS 30 TIMES.
+           05  fact-e      PIC 9(10)   COMP OCCURS 30 TIMES.
+       01  fcnt    PIC 9(2)    COMP.
+       01  fx      PIC 9(2)    COMP.
        01  out PIC Z(10).
+       01  pout PIC Z(10).
+       01  eout PIC Z(10).
+       01  cout PIC Z(10).
+       01  cand-score      PIC 9(12)   COMP.
+       01  cand-label      PIC X(40).
+       01  cand-out        PIC Z(10).
+       01  rank-cnt-out    PIC Z9.
+       01  rx              PIC 9(2)    COMP.
+       COPY RANKTBL.
+
+       78  preset-cnt          VALUE 3.
+       01  preset-table-values.
+           05  FILLER  PIC X(13)   VALUE "SMALL   00100".
+           05  FILLER  PIC X(13)   VALUE "STANDARD00500".
+           05  FILLER  PIC X(13)   VALUE "LARGE   01000".
+       01  preset-table REDEFINES preset-table-values.
+           05  preset-entry        OCCURS 3 TIMES INDEXED BY pz.
+               10  preset-name     PIC X(08).
+               10  preset-thresh     PIC 9(05).
 
        PROCEDURE DIVISION.
+           MOVE FUNCTION CURRENT-DATE TO cur-dt
+           MOVE cur-dt (1:14) TO run-ts
+           MOVE cur-dt (9:6)  TO start-hms
+           COMPUTE start-sec = start-hh * 3600 + start-mm * 60
+               + start-ss
+
+           OPEN INPUT parm-file
+           READ parm-file
+               NOT AT END
+                   MOVE parm-thresh TO thresh
+           END-READ
+           CLOSE parm-file
+
+           IF parm-preset NOT = SPACES
+               PERFORM VARYING pz FROM 1 BY 1 UNTIL pz > preset-cnt
+                   IF preset-name (pz) = parm-preset
+                       MOVE preset-thresh (pz) TO thresh
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           MOVE 0 TO RANK-CNT
+
            PERFORM FOREVER
                ADD 1 TO n
                ADD n TO tri
                MOVE tri to tmp
                MOVE 1 TO cnt
                MOVE 1 TO exp
-               
+               MOVE 0 TO fcnt
+
                PERFORM UNTIL FUNCTION MOD (tmp, 2) > 0
                    ADD 1 TO exp
                    DIVIDE tmp by 2 GIVING tmp
                END-PERFORM
 
+               IF exp > 1
+                   ADD 1 TO fcnt
+                   MOVE 2 TO fact-p (fcnt)
+                   COMPUTE fact-e (fcnt) = exp - 1
+               END-IF
+
                MULTIPLY exp BY cnt
 
                PERFORM VARYING d FROM 3 BY 2 UNTIL d * d > tmp
@@ -34,17 +129,128 @@
                        DIVIDE tmp BY d GIVING tmp
                    END-PERFORM
 
+                   IF exp > 1
+                       ADD 1 TO fcnt
+                       MOVE d TO fact-p (fcnt)
+                       COMPUTE fact-e (fcnt) = exp - 1
+                   END-IF
+
                    MULTIPLY exp BY cnt
                END-PERFORM
 
                IF tmp > 2
                    MULTIPLY 2 by cnt
+                   ADD 1 TO fcnt
+                   MOVE tmp TO fact-p (fcnt)
+                   MOVE 1 TO fact-e (fcnt)
+               END-IF
+
+               MOVE cnt TO cand-score
+               MOVE tri TO cand-out
+               MOVE SPACES TO cand-label
+               STRING "TRIANGULAR NUMBER=" DELIMITED BY SIZE
+                      FUNCTION TRIM (cand-out) DELIMITED BY SIZE
+                   INTO cand-label
+               CALL "Ranktop" USING cand-score, cand-label,
+                   RANK-TABLE
+
+               IF cnt > thresh
+                   GO TO DONE
+               END-IF
+
+               IF n > max-search-n
+                   GO TO NOMATCH
                END-IF
-               
-               IF cnt > 500 GO TO DONE
            END-PERFORM.
 
        DONE.
+           OPEN OUTPUT rept-file
            MOVE tri TO out
-           DISPLAY FUNCTION TRIM (out)
+           MOVE cnt TO cout
+           MOVE SPACES TO rept-rec
+           STRING "TRIANGULAR NUMBER=" DELIMITED BY SIZE
+                  FUNCTION TRIM (out)   DELIMITED BY SIZE
+                  " DIVISORS="          DELIMITED BY SIZE
+                  FUNCTION TRIM (cout)  DELIMITED BY SIZE
+               INTO rept-rec
+           WRITE rept-rec
+
+           PERFORM VARYING fx FROM 1 BY 1 UNTIL fx > fcnt
+               MOVE fact-p (fx) TO pout
+               MOVE fact-e (fx) TO eout
+               MOVE SPACES TO rept-rec
+               STRING "  PRIME=" DELIMITED BY SIZE
+                      FUNCTION TRIM (pout) DELIMITED BY SIZE
+                      " EXPONENT=" DELIMITED BY SIZE
+                      FUNCTION TRIM (eout) DELIMITED BY SIZE
+                   INTO rept-rec
+               WRITE rept-rec
+           END-PERFORM
+
+           MOVE RANK-CNT TO rank-cnt-out
+           MOVE SPACES TO rept-rec
+           STRING "TOP " DELIMITED BY SIZE
+                  FUNCTION TRIM (rank-cnt-out) DELIMITED BY SIZE
+                  " DIVISOR-COUNT CANDIDATES" DELIMITED BY SIZE
+               INTO rept-rec
+           WRITE rept-rec
+
+           PERFORM VARYING rx FROM 1 BY 1 UNTIL rx > RANK-CNT
+               MOVE RANK-SCORE (rx) TO cout
+               MOVE SPACES TO rept-rec
+               STRING "  DIVISORS=" DELIMITED BY SIZE
+                      FUNCTION TRIM (cout) DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      FUNCTION TRIM (RANK-LABEL (rx))
+                          DELIMITED BY SIZE
+                   INTO rept-rec
+               WRITE rept-rec
+           END-PERFORM
+
+           CLOSE rept-file
+
+           MOVE FUNCTION CURRENT-DATE TO cur-dt
+           MOVE cur-dt (9:6) TO end-hms
+           COMPUTE end-sec = end-hh * 3600 + end-mm * 60 + end-ss
+           IF end-sec >= start-sec
+               COMPUTE elapsed-sec = end-sec - start-sec
+           ELSE
+               COMPUTE elapsed-sec = end-sec - start-sec + 86400
+           END-IF
+
+           CALL "Euldesc" USING "EULER012", idx-desc
+           MOVE SPACES TO hist-parms
+           STRING "THRESH=" DELIMITED BY SIZE
+               FUNCTION TRIM (thresh) DELIMITED BY SIZE
+               INTO hist-parms
+
+           MOVE SPACES TO eulresult-rec
+           MOVE "EULER012" TO eulresult-prog-id
+           MOVE idx-desc TO eulresult-desc
+           MOVE hist-parms TO eulresult-params
+           MOVE SPACES TO eulresult-value
+           STRING FUNCTION TRIM (out) DELIMITED BY SIZE
+               INTO eulresult-value
+           MOVE parm-card-requester TO eulresult-requester
+           MOVE parm-card-reason TO eulresult-reason
+           MOVE "OK" TO eulresult-status
+           CALL "Eulout" USING eulresult-rec, run-ts,
+               elapsed-sec
+
+           DISPLAY "EULER012 - " FUNCTION TRIM (idx-desc)
+           DISPLAY "RUN DATE/TIME: " run-ts (1:4) "-" run-ts (5:2)
+                   "-" run-ts (7:2) " " run-ts (9:2) ":"
+                   run-ts (11:2) ":" run-ts (13:2)
+           DISPLAY "RESULT: " FUNCTION TRIM (out)
+           MOVE elapsed-sec TO elapsed-out
+           DISPLAY "ELAPSED SECONDS: " FUNCTION TRIM (elapsed-out)
+           DISPLAY "EULER012 - END OF REPORT"
+           STOP RUN.
+
+       NOMATCH.
+           MOVE 0027 TO msg-code
+           CALL "Eulmsg" USING msg-code, msg-sev, msg-text,
+               "EULER012"
+           DISPLAY "EULER012: " FUNCTION TRIM (msg-text)
+           MOVE msg-sev TO RETURN-CODE
            STOP RUN.
