@@ -0,0 +1,165 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EULTREND.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT parm-file ASSIGN TO "PARMTREND"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT hist-file ASSIGN TO "RUNHIST"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS hist-fs.
+           SELECT rept-file ASSIGN TO "REPTTREND"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  parm-file.
+           COPY PARMCARD.
+       01  parm-rec REDEFINES parm-card-rec.
+           05  parm-target-prog    PIC X(08).
+           05  FILLER              PIC X(72).
+
+       FD  hist-file.
+           COPY EULHIST.
+
+       FD  rept-file.
+       01  rept-rec        PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  target-prog     PIC X(08).
+       01  hist-fs         PIC XX.
+       01  cur-dt          PIC X(21).
+       01  run-ts          PIC 9(14).
+       01  eof-sw          PIC X(01)   VALUE "N".
+           88  eof                     VALUE "Y".
+       01  found-cnt       PIC 9(5)    COMP    VALUE 0.
+       01  found-cnt-out   PIC ZZZZ9.
+       01  first-rec.
+           05  first-timestamp     PIC 9(14).
+           05  first-params        PIC X(40).
+           05  first-result        PIC X(18).
+       01  last-rec.
+           05  last-timestamp      PIC 9(14).
+           05  last-params         PIC X(40).
+           05  last-result         PIC X(18).
+       01  first-result-num    PIC S9(18)  COMP.
+       01  last-result-num     PIC S9(18)  COMP.
+       01  result-growth       PIC S9(18)  COMP.
+       01  result-growth-out   PIC -(18)9.
+       01  msg-code            PIC 9(04)   COMP.
+       01  msg-sev             PIC 9(02)   COMP.
+       01  msg-text            PIC X(56).
+
+       PROCEDURE DIVISION.
+           MOVE FUNCTION CURRENT-DATE TO cur-dt
+           MOVE cur-dt (1:14) TO run-ts
+
+           OPEN INPUT parm-file
+           READ parm-file
+               NOT AT END
+                   MOVE parm-target-prog TO target-prog
+           END-READ
+           CLOSE parm-file
+
+           OPEN INPUT hist-file
+           IF hist-fs = "35"
+               MOVE 0022 TO msg-code
+               CALL "Eulmsg" USING msg-code, msg-sev, msg-text,
+                   "EULTREND"
+               DISPLAY "EULTREND: " FUNCTION TRIM (msg-text)
+               MOVE msg-sev TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT rept-file
+
+           MOVE SPACES TO rept-rec
+           STRING "EULTREND - TREND REPORT FOR " DELIMITED BY SIZE
+               FUNCTION TRIM (target-prog) DELIMITED BY SIZE
+               INTO rept-rec
+           WRITE rept-rec
+
+           READ hist-file
+               AT END SET eof TO TRUE
+           END-READ
+
+           PERFORM UNTIL eof
+               IF eulhist-prog-id = target-prog
+                   ADD 1 TO found-cnt
+                   IF found-cnt = 1
+                       MOVE eulhist-timestamp TO first-timestamp
+                       MOVE eulhist-params    TO first-params
+                       MOVE eulhist-result    TO first-result
+                   END-IF
+                   MOVE eulhist-timestamp TO last-timestamp
+                   MOVE eulhist-params    TO last-params
+                   MOVE eulhist-result    TO last-result
+
+                   MOVE SPACES TO rept-rec
+                   STRING "RUN " eulhist-timestamp DELIMITED BY SIZE
+                       " PARAMS=" DELIMITED BY SIZE
+                       FUNCTION TRIM (eulhist-params) DELIMITED BY SIZE
+                       " RESULT=" DELIMITED BY SIZE
+                       FUNCTION TRIM (eulhist-result) DELIMITED BY SIZE
+                       INTO rept-rec
+                   WRITE rept-rec
+               END-IF
+
+               READ hist-file
+                   AT END SET eof TO TRUE
+               END-READ
+           END-PERFORM
+
+           CLOSE hist-file
+
+           IF found-cnt = 0
+               CLOSE rept-file
+               MOVE 0031 TO msg-code
+               CALL "Eulmsg" USING msg-code, msg-sev, msg-text,
+                   "EULTREND"
+               DISPLAY "EULTREND: " FUNCTION TRIM (msg-text)
+               MOVE msg-sev TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF found-cnt > 1
+               MOVE FUNCTION NUMVAL (first-result) TO first-result-num
+               MOVE FUNCTION NUMVAL (last-result)  TO last-result-num
+               COMPUTE result-growth =
+                   last-result-num - first-result-num
+               MOVE result-growth TO result-growth-out
+
+               MOVE SPACES TO rept-rec
+               STRING "GROWTH SINCE FIRST RUN: " DELIMITED BY SIZE
+                   FUNCTION TRIM (result-growth-out) DELIMITED BY SIZE
+                   INTO rept-rec
+               WRITE rept-rec
+
+               MOVE SPACES TO rept-rec
+               IF first-params NOT = last-params
+                   STRING "PARAMETER RANGE: " DELIMITED BY SIZE
+                       FUNCTION TRIM (first-params) DELIMITED BY SIZE
+                       " -> " DELIMITED BY SIZE
+                       FUNCTION TRIM (last-params) DELIMITED BY SIZE
+                       INTO rept-rec
+               ELSE
+                   STRING "PARAMETERS UNCHANGED ACROSS ALL RERUNS"
+                       DELIMITED BY SIZE
+                       INTO rept-rec
+               END-IF
+               WRITE rept-rec
+           END-IF
+
+           CLOSE rept-file
+
+           MOVE found-cnt TO found-cnt-out
+           DISPLAY "EULTREND - TREND REPORT FOR "
+                   FUNCTION TRIM (target-prog)
+           DISPLAY "RUN DATE/TIME: " run-ts (1:4) "-" run-ts (5:2)
+                   "-" run-ts (7:2) " " run-ts (9:2) ":"
+                   run-ts (11:2) ":" run-ts (13:2)
+           DISPLAY "RUNS FOUND: " FUNCTION TRIM (found-cnt-out)
+           DISPLAY "EULTREND - END OF REPORT"
+
+           STOP RUN.
