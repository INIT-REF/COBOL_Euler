@@ -0,0 +1,89 @@
+//EULNITE  JOB  (ACCTNO),'NIGHTLY EULER BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//* NIGHTLY BATCH STREAM - RUNS THE FULL EULER PROBLEM SET IN
+//* ASCENDING PROBLEM-NUMBER ORDER AND FINISHES WITH A CONSOLIDATED
+//* SUMMARY REPORT (SEE THE EULSUM STEP).  PROBLEMS 008, 011, 013,
+//* 017, 022 AND 023 ARE NOT YET IMPLEMENTED IN THIS SYSTEM AND ARE
+//* SKIPPED.  TO GET A PRINT COPY OF EULER.NIGHTLY.REPORT INSTEAD OF
+//* SCRAPING THE JOB LOG, RUN EULPRINT WITH SYSUT1 OVERRIDDEN TO
+//* THAT DATASET NAME.
+//*
+//STEP001  EXEC PGM=EULER001
+//PARM001  DD  DSN=&&PARM001,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//STEP002  EXEC PGM=EULER002
+//SYSOUT   DD  SYSOUT=*
+//FIB002   DD  DSN=&&FIB002,DISP=(NEW,CATLG),
+//             DCB=(RECFM=FB,LRECL=18)
+//STEP003  EXEC PGM=EULER003
+//TRANS003 DD  DSN=&&TRANS003,DISP=SHR
+//REPT003  DD  DSN=&&REPT003,DISP=(NEW,CATLG),
+//             DCB=(RECFM=FB,LRECL=132)
+//SYSOUT   DD  SYSOUT=*
+//STEP004  EXEC PGM=EULER004
+//PARM004  DD  DSN=&&PARM004,DISP=SHR
+//REPT004  DD  DSN=&&REPT004,DISP=(NEW,CATLG),
+//             DCB=(RECFM=FB,LRECL=40)
+//SYSOUT   DD  SYSOUT=*
+//STEP005  EXEC PGM=EULER005
+//PARM005  DD  DSN=&&PARM005,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//STEP006  EXEC PGM=EULER006
+//PARM006  DD  DSN=&&PARM006,DISP=SHR
+//REPT006  DD  DSN=&&REPT006,DISP=(NEW,CATLG),
+//             DCB=(RECFM=FB,LRECL=40)
+//SYSOUT   DD  SYSOUT=*
+//STEP007  EXEC PGM=EULER007
+//PARM007  DD  DSN=&&PARM007,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//STEP009  EXEC PGM=EULER009
+//PARM009  DD  DSN=&&PARM009,DISP=SHR
+//REPT009  DD  DSN=&&REPT009,DISP=(NEW,CATLG),
+//             DCB=(RECFM=FB,LRECL=60)
+//SYSOUT   DD  SYSOUT=*
+//STEP010  EXEC PGM=EULER010
+//PARM010  DD  DSN=&&PARM010,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//STEP012  EXEC PGM=EULER012
+//PARM012  DD  DSN=&&PARM012,DISP=SHR
+//REPT012  DD  DSN=&&REPT012,DISP=(NEW,CATLG),
+//             DCB=(RECFM=FB,LRECL=40)
+//SYSOUT   DD  SYSOUT=*
+//STEP014  EXEC PGM=EULER014
+//PARM014  DD  DSN=&&PARM014,DISP=SHR
+//REPT014  DD  DSN=&&REPT014,DISP=(NEW,CATLG),
+//             DCB=(RECFM=FB,LRECL=40)
+//SYSOUT   DD  SYSOUT=*
+//STEP015  EXEC PGM=EULER015
+//PARM015  DD  DSN=&&PARM015,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//STEP016  EXEC PGM=EULER016
+//PARM016  DD  DSN=&&PARM016,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//STEP018  EXEC PGM=EULER018
+//TRI018   DD  DSN=&&TRI018,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//STEP019  EXEC PGM=EULER019
+//PARM019  DD  DSN=&&PARM019,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//STEP020  EXEC PGM=EULER020
+//PARM020  DD  DSN=&&PARM020,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//STEP021  EXEC PGM=EULER021
+//SYSOUT   DD  SYSOUT=*
+//STEP024  EXEC PGM=EULER024
+//PARM024  DD  DSN=&&PARM024,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//STEP025  EXEC PGM=EULER025
+//PARM025  DD  DSN=&&PARM025,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//STEP026  EXEC PGM=EULER026
+//PARM026  DD  DSN=&&PARM026,DISP=SHR
+//REPT026  DD  DSN=&&REPT026,DISP=(NEW,CATLG),
+//             DCB=(RECFM=FB,LRECL=40)
+//SYSOUT   DD  SYSOUT=*
+//STEPSUM  EXEC PGM=EULSUM
+//NITEREPT DD  DSN=EULER.NIGHTLY.REPORT,DISP=(NEW,CATLG),
+//             DCB=(RECFM=FB,LRECL=100)
+//SYSOUT   DD  SYSOUT=*
