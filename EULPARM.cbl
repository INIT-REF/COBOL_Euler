@@ -0,0 +1,188 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EULPARM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT card-file ASSIGN TO DYNAMIC card-fname
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  card-file.
+       01  card-rec        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  card-fname          PIC X(08).
+       01  sel-num             PIC X(03).
+       01  sel-found           PIC X(01)   VALUE "N".
+           88  sel-ok                      VALUE "Y".
+       01  raw-in              PIC X(12).
+       01  work-num            PIC 9(12).
+       01  new-card            PIC X(80).
+       01  card-ptr            PIC 9(3)    COMP.
+       01  prompt-out          PIC X(10).
+       01  msg-code            PIC 9(04)   COMP.
+       01  msg-sev             PIC 9(02)   COMP.
+       01  msg-text            PIC X(56).
+
+       78  menu-cnt                VALUE 20.
+       01  menu-table-values.
+           05  FILLER  PIC X(50)   VALUE
+               "001Euler001P304DIV1      04DIV2      06LIM       N".
+           05  FILLER  PIC X(50)   VALUE
+               "002Euler002N000          00          00          N".
+           05  FILLER  PIC X(50)   VALUE
+               "003Euler003T112TRANS NBR 00          00          N".
+           05  FILLER  PIC X(50)   VALUE
+               "004Euler004P101WIDTH     00          00          N".
+           05  FILLER  PIC X(50)   VALUE
+               "005Euler005P104UPTO      00          00          N".
+           05  FILLER  PIC X(50)   VALUE
+               "006Euler006P104UPTO      00          00          N".
+           05  FILLER  PIC X(50)   VALUE
+               "007Euler007P106RANK      00          00          N".
+           05  FILLER  PIC X(50)   VALUE
+               "009Euler009P107PERIM     00          00          N".
+           05  FILLER  PIC X(50)   VALUE
+               "010Euler010P109LIM       00          00          N".
+           05  FILLER  PIC X(50)   VALUE
+               "012Euler012P105THRESH    00          00          N".
+           05  FILLER  PIC X(50)   VALUE
+               "014Euler014P110CEIL      00          00          N".
+           05  FILLER  PIC X(50)   VALUE
+               "015Euler015P203WIDTH     03HEIGHT    00          N".
+           05  FILLER  PIC X(50)   VALUE
+               "016Euler016P107EXPO      00          00          N".
+           05  FILLER  PIC X(50)   VALUE
+               "018Euler018N000          00          00          N".
+           05  FILLER  PIC X(50)   VALUE
+               "019Euler019P204START YEAR04END YEAR  00          N".
+           05  FILLER  PIC X(50)   VALUE
+               "020Euler020P103N         00          00          N".
+           05  FILLER  PIC X(50)   VALUE
+               "021Euler021N000          00          00          N".
+           05  FILLER  PIC X(50)   VALUE
+               "024Euler024P310INDEX     02ALEN      12ALPHABET  Y".
+           05  FILLER  PIC X(50)   VALUE
+               "025Euler025P104THRESH    00          00          N".
+           05  FILLER  PIC X(50)   VALUE
+               "026Euler026P105SRCH-LIMIT00          00          N".
+       01  menu-table REDEFINES menu-table-values.
+           05  menu-entry              OCCURS 20 TIMES INDEXED BY mx.
+               10  menu-prog-num       PIC X(03).
+               10  menu-prog-id        PIC X(08).
+               10  menu-target-type    PIC X(01).
+               10  menu-nfields        PIC 9(01).
+               10  menu-f1-width       PIC 9(02).
+               10  menu-f1-label       PIC X(10).
+               10  menu-f2-width       PIC 9(02).
+               10  menu-f2-label       PIC X(10).
+               10  menu-f3-width       PIC 9(02).
+               10  menu-f3-label       PIC X(10).
+               10  menu-f3-alpha       PIC X(01).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           DISPLAY "EULPARM - AD HOC EULER JOB SUBMISSION"
+           DISPLAY "AVAILABLE PROGRAMS:"
+           PERFORM VARYING mx FROM 1 BY 1 UNTIL mx > menu-cnt
+               DISPLAY "  " menu-prog-num (mx) " - "
+                       FUNCTION UPPER-CASE (menu-prog-id (mx))
+           END-PERFORM
+
+           DISPLAY "ENTER PROGRAM NUMBER: "
+           ACCEPT sel-num
+
+           PERFORM VARYING mx FROM 1 BY 1 UNTIL mx > menu-cnt
+               IF menu-prog-num (mx) = sel-num
+                   SET sel-ok TO TRUE
+                   PERFORM 1000-SUBMIT
+               END-IF
+           END-PERFORM
+
+           IF NOT sel-ok
+               MOVE 0023 TO msg-code
+               CALL "Eulmsg" USING msg-code, msg-sev, msg-text,
+                   "EULPARM"
+               DISPLAY "EULPARM: " FUNCTION TRIM (msg-text) " " sel-num
+               MOVE msg-sev TO RETURN-CODE
+           END-IF
+
+           STOP RUN.
+
+       1000-SUBMIT.
+           EVALUATE menu-target-type (mx)
+               WHEN "P"
+                   PERFORM 2000-BUILD-CARD
+                   STRING "PARM" menu-prog-num (mx) DELIMITED BY SIZE
+                       INTO card-fname
+                   OPEN OUTPUT card-file
+                   WRITE card-rec FROM new-card
+                   CLOSE card-file
+               WHEN "T"
+                   PERFORM 3000-BUILD-TRANS
+                   STRING "TRANS" menu-prog-num (mx) DELIMITED BY SIZE
+                       INTO card-fname
+                   OPEN OUTPUT card-file
+                   WRITE card-rec FROM new-card
+                   CLOSE card-file
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+
+           DISPLAY "EULPARM: SUBMITTING "
+                   FUNCTION UPPER-CASE (menu-prog-id (mx))
+           CALL menu-prog-id (mx)
+           .
+
+       2000-BUILD-CARD.
+           MOVE SPACES TO new-card
+           MOVE 1 TO card-ptr
+
+           MOVE SPACES TO prompt-out
+           MOVE menu-f1-label (mx) TO prompt-out
+           DISPLAY "ENTER " FUNCTION TRIM (prompt-out) ": "
+           ACCEPT raw-in
+           MOVE FUNCTION TRIM (raw-in) TO work-num
+           STRING work-num (13 - menu-f1-width (mx) :
+                   menu-f1-width (mx)) DELIMITED BY SIZE
+               INTO new-card WITH POINTER card-ptr
+
+           IF menu-nfields (mx) >= 2
+               MOVE SPACES TO prompt-out
+               MOVE menu-f2-label (mx) TO prompt-out
+               DISPLAY "ENTER " FUNCTION TRIM (prompt-out) ": "
+               ACCEPT raw-in
+               MOVE FUNCTION TRIM (raw-in) TO work-num
+               STRING work-num (13 - menu-f2-width (mx) :
+                       menu-f2-width (mx)) DELIMITED BY SIZE
+                   INTO new-card WITH POINTER card-ptr
+           END-IF
+
+           IF menu-nfields (mx) >= 3
+               MOVE SPACES TO prompt-out
+               MOVE menu-f3-label (mx) TO prompt-out
+               DISPLAY "ENTER " FUNCTION TRIM (prompt-out) ": "
+               ACCEPT raw-in
+               IF menu-f3-alpha (mx) = "Y"
+                   STRING raw-in (1 : menu-f3-width (mx))
+                       DELIMITED BY SIZE
+                       INTO new-card WITH POINTER card-ptr
+               ELSE
+                   MOVE FUNCTION TRIM (raw-in) TO work-num
+                   STRING work-num (13 - menu-f3-width (mx) :
+                           menu-f3-width (mx)) DELIMITED BY SIZE
+                       INTO new-card WITH POINTER card-ptr
+               END-IF
+           END-IF
+           .
+
+       3000-BUILD-TRANS.
+           MOVE SPACES TO new-card
+           MOVE SPACES TO prompt-out
+           MOVE menu-f1-label (mx) TO prompt-out
+           DISPLAY "ENTER " FUNCTION TRIM (prompt-out) ": "
+           ACCEPT raw-in
+           MOVE FUNCTION TRIM (raw-in) TO new-card
+           .
