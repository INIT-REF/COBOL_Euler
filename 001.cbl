@@ -1,19 +1,152 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Euler001.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT parm-file ASSIGN TO "PARM001"
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  parm-file.
+           COPY PARMCARD.
+       01  parm-rec REDEFINES parm-card-rec.
+           05  parm-div1  PIC 9(4).
+           05  parm-div2  PIC 9(4).
+           05  parm-lim   PIC 9(6).
+           05  FILLER      PIC X(58).
+           05  parm-preset PIC X(08).
+
        WORKING-STORAGE SECTION.
-       01  n   PIC 9(4).
-       01  res PIC 9(10)   VALUE 0.
-       01  out PIC Z(10).
+       01  div1    PIC 9(4)    VALUE 3.
+       01  div2    PIC 9(4)    VALUE 5.
+       01  lim     PIC 9(6)    VALUE 1000.
+       01  n       PIC 9(6).
+       01  res     PIC 9(10)   VALUE 0.
+       01  out     PIC Z(10).
+       01  cur-dt          PIC X(21).
+       01  run-ts          PIC 9(14).
+       01  start-hms.
+           05  start-hh    PIC 9(2).
+           05  start-mm    PIC 9(2).
+           05  start-ss    PIC 9(2).
+       01  end-hms.
+           05  end-hh      PIC 9(2).
+           05  end-mm      PIC 9(2).
+           05  end-ss      PIC 9(2).
+       01  start-sec       PIC 9(5)    COMP.
+       01  end-sec         PIC 9(5)    COMP.
+       01  elapsed-sec     PIC 9(5)    COMP.
+       01  elapsed-out     PIC Z(4)9.
+       01  hist-parms      PIC X(40).
+       COPY EULRESULT.
+       01  idx-desc        PIC X(48).
+       01  msg-code        PIC 9(04)   COMP.
+       01  msg-sev         PIC 9(02)   COMP.
+       01  msg-text        PIC X(56).
+
+       78  preset-cnt          VALUE 3.
+       01  preset-table-values.
+           05  FILLER  PIC X(22)   VALUE "SMALL   00030005000100".
+           05  FILLER  PIC X(22)   VALUE "STANDARD00030005001000".
+           05  FILLER  PIC X(22)   VALUE "LARGE   00030005010000".
+       01  preset-table REDEFINES preset-table-values.
+           05  preset-entry        OCCURS 3 TIMES INDEXED BY pz.
+               10  preset-name     PIC X(08).
+               10  preset-div1       PIC 9(04).
+               10  preset-div2       PIC 9(04).
+               10  preset-lim        PIC 9(06).
 
        PROCEDURE DIVISION.
-           PERFORM VARYING n FROM 1 BY 1 UNTIL n = 1000
-               IF FUNCTION MOD (n, 3) * FUNCTION MOD (n, 5) = 0
+           MOVE FUNCTION CURRENT-DATE TO cur-dt
+           MOVE cur-dt (1:14) TO run-ts
+           MOVE cur-dt (9:6)  TO start-hms
+           COMPUTE start-sec = start-hh * 3600 + start-mm * 60
+               + start-ss
+
+           OPEN INPUT parm-file
+           READ parm-file
+               NOT AT END
+                   MOVE parm-div1  TO div1
+                   MOVE parm-div2  TO div2
+                   MOVE parm-lim   TO lim
+           END-READ
+           CLOSE parm-file
+
+           IF parm-preset NOT = SPACES
+               PERFORM VARYING pz FROM 1 BY 1 UNTIL pz > preset-cnt
+                   IF preset-name (pz) = parm-preset
+                       MOVE preset-div1 (pz) TO div1
+                       MOVE preset-div2 (pz) TO div2
+                       MOVE preset-lim (pz) TO lim
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           IF div1 = 0 OR div2 = 0
+               MOVE 0001 TO msg-code
+               CALL "Eulmsg" USING msg-code, msg-sev, msg-text,
+                   "EULER001"
+               DISPLAY "EULER001: " FUNCTION TRIM (msg-text)
+               MOVE msg-sev TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF lim < 1
+               MOVE 0002 TO msg-code
+               CALL "Eulmsg" USING msg-code, msg-sev, msg-text,
+                   "EULER001"
+               DISPLAY "EULER001: " FUNCTION TRIM (msg-text)
+               MOVE msg-sev TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM VARYING n FROM 1 BY 1 UNTIL n >= lim
+               IF FUNCTION MOD (n, div1) * FUNCTION MOD (n, div2) = 0
                    ADD n TO res
            END-PERFORM
 
            MOVE res TO out
-           
-           DISPLAY FUNCTION TRIM (out)
+
+           MOVE FUNCTION CURRENT-DATE TO cur-dt
+           MOVE cur-dt (9:6) TO end-hms
+           COMPUTE end-sec = end-hh * 3600 + end-mm * 60 + end-ss
+           IF end-sec >= start-sec
+               COMPUTE elapsed-sec = end-sec - start-sec
+           ELSE
+               COMPUTE elapsed-sec = end-sec - start-sec + 86400
+           END-IF
+
+           CALL "Euldesc" USING "EULER001", idx-desc
+           MOVE SPACES TO hist-parms
+           STRING "DIV1=" DELIMITED BY SIZE
+               FUNCTION TRIM (div1) DELIMITED BY SIZE
+               " DIV2=" DELIMITED BY SIZE
+               FUNCTION TRIM (div2) DELIMITED BY SIZE
+               " LIM=" DELIMITED BY SIZE
+               FUNCTION TRIM (lim) DELIMITED BY SIZE
+               INTO hist-parms
+
+           MOVE SPACES TO eulresult-rec
+           MOVE "EULER001" TO eulresult-prog-id
+           MOVE idx-desc TO eulresult-desc
+           MOVE hist-parms TO eulresult-params
+           MOVE SPACES TO eulresult-value
+           STRING FUNCTION TRIM (out) DELIMITED BY SIZE
+               INTO eulresult-value
+           MOVE parm-card-requester TO eulresult-requester
+           MOVE parm-card-reason TO eulresult-reason
+           MOVE "OK" TO eulresult-status
+           CALL "Eulout" USING eulresult-rec, run-ts,
+               elapsed-sec
+
+           DISPLAY "EULER001 - " FUNCTION TRIM (idx-desc)
+           DISPLAY "RUN DATE/TIME: " run-ts (1:4) "-" run-ts (5:2)
+                   "-" run-ts (7:2) " " run-ts (9:2) ":"
+                   run-ts (11:2) ":" run-ts (13:2)
+           DISPLAY "RESULT: " FUNCTION TRIM (out)
+           MOVE elapsed-sec TO elapsed-out
+           DISPLAY "ELAPSED SECONDS: " FUNCTION TRIM (elapsed-out)
+           DISPLAY "EULER001 - END OF REPORT"
            STOP RUN.
