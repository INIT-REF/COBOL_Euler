@@ -0,0 +1,34 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Bigmul.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  mul-carry           PIC 9(4)    COMP    VALUE 0.
+       01  mul-tmp             PIC 9(9)    COMP.
+       01  mul-x               PIC 9(4)    COMP.
+
+       LINKAGE SECTION.
+       COPY BIGNUM
+           REPLACING ==BIGNUM-TABLE== BY ==bn-num==
+                     ==BIGNUM-LEN==   BY ==bn-len==
+                     ==BIGNUM-DIGIT== BY ==bn-digit==.
+       01  mul-factor          PIC 9(4)    COMP.
+
+       PROCEDURE DIVISION USING bn-num, mul-factor.
+           MOVE 0 TO mul-carry
+
+           PERFORM VARYING mul-x FROM 1 BY 1 UNTIL mul-x > bn-len
+               COMPUTE mul-tmp = mul-factor * bn-digit (mul-x)
+                   + mul-carry
+               DIVIDE mul-tmp BY 10
+                   GIVING mul-carry REMAINDER bn-digit (mul-x)
+           END-PERFORM
+
+           PERFORM UNTIL mul-carry = 0
+               ADD 1 TO bn-len
+               MOVE mul-carry TO mul-tmp
+               DIVIDE mul-tmp BY 10
+                   GIVING mul-carry REMAINDER bn-digit (bn-len)
+           END-PERFORM
+
+           GOBACK.
