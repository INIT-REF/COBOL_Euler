@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Sieve.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT cache-file ASSIGN TO "SIEVECACHE"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS cache-fs.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  cache-file.
+       01  cache-rec       PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01  cache-fs        PIC XX.
+       01  cache-eof-sw    PIC X(01)   VALUE "N".
+           88  cache-eof               VALUE "Y".
+       01  cache-mode      PIC X(01)   VALUE "F".
+           88  use-cache               VALUE "L".
+           88  need-fresh              VALUE "F".
+       01  cache-lim       PIC 9(7)    COMP    VALUE 0.
+       01  cval            PIC 9(7)    COMP.
+       01  k               PIC 9(7)    COMP.
+       01  m               PIC 9(7)    COMP.
+       01  lim-out         PIC Z(7).
+       01  cval-out        PIC Z(7).
+
+       LINKAGE SECTION.
+       01  lim             PIC 9(7)    COMP.
+       01  flags.
+           05  flag        PIC 9               OCCURS 350000 TIMES.
+       01  plist.
+           05  pval        PIC 9(7)    COMP    OCCURS 30000 TIMES.
+       01  pcount          PIC 9(7)    COMP.
+
+       PROCEDURE DIVISION USING lim, flags, plist, pcount.
+           MOVE 0 TO pcount
+           MOVE ZEROS TO flags
+           SET need-fresh TO TRUE
+
+           OPEN INPUT cache-file
+           IF cache-fs NOT = "35"
+               READ cache-file
+                   AT END SET cache-eof TO TRUE
+               END-READ
+               IF NOT cache-eof
+                   MOVE FUNCTION NUMVAL (cache-rec (7:34)) TO cache-lim
+                   IF cache-lim >= lim
+                       SET use-cache TO TRUE
+                   END-IF
+               END-IF
+           END-IF
+
+           IF use-cache
+               PERFORM UNTIL cache-eof
+                   READ cache-file
+                       AT END SET cache-eof TO TRUE
+                   END-READ
+                   IF NOT cache-eof
+                       MOVE FUNCTION NUMVAL (cache-rec) TO cval
+                       IF cval > lim
+                           SET cache-eof TO TRUE
+                       ELSE
+                           ADD 1 TO pcount
+                           MOVE cval TO pval (pcount)
+                           MOVE 1 TO flag (cval)
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           IF cache-fs NOT = "35"
+               CLOSE cache-file
+           END-IF
+
+           IF need-fresh
+               PERFORM VARYING k FROM 2 BY 1 UNTIL k > lim
+                   MOVE 1 TO flag (k)
+               END-PERFORM
+
+               PERFORM VARYING k FROM 2 BY 1 UNTIL k * k > lim
+                   IF flag (k) = 1
+                       COMPUTE m = k * k
+                       PERFORM VARYING m FROM m BY k UNTIL m > lim
+                           MOVE 0 TO flag (m)
+                       END-PERFORM
+                   END-IF
+               END-PERFORM
+
+               MOVE 0 TO pcount
+               PERFORM VARYING k FROM 2 BY 1 UNTIL k > lim
+                   IF flag (k) = 1
+                       ADD 1 TO pcount
+                       MOVE k TO pval (pcount)
+                   END-IF
+               END-PERFORM
+
+               MOVE lim TO lim-out
+               OPEN OUTPUT cache-file
+               MOVE SPACES TO cache-rec
+               STRING "LIMIT=" DELIMITED BY SIZE
+                   FUNCTION TRIM (lim-out) DELIMITED BY SIZE
+                   INTO cache-rec
+               WRITE cache-rec
+
+               PERFORM VARYING k FROM 1 BY 1 UNTIL k > pcount
+                   MOVE pval (k) TO cval-out
+                   MOVE SPACES TO cache-rec
+                   STRING FUNCTION TRIM (cval-out) DELIMITED BY SIZE
+                       INTO cache-rec
+                   WRITE cache-rec
+               END-PERFORM
+
+               CLOSE cache-file
+           END-IF
+
+           GOBACK.
