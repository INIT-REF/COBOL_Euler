@@ -0,0 +1,6 @@
+       01  eulhist-rec.
+           05  eulhist-prog-id     PIC X(08).
+           05  eulhist-timestamp   PIC 9(14).
+           05  eulhist-params      PIC X(40).
+           05  eulhist-result      PIC X(18).
+           05  eulhist-elapsed     PIC 9(05).
