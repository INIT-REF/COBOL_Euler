@@ -1,34 +1,172 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Euler007.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT parm-file ASSIGN TO "PARM007"
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  parm-file.
+           COPY PARMCARD.
+       01  parm-rec REDEFINES parm-card-rec.
+           05  parm-rank   PIC 9(6).
+           05  FILLER      PIC X(66).
+           05  parm-preset PIC X(08).
+
        WORKING-STORAGE SECTION.
-       01 n        PIC 9(3)    COMP.
-       01 cnt      PIC 9(5)    COMP    VALUE 1.
+       01  cur-dt          PIC X(21).
+       01  run-ts          PIC 9(14).
+       01  start-hms.
+           05  start-hh    PIC 9(2).
+           05  start-mm    PIC 9(2).
+           05  start-ss    PIC 9(2).
+       01  end-hms.
+           05  end-hh      PIC 9(2).
+           05  end-mm      PIC 9(2).
+           05  end-ss      PIC 9(2).
+       01  start-sec       PIC 9(5)    COMP.
+       01  end-sec         PIC 9(5)    COMP.
+       01  elapsed-sec     PIC 9(5)    COMP.
+       01  elapsed-out     PIC Z(4)9.
+       01  hist-parms      PIC X(40).
+       COPY EULRESULT.
+       01  idx-desc        PIC X(48).
+       01  msg-code        PIC 9(04)   COMP.
+       01  msg-sev         PIC 9(02)   COMP.
+       01  msg-text        PIC X(56).
+       78  max-sieve       VALUE 350000.
+       78  size-multiplier VALUE 16.
+       01  rank        PIC 9(6)    VALUE 10001.
+       01  sieve-size  PIC 9(7)    COMP.
+       01 cnt      PIC 9(6)    COMP    VALUE 1.
        01 sieve.
-           05 isp  PIC 9               VALUE 1 OCCURS 115000 TIMES 
+           05 isp  PIC 9               OCCURS 350000 TIMES
                                        INDEXED BY i.
+       01 sieve-primes.
+           05 sieve-p  PIC 9(7)    COMP OCCURS 30000 TIMES.
+       01 sieve-pcnt   PIC 9(7)    COMP.
        01 out      PIC Z(10).
 
+       78  preset-cnt          VALUE 3.
+       01  preset-table-values.
+           05  FILLER  PIC X(14)   VALUE "SMALL   001000".
+           05  FILLER  PIC X(14)   VALUE "STANDARD010001".
+           05  FILLER  PIC X(14)   VALUE "LARGE   020000".
+       01  preset-table REDEFINES preset-table-values.
+           05  preset-entry        OCCURS 3 TIMES INDEXED BY pz.
+               10  preset-name     PIC X(08).
+               10  preset-rank       PIC 9(06).
+
        PROCEDURE DIVISION.
-           PERFORM VARYING n FROM 2 BY 1 UNTIL n * n > 115000
-               SET i TO n
-
-               IF isp(i) = 1
-                   MULTIPLY n BY n GIVING i
-                   PERFORM VARYING i FROM i BY n UNTIL i > 115000
-                       SET isp(i) TO 0
-                   END-PERFORM
-           
-           END-PERFORM
+           MOVE FUNCTION CURRENT-DATE TO cur-dt
+           MOVE cur-dt (1:14) TO run-ts
+           MOVE cur-dt (9:6)  TO start-hms
+           COMPUTE start-sec = start-hh * 3600 + start-mm * 60
+               + start-ss
+
+           OPEN INPUT parm-file
+           READ parm-file
+               NOT AT END
+                   MOVE parm-rank TO rank
+           END-READ
+           CLOSE parm-file
+
+           IF parm-preset NOT = SPACES
+               PERFORM VARYING pz FROM 1 BY 1 UNTIL pz > preset-cnt
+                   IF preset-name (pz) = parm-preset
+                       MOVE preset-rank (pz) TO rank
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           IF rank = 0
+               MOVE 0007 TO msg-code
+               CALL "Eulmsg" USING msg-code, msg-sev, msg-text,
+                   "EULER007"
+               DISPLAY "EULER007: " FUNCTION TRIM (msg-text)
+               MOVE msg-sev TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           COMPUTE sieve-size = rank * size-multiplier
+
+           IF sieve-size > max-sieve
+               MOVE rank       TO out
+               MOVE 0008 TO msg-code
+               CALL "Eulmsg" USING msg-code, msg-sev, msg-text,
+                   "EULER007"
+               DISPLAY "EULER007: RANK " FUNCTION TRIM (out) " "
+                       FUNCTION TRIM (msg-text)
+               MOVE 0009 TO msg-code
+               CALL "Eulmsg" USING msg-code, msg-sev, msg-text,
+                   "EULER007"
+               DISPLAY "EULER007: " FUNCTION TRIM (msg-text)
+               MOVE msg-sev TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           CALL "Sieve" USING sieve-size, sieve, sieve-primes,
+               sieve-pcnt
 
            SET i to 1
-           
-           PERFORM UNTIL cnt = 10001
+
+           PERFORM UNTIL cnt = rank
                SET i UP BY 2
+               IF i > sieve-size
+                   MOVE 0010 TO msg-code
+                   CALL "Eulmsg" USING msg-code, msg-sev, msg-text,
+                       "EULER007"
+                   DISPLAY "EULER007: " FUNCTION TRIM (msg-text) " "
+                           FUNCTION TRIM (rank) " WAS REACHED"
+                   MOVE msg-sev TO RETURN-CODE
+                   STOP RUN
+               END-IF
                ADD isp(i) TO cnt
            END-PERFORM
 
-           MOVE i TO out
-           DISPLAY FUNCTION TRIM (out)
+           IF rank = 1
+               MOVE 2 TO out
+           ELSE
+               MOVE i TO out
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO cur-dt
+           MOVE cur-dt (9:6) TO end-hms
+           COMPUTE end-sec = end-hh * 3600 + end-mm * 60 + end-ss
+           IF end-sec >= start-sec
+               COMPUTE elapsed-sec = end-sec - start-sec
+           ELSE
+               COMPUTE elapsed-sec = end-sec - start-sec + 86400
+           END-IF
+
+           CALL "Euldesc" USING "EULER007", idx-desc
+           MOVE SPACES TO hist-parms
+           STRING "RANK=" DELIMITED BY SIZE
+               FUNCTION TRIM (rank) DELIMITED BY SIZE
+               INTO hist-parms
+
+           MOVE SPACES TO eulresult-rec
+           MOVE "EULER007" TO eulresult-prog-id
+           MOVE idx-desc TO eulresult-desc
+           MOVE hist-parms TO eulresult-params
+           MOVE SPACES TO eulresult-value
+           STRING FUNCTION TRIM (out) DELIMITED BY SIZE
+               INTO eulresult-value
+           MOVE parm-card-requester TO eulresult-requester
+           MOVE parm-card-reason TO eulresult-reason
+           MOVE "OK" TO eulresult-status
+           CALL "Eulout" USING eulresult-rec, run-ts,
+               elapsed-sec
+
+           DISPLAY "EULER007 - " FUNCTION TRIM (idx-desc)
+           DISPLAY "RUN DATE/TIME: " run-ts (1:4) "-" run-ts (5:2)
+                   "-" run-ts (7:2) " " run-ts (9:2) ":"
+                   run-ts (11:2) ":" run-ts (13:2)
+           DISPLAY "RESULT: " FUNCTION TRIM (out)
+           MOVE elapsed-sec TO elapsed-out
+           DISPLAY "ELAPSED SECONDS: " FUNCTION TRIM (elapsed-out)
+           DISPLAY "EULER007 - END OF REPORT"
            STOP RUN.
