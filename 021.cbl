@@ -1,8 +1,33 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Euler021.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
        DATA DIVISION.
+       FILE SECTION.
        WORKING-STORAGE SECTION.
+       01  cur-dt          PIC X(21).
+       01  run-ts          PIC 9(14).
+       01  start-hms.
+           05  start-hh    PIC 9(2).
+           05  start-mm    PIC 9(2).
+           05  start-ss    PIC 9(2).
+       01  end-hms.
+           05  end-hh      PIC 9(2).
+           05  end-mm      PIC 9(2).
+           05  end-ss      PIC 9(2).
+       01  start-sec       PIC 9(5)    COMP.
+       01  end-sec         PIC 9(5)    COMP.
+       01  elapsed-sec     PIC 9(5)    COMP.
+       01  elapsed-out     PIC Z(4)9.
+       01  hist-parms      PIC X(40).
+       COPY EULRESULT.
+       01  idx-desc        PIC X(48).
+       01  msg-code        PIC 9(04)   COMP.
+       01  msg-sev         PIC 9(02)   COMP.
+       01  msg-text        PIC X(56).
        01  n   PIC 9(6)    COMP.
        01  ds1 PIC 9(6)    COMP.
        01  ds2 PIC 9(6)    COMP.
@@ -10,45 +35,63 @@
        01  out PIC Z(10).
 
        PROCEDURE DIVISION.
+           MOVE FUNCTION CURRENT-DATE TO cur-dt
+           MOVE cur-dt (1:14) TO run-ts
+           MOVE cur-dt (9:6)  TO start-hms
+           COMPUTE start-sec = start-hh * 3600 + start-mm * 60
+               + start-ss
+
            PERFORM VARYING n FROM 1 BY 1 UNTIL n > 10000
                CALL "Divsum" USING n, ds1
                CALL "Divsum" Using ds1, ds2
-               
-               IF n = ds2 AND n <> ds1 ADD n TO res
+
+               IF n = ds2 AND n <> ds1
+                   ADD n TO res
+                       ON SIZE ERROR
+                           MOVE 0025 TO msg-code
+                           CALL "Eulmsg" USING msg-code, msg-sev,
+                               msg-text, "EULER021"
+                           DISPLAY "EULER021: "
+                               FUNCTION TRIM (msg-text)
+                           MOVE msg-sev TO RETURN-CODE
+                           STOP RUN
+                   END-ADD
+               END-IF
            END-PERFORM
 
            MOVE res TO out
-           DISPLAY FUNCTION TRIM (out)
-           STOP RUN.
-       END PROGRAM Euler021.
 
+           MOVE FUNCTION CURRENT-DATE TO cur-dt
+           MOVE cur-dt (9:6) TO end-hms
+           COMPUTE end-sec = end-hh * 3600 + end-mm * 60 + end-ss
+           IF end-sec >= start-sec
+               COMPUTE elapsed-sec = end-sec - start-sec
+           ELSE
+               COMPUTE elapsed-sec = end-sec - start-sec + 86400
+           END-IF
 
+           CALL "Euldesc" USING "EULER021", idx-desc
+           MOVE SPACES TO hist-parms
+           STRING "LIMIT=10000" DELIMITED BY SIZE
+               INTO hist-parms
 
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Divsum.
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  d   PIC 9(3)    COMP.
-       01  q   PIC 9(6)    COMP.
-       01  rem PIC 9(6)    COMP.
+           MOVE SPACES TO eulresult-rec
+           MOVE "EULER021" TO eulresult-prog-id
+           MOVE idx-desc TO eulresult-desc
+           MOVE hist-parms TO eulresult-params
+           MOVE SPACES TO eulresult-value
+           STRING FUNCTION TRIM (out) DELIMITED BY SIZE
+               INTO eulresult-value
+           MOVE "OK" TO eulresult-status
+           CALL "Eulout" USING eulresult-rec, run-ts,
+               elapsed-sec
 
-       LINKAGE SECTION.
-       01  n   PIC 9(6)    COMP.
-       01  ds  PIC 9(6)    COMP.
-       
-       PROCEDURE DIVISION USING n, ds.
-           MOVE 1 to ds.
-
-           PERFORM VARYING d FROM 2 BY 1 UNTIL d * d > n
-               DIVIDE n BY d GIVING q REMAINDER rem
-               IF rem = 0
-                   IF q = d
-                       ADD d to ds
-                   ELSE
-                       ADD d to ds
-                       ADD q to ds
-                   END-IF
-               END-IF
-           END-PERFORM.
-       END PROGRAM Divsum.
+           DISPLAY "EULER021 - " FUNCTION TRIM (idx-desc)
+           DISPLAY "RUN DATE/TIME: " run-ts (1:4) "-" run-ts (5:2)
+                   "-" run-ts (7:2) " " run-ts (9:2) ":"
+                   run-ts (11:2) ":" run-ts (13:2)
+           DISPLAY "RESULT: " FUNCTION TRIM (out)
+           MOVE elapsed-sec TO elapsed-out
+           DISPLAY "ELAPSED SECONDS: " FUNCTION TRIM (elapsed-out)
+           DISPLAY "EULER021 - END OF REPORT"
+           STOP RUN.
