@@ -0,0 +1,153 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EULCHK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT hist-file ASSIGN TO "RUNHIST"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS hist-fs.
+           SELECT rept-file ASSIGN TO "REPTCHK"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  hist-file.
+           COPY EULHIST.
+
+       FD  rept-file.
+       01  rept-rec        PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01  hist-fs         PIC XX.
+       01  cur-dt          PIC X(21).
+       01  run-ts          PIC 9(14).
+       01  eof-sw          PIC X(01)   VALUE "N".
+           88  eof                     VALUE "Y".
+       78  exp-cnt             VALUE 19.
+       01  exp-table-values.
+           05  FILLER  PIC X(26)   VALUE "EULER001233168            ".
+           05  FILLER  PIC X(26)   VALUE "EULER0024613732           ".
+           05  FILLER  PIC X(26)   VALUE "EULER004906609            ".
+           05  FILLER  PIC X(26)   VALUE "EULER005232792560         ".
+           05  FILLER  PIC X(26)   VALUE "EULER00625164150          ".
+           05  FILLER  PIC X(26)   VALUE "EULER007104743            ".
+           05  FILLER  PIC X(26)   VALUE "EULER00931875000          ".
+           05  FILLER  PIC X(26)   VALUE "EULER010142913828922      ".
+           05  FILLER  PIC X(26)   VALUE "EULER01276576500          ".
+           05  FILLER  PIC X(26)   VALUE "EULER014837799            ".
+           05  FILLER  PIC X(26)   VALUE "EULER015137846528820      ".
+           05  FILLER  PIC X(26)   VALUE "EULER0161366              ".
+           05  FILLER  PIC X(26)   VALUE "EULER0181074              ".
+           05  FILLER  PIC X(26)   VALUE "EULER019171               ".
+           05  FILLER  PIC X(26)   VALUE "EULER020648               ".
+           05  FILLER  PIC X(26)   VALUE "EULER02131626             ".
+           05  FILLER  PIC X(26)   VALUE "EULER0242783915460        ".
+           05  FILLER  PIC X(26)   VALUE "EULER0254782              ".
+           05  FILLER  PIC X(26)   VALUE "EULER026983               ".
+       01  exp-table REDEFINES exp-table-values.
+           05  exp-entry           OCCURS 19 TIMES INDEXED BY ex.
+               10  exp-prog        PIC X(08).
+               10  exp-val         PIC X(18).
+       01  act-table.
+           05  act-entry           OCCURS 19 TIMES INDEXED BY ax.
+               10  act-val         PIC X(18).
+               10  act-seen        PIC X(01)   VALUE "N".
+                   88  act-found              VALUE "Y".
+       01  mismatch-cnt        PIC 9(3)    COMP    VALUE 0.
+       01  missing-cnt         PIC 9(3)    COMP    VALUE 0.
+       01  msg-code            PIC 9(04)   COMP.
+       01  msg-sev             PIC 9(02)   COMP.
+       01  msg-text            PIC X(56).
+
+       PROCEDURE DIVISION.
+           MOVE FUNCTION CURRENT-DATE TO cur-dt
+           MOVE cur-dt (1:14) TO run-ts
+
+           OPEN INPUT hist-file
+           IF hist-fs = "35"
+               MOVE 0022 TO msg-code
+               CALL "Eulmsg" USING msg-code, msg-sev, msg-text,
+                   "EULCHK"
+               DISPLAY "EULCHK: " FUNCTION TRIM (msg-text)
+               MOVE msg-sev TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           READ hist-file
+               AT END SET eof TO TRUE
+           END-READ
+
+           PERFORM UNTIL eof
+               PERFORM VARYING ex FROM 1 BY 1 UNTIL ex > exp-cnt
+                   IF eulhist-prog-id = exp-prog (ex)
+                       SET ax TO ex
+                       MOVE eulhist-result TO act-val (ax)
+                       SET act-found (ax) TO TRUE
+                   END-IF
+               END-PERFORM
+
+               READ hist-file
+                   AT END SET eof TO TRUE
+               END-READ
+           END-PERFORM
+
+           CLOSE hist-file
+
+           OPEN OUTPUT rept-file
+
+           MOVE SPACES TO rept-rec
+           STRING "EULCHK - RESULT RECONCILIATION" DELIMITED BY SIZE
+               INTO rept-rec
+           WRITE rept-rec
+
+           PERFORM VARYING ex FROM 1 BY 1 UNTIL ex > exp-cnt
+               SET ax TO ex
+               IF NOT act-found (ax)
+                   ADD 1 TO missing-cnt
+                   MOVE SPACES TO rept-rec
+                   STRING exp-prog (ex) DELIMITED BY SIZE
+                       " NO RUN-HISTORY ENTRY FOUND" DELIMITED BY SIZE
+                       INTO rept-rec
+                   WRITE rept-rec
+               ELSE
+                   IF act-val (ax) NOT = exp-val (ex)
+                       ADD 1 TO mismatch-cnt
+                       MOVE SPACES TO rept-rec
+                       STRING exp-prog (ex) DELIMITED BY SIZE
+                           " EXPECTED=" DELIMITED BY SIZE
+                           FUNCTION TRIM (exp-val (ex))
+                               DELIMITED BY SIZE
+                           " ACTUAL=" DELIMITED BY SIZE
+                           FUNCTION TRIM (act-val (ax))
+                               DELIMITED BY SIZE
+                           INTO rept-rec
+                       WRITE rept-rec
+                   ELSE
+                       MOVE SPACES TO rept-rec
+                       STRING exp-prog (ex) DELIMITED BY SIZE
+                           " OK RESULT=" DELIMITED BY SIZE
+                           FUNCTION TRIM (act-val (ax))
+                               DELIMITED BY SIZE
+                           INTO rept-rec
+                       WRITE rept-rec
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           CLOSE rept-file
+
+           DISPLAY "EULCHK - RESULT RECONCILIATION"
+           DISPLAY "RUN DATE/TIME: " run-ts (1:4) "-" run-ts (5:2)
+                   "-" run-ts (7:2) " " run-ts (9:2) ":"
+                   run-ts (11:2) ":" run-ts (13:2)
+           DISPLAY "PROGRAMS CHECKED: " exp-cnt
+           DISPLAY "MISSING:          " missing-cnt
+           DISPLAY "MISMATCHES:       " mismatch-cnt
+           DISPLAY "EULCHK - END OF REPORT"
+
+           IF mismatch-cnt > 0 OR missing-cnt > 0
+               MOVE 8 TO RETURN-CODE
+           END-IF
+
+           STOP RUN.
