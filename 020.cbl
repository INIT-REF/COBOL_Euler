@@ -1,31 +1,149 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. Euler016.
-       
+       PROGRAM-ID. Euler020.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT parm-file ASSIGN TO "PARM020"
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  parm-file.
+           COPY PARMCARD.
+       01  parm-rec REDEFINES parm-card-rec.
+           05  parm-n      PIC 9(3).
+           05  FILLER      PIC X(69).
+           05  parm-preset PIC X(08).
+
        WORKING-STORAGE SECTION.
-       01 carry    PIC 9(3)    COMP    VALUE 0.
-       01 tmp      PIC 9(3)    COMP.
-       01 res      PIC 9(4)    COMP    VALUE 0.
-       01 n        PIC 9(3)    COMP.
-       01 fac100.
-           05 digs PIC 9       COMP    VALUE 0 OCCURS 158 TIMES 
-                                       INDEXED BY i.
-       01 out      PIC Z(10).
+       01  cur-dt          PIC X(21).
+       01  run-ts          PIC 9(14).
+       01  start-hms.
+           05  start-hh    PIC 9(2).
+           05  start-mm    PIC 9(2).
+           05  start-ss    PIC 9(2).
+       01  end-hms.
+           05  end-hh      PIC 9(2).
+           05  end-mm      PIC 9(2).
+           05  end-ss      PIC 9(2).
+       01  start-sec       PIC 9(5)    COMP.
+       01  end-sec         PIC 9(5)    COMP.
+       01  elapsed-sec     PIC 9(5)    COMP.
+       01  elapsed-out     PIC Z(4)9.
+       01  hist-parms      PIC X(40).
+       COPY EULRESULT.
+       01  idx-desc        PIC X(48).
+       01  msg-code        PIC 9(04)   COMP.
+       01  msg-sev         PIC 9(02)   COMP.
+       01  msg-text        PIC X(56).
+       78  max-n           VALUE 500.
+       78  max-digits      VALUE 1150.
+       01  fact-n      PIC 9(3)    COMP    VALUE 100.
+       01  res         PIC 9(6)    COMP    VALUE 0.
+       01  n           PIC 9(3)    COMP.
+       01  out         PIC Z(10).
+       01  fact-n-out  PIC Z(3).
+       COPY BIGNUM
+           REPLACING ==BIGNUM-TABLE== BY ==fac-num==
+                     ==BIGNUM-LEN==   BY ==fac-len==
+                     ==BIGNUM-DIGIT== BY ==fac-digit==.
+
+       78  preset-cnt          VALUE 3.
+       01  preset-table-values.
+           05  FILLER  PIC X(11)   VALUE "SMALL   050".
+           05  FILLER  PIC X(11)   VALUE "STANDARD100".
+           05  FILLER  PIC X(11)   VALUE "LARGE   500".
+       01  preset-table REDEFINES preset-table-values.
+           05  preset-entry        OCCURS 3 TIMES INDEXED BY pz.
+               10  preset-name     PIC X(08).
+               10  preset-fact-n     PIC 9(03).
 
        PROCEDURE DIVISION.
-           MOVE 1 to digs(1)
+           MOVE FUNCTION CURRENT-DATE TO cur-dt
+           MOVE cur-dt (1:14) TO run-ts
+           MOVE cur-dt (9:6)  TO start-hms
+           COMPUTE start-sec = start-hh * 3600 + start-mm * 60
+               + start-ss
 
-           PERFORM VARYING n FROM 1 BY 1 UNTIL n > 100
-               PERFORM VARYING i FROM 1 BY 1 UNTIL i > 158
-                   COMPUTE tmp = n * digs(i) + carry
-                   DIVIDE tmp BY 10 GIVING carry REMAINDER digs(i)
+           OPEN INPUT parm-file
+           READ parm-file
+               NOT AT END
+                   MOVE parm-n TO fact-n
+           END-READ
+           CLOSE parm-file
+
+           IF parm-preset NOT = SPACES
+               PERFORM VARYING pz FROM 1 BY 1 UNTIL pz > preset-cnt
+                   IF preset-name (pz) = parm-preset
+                       MOVE preset-fact-n (pz) TO fact-n
+                   END-IF
                END-PERFORM
-           END-PERFORM
+           END-IF
+
+           IF fact-n > max-n
+               MOVE 0019 TO msg-code
+               CALL "Eulmsg" USING msg-code, msg-sev, msg-text,
+                   "EULER020"
+               DISPLAY "EULER020: " FUNCTION TRIM (msg-text)
+               MOVE msg-sev TO RETURN-CODE
+               STOP RUN
+           END-IF
 
-           PERFORM VARYING i FROM 1 BY 1 UNTIL i > 158
-               ADD digs(i) TO res
+           MOVE 1 TO fac-len
+           MOVE 1 TO fac-digit (1)
+
+           PERFORM VARYING n FROM 1 BY 1 UNTIL n > fact-n
+               CALL "Bigmul" USING fac-num, n
+               IF fac-len > max-digits
+                   MOVE 0035 TO msg-code
+                   CALL "Eulmsg" USING msg-code, msg-sev, msg-text,
+                       "EULER020"
+                   DISPLAY "EULER020: " FUNCTION TRIM (msg-text)
+                   MOVE msg-sev TO RETURN-CODE
+                   STOP RUN
+               END-IF
            END-PERFORM
- 
+
+           CALL "Bigdsum" USING fac-num, res
+
            MOVE res to out
-           DISPLAY FUNCTION TRIM (out)
+
+           MOVE FUNCTION CURRENT-DATE TO cur-dt
+           MOVE cur-dt (9:6) TO end-hms
+           COMPUTE end-sec = end-hh * 3600 + end-mm * 60 + end-ss
+           IF end-sec >= start-sec
+               COMPUTE elapsed-sec = end-sec - start-sec
+           ELSE
+               COMPUTE elapsed-sec = end-sec - start-sec + 86400
+           END-IF
+
+           MOVE fact-n TO fact-n-out
+           CALL "Euldesc" USING "EULER020", idx-desc
+           MOVE SPACES TO hist-parms
+           STRING "N=" DELIMITED BY SIZE
+               FUNCTION TRIM (fact-n-out) DELIMITED BY SIZE
+               INTO hist-parms
+
+           MOVE SPACES TO eulresult-rec
+           MOVE "EULER020" TO eulresult-prog-id
+           MOVE idx-desc TO eulresult-desc
+           MOVE hist-parms TO eulresult-params
+           MOVE SPACES TO eulresult-value
+           STRING FUNCTION TRIM (out) DELIMITED BY SIZE
+               INTO eulresult-value
+           MOVE parm-card-requester TO eulresult-requester
+           MOVE parm-card-reason TO eulresult-reason
+           MOVE "OK" TO eulresult-status
+           CALL "Eulout" USING eulresult-rec, run-ts,
+               elapsed-sec
+
+           DISPLAY "EULER020 - " FUNCTION TRIM (idx-desc)
+           DISPLAY "RUN DATE/TIME: " run-ts (1:4) "-" run-ts (5:2)
+                   "-" run-ts (7:2) " " run-ts (9:2) ":"
+                   run-ts (11:2) ":" run-ts (13:2)
+           DISPLAY "RESULT: " FUNCTION TRIM (out)
+           MOVE elapsed-sec TO elapsed-out
+           DISPLAY "ELAPSED SECONDS: " FUNCTION TRIM (elapsed-out)
+           DISPLAY "EULER020 - END OF REPORT"
            STOP RUN.
