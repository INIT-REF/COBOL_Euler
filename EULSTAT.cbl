@@ -0,0 +1,222 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EULSTAT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT idx-file ASSIGN TO "EULPIDX"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS idx-fs.
+           SELECT dflt-file ASSIGN TO "EULPDFLT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS dflt-fs.
+           SELECT hist-file ASSIGN TO "RUNHIST"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS hist-fs.
+           SELECT rept-file ASSIGN TO "REPTSTAT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  idx-file.
+           COPY EULIDX.
+
+       FD  dflt-file.
+           COPY EULDFLT.
+
+       FD  hist-file.
+           COPY EULHIST.
+
+       FD  rept-file.
+       01  rept-rec        PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  idx-fs          PIC XX.
+       01  dflt-fs         PIC XX.
+       01  hist-fs         PIC XX.
+       01  idx-eof-sw      PIC X(01)   VALUE "N".
+           88  idx-eof                 VALUE "Y".
+       01  dflt-eof-sw     PIC X(01)   VALUE "N".
+           88  dflt-eof                VALUE "Y".
+       01  hist-eof-sw     PIC X(01)   VALUE "N".
+           88  hist-eof                VALUE "Y".
+       01  msg-code        PIC 9(04)   COMP.
+       01  msg-sev         PIC 9(02)   COMP.
+       01  msg-text        PIC X(56).
+
+       78  stat-max            VALUE 30.
+       01  stat-cnt        PIC 9(3)    COMP    VALUE 0.
+       01  stat-table.
+           05  stat-entry  OCCURS 30 TIMES INDEXED BY sx.
+               10  stat-prog-id        PIC X(08).
+               10  stat-desc           PIC X(48).
+               10  stat-params         PIC X(40).
+               10  stat-last-ts        PIC 9(14)   VALUE 0.
+               10  stat-last-result    PIC X(18).
+               10  stat-run-sw         PIC X(01)   VALUE "N".
+                   88  stat-has-run                VALUE "Y".
+
+       78  prob-lo             VALUE 1.
+       78  prob-hi             VALUE 26.
+       01  prob-present        PIC X(01)   OCCURS 26 TIMES VALUE "N".
+       01  prob-num            PIC 9(3)    COMP.
+       01  prob-num-out        PIC ZZ9.
+       01  missing-cnt         PIC 9(3)    COMP    VALUE 0.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT idx-file
+           IF idx-fs = "35"
+               MOVE 0024 TO msg-code
+               CALL "Eulmsg" USING msg-code, msg-sev, msg-text,
+                   "EULSTAT"
+               DISPLAY "EULSTAT: " FUNCTION TRIM (msg-text)
+               MOVE msg-sev TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           READ idx-file
+               AT END SET idx-eof TO TRUE
+           END-READ
+
+           PERFORM UNTIL idx-eof
+               ADD 1 TO stat-cnt
+               MOVE eulidx-prog-id TO stat-prog-id (stat-cnt)
+               MOVE eulidx-desc TO stat-desc (stat-cnt)
+               MOVE SPACES TO stat-params (stat-cnt)
+               MOVE 0 TO stat-last-ts (stat-cnt)
+               MOVE SPACES TO stat-last-result (stat-cnt)
+               MOVE "N" TO stat-run-sw (stat-cnt)
+
+               MOVE FUNCTION NUMVAL (eulidx-prog-id (6:3))
+                   TO prob-num
+               IF prob-num >= prob-lo AND prob-num <= prob-hi
+                   MOVE "Y" TO prob-present (prob-num)
+               END-IF
+
+               READ idx-file
+                   AT END SET idx-eof TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE idx-file
+
+           OPEN INPUT dflt-file
+           IF dflt-fs NOT = "35"
+               READ dflt-file
+                   AT END SET dflt-eof TO TRUE
+               END-READ
+
+               PERFORM UNTIL dflt-eof
+                   PERFORM VARYING sx FROM 1 BY 1 UNTIL sx > stat-cnt
+                       IF stat-prog-id (sx) = euldflt-prog-id
+                           MOVE euldflt-params TO stat-params (sx)
+                       END-IF
+                   END-PERFORM
+
+                   READ dflt-file
+                       AT END SET dflt-eof TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE dflt-file
+           END-IF
+
+           OPEN INPUT hist-file
+           IF hist-fs NOT = "35"
+               READ hist-file
+                   AT END SET hist-eof TO TRUE
+               END-READ
+
+               PERFORM UNTIL hist-eof
+                   PERFORM VARYING sx FROM 1 BY 1 UNTIL sx > stat-cnt
+                       IF stat-prog-id (sx) = eulhist-prog-id
+                           MOVE eulhist-timestamp TO stat-last-ts (sx)
+                           MOVE eulhist-result TO
+                               stat-last-result (sx)
+                           MOVE "Y" TO stat-run-sw (sx)
+                       END-IF
+                   END-PERFORM
+
+                   READ hist-file
+                       AT END SET hist-eof TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE hist-file
+           END-IF
+
+           OPEN OUTPUT rept-file
+
+           MOVE SPACES TO rept-rec
+           STRING "EULSTAT - PROBLEM SET STATUS DASHBOARD"
+                   DELIMITED BY SIZE
+               INTO rept-rec
+           WRITE rept-rec
+           DISPLAY FUNCTION TRIM (rept-rec)
+
+           PERFORM VARYING sx FROM 1 BY 1 UNTIL sx > stat-cnt
+               MOVE SPACES TO rept-rec
+               STRING stat-prog-id (sx) DELIMITED BY SIZE
+                   " - " DELIMITED BY SIZE
+                   FUNCTION TRIM (stat-desc (sx)) DELIMITED BY SIZE
+                   INTO rept-rec
+               WRITE rept-rec
+               DISPLAY FUNCTION TRIM (rept-rec)
+
+               MOVE SPACES TO rept-rec
+               STRING "    DEFAULTS: " DELIMITED BY SIZE
+                   FUNCTION TRIM (stat-params (sx)) DELIMITED BY SIZE
+                   INTO rept-rec
+               WRITE rept-rec
+               DISPLAY FUNCTION TRIM (rept-rec)
+
+               MOVE SPACES TO rept-rec
+               IF stat-has-run (sx)
+                   STRING "    LAST RUN: "
+                           stat-last-ts (sx) (1:4) "-"
+                           stat-last-ts (sx) (5:2) "-"
+                           stat-last-ts (sx) (7:2) " "
+                           stat-last-ts (sx) (9:2) ":"
+                           stat-last-ts (sx) (11:2) ":"
+                           stat-last-ts (sx) (13:2)
+                           "  RESULT=" DELIMITED BY SIZE
+                       FUNCTION TRIM (stat-last-result (sx))
+                           DELIMITED BY SIZE
+                       INTO rept-rec
+               ELSE
+                   STRING "    LAST RUN: NEVER" DELIMITED BY SIZE
+                       INTO rept-rec
+               END-IF
+               WRITE rept-rec
+               DISPLAY FUNCTION TRIM (rept-rec)
+           END-PERFORM
+
+           MOVE SPACES TO rept-rec
+           STRING "MISSING PROBLEM NUMBERS (NO PROGRAM YET):"
+                   DELIMITED BY SIZE
+               INTO rept-rec
+           WRITE rept-rec
+           DISPLAY FUNCTION TRIM (rept-rec)
+
+           PERFORM VARYING prob-num FROM prob-lo BY 1
+                   UNTIL prob-num > prob-hi
+               IF prob-present (prob-num) = "N"
+                   ADD 1 TO missing-cnt
+                   MOVE prob-num TO prob-num-out
+                   MOVE SPACES TO rept-rec
+                   STRING "    " DELIMITED BY SIZE
+                       FUNCTION TRIM (prob-num-out) DELIMITED BY SIZE
+                       INTO rept-rec
+                   WRITE rept-rec
+                   DISPLAY FUNCTION TRIM (rept-rec)
+               END-IF
+           END-PERFORM
+
+           IF missing-cnt = 0
+               MOVE SPACES TO rept-rec
+               STRING "    NONE" DELIMITED BY SIZE INTO rept-rec
+               WRITE rept-rec
+               DISPLAY FUNCTION TRIM (rept-rec)
+           END-IF
+
+           CLOSE rept-file
+
+           DISPLAY "EULSTAT - END OF REPORT"
+           STOP RUN.
