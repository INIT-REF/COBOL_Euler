@@ -1,24 +1,112 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Euler002.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT fib-file ASSIGN TO "FIB002"
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  fib-file.
+       01  fib-rec.
+           05  fib-run-date    PIC 9(8).
+           05  fib-term        PIC 9(10).
+
        WORKING-STORAGE SECTION.
+       01  run-date        PIC 9(8).
        01  f1  PIC 9(7)    COMP    VALUE 1.
        01  f2  PIC 9(7)    COMP    VALUE 2.
        01  res PIC 9(10)   COMP    VALUE 0.
        01  out PIC Z(10).
+       01  cur-dt          PIC X(21).
+       01  run-ts          PIC 9(14).
+       01  start-hms.
+           05  start-hh    PIC 9(2).
+           05  start-mm    PIC 9(2).
+           05  start-ss    PIC 9(2).
+       01  end-hms.
+           05  end-hh      PIC 9(2).
+           05  end-mm      PIC 9(2).
+           05  end-ss      PIC 9(2).
+       01  start-sec       PIC 9(5)    COMP.
+       01  end-sec         PIC 9(5)    COMP.
+       01  elapsed-sec     PIC 9(5)    COMP.
+       01  elapsed-out     PIC Z(4)9.
+       01  hist-parms      PIC X(40).
+       COPY EULRESULT.
+       01  idx-desc        PIC X(48).
+       01  msg-code        PIC 9(04)   COMP.
+       01  msg-sev         PIC 9(02)   COMP.
+       01  msg-text        PIC X(56).
 
        PROCEDURE DIVISION.
+           MOVE FUNCTION CURRENT-DATE TO cur-dt
+           MOVE cur-dt (1:14) TO run-ts
+           MOVE cur-dt (9:6)  TO start-hms
+           COMPUTE start-sec = start-hh * 3600 + start-mm * 60
+               + start-ss
+           MOVE cur-dt (1:8) TO run-date
+
+           OPEN OUTPUT fib-file
+
            PERFORM UNTIL f2 > 4000000
                IF FUNCTION MOD (f2, 2) = 0
                    ADD f2 TO res
+                       ON SIZE ERROR
+                           MOVE 0025 TO msg-code
+                           CALL "Eulmsg" USING msg-code, msg-sev,
+                               msg-text, "EULER002"
+                           DISPLAY "EULER002: "
+                               FUNCTION TRIM (msg-text)
+                           MOVE msg-sev TO RETURN-CODE
+                           STOP RUN
+                   END-ADD
+                   MOVE run-date TO fib-run-date
+                   MOVE f2 TO fib-term
+                   WRITE fib-rec
                END-IF
 
                ADD f1 to f2
                SUBTRACT f1 FROM f2 GIVING f1
            END-PERFORM
 
+           CLOSE fib-file
+
            MOVE res TO out
-           
-           DISPLAY FUNCTION TRIM (out)
+
+           MOVE FUNCTION CURRENT-DATE TO cur-dt
+           MOVE cur-dt (9:6) TO end-hms
+           COMPUTE end-sec = end-hh * 3600 + end-mm * 60 + end-ss
+           IF end-sec >= start-sec
+               COMPUTE elapsed-sec = end-sec - start-sec
+           ELSE
+               COMPUTE elapsed-sec = end-sec - start-sec + 86400
+           END-IF
+
+           CALL "Euldesc" USING "EULER002", idx-desc
+           MOVE SPACES TO hist-parms
+           STRING "LIMIT=4000000" DELIMITED BY SIZE
+               INTO hist-parms
+
+           MOVE SPACES TO eulresult-rec
+           MOVE "EULER002" TO eulresult-prog-id
+           MOVE idx-desc TO eulresult-desc
+           MOVE hist-parms TO eulresult-params
+           MOVE SPACES TO eulresult-value
+           STRING FUNCTION TRIM (out) DELIMITED BY SIZE
+               INTO eulresult-value
+           MOVE "OK" TO eulresult-status
+           CALL "Eulout" USING eulresult-rec, run-ts,
+               elapsed-sec
+
+           DISPLAY "EULER002 - " FUNCTION TRIM (idx-desc)
+           DISPLAY "RUN DATE/TIME: " run-ts (1:4) "-" run-ts (5:2)
+                   "-" run-ts (7:2) " " run-ts (9:2) ":"
+                   run-ts (11:2) ":" run-ts (13:2)
+           DISPLAY "RESULT: " FUNCTION TRIM (out)
+           MOVE elapsed-sec TO elapsed-out
+           DISPLAY "ELAPSED SECONDS: " FUNCTION TRIM (elapsed-out)
+           DISPLAY "EULER002 - END OF REPORT"
            STOP RUN.
