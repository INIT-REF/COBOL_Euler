@@ -0,0 +1,3 @@
+       01  eulidx-rec.
+           05  eulidx-prog-id      PIC X(08).
+           05  eulidx-desc         PIC X(48).
