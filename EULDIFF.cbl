@@ -0,0 +1,190 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EULDIFF.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT parm-file ASSIGN TO "PARMDIFF"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT hist-file ASSIGN TO "RUNHIST"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS hist-fs.
+           SELECT rept-file ASSIGN TO "REPTDIFF"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  parm-file.
+           COPY PARMCARD.
+       01  parm-rec REDEFINES parm-card-rec.
+           05  parm-target-prog    PIC X(08).
+           05  FILLER              PIC X(72).
+
+       FD  hist-file.
+           COPY EULHIST.
+
+       FD  rept-file.
+       01  rept-rec        PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01  target-prog     PIC X(08).
+       01  hist-fs         PIC XX.
+       01  cur-dt          PIC X(21).
+       01  run-ts          PIC 9(14).
+       01  eof-sw          PIC X(01)   VALUE "N".
+           88  eof                     VALUE "Y".
+       01  found-cnt       PIC 9(3)    COMP    VALUE 0.
+       01  latest-rec.
+           05  latest-timestamp    PIC 9(14).
+           05  latest-params       PIC X(40).
+           05  latest-result       PIC X(18).
+           05  latest-elapsed      PIC 9(05).
+       01  base-rec.
+           05  base-timestamp      PIC 9(14).
+           05  base-params         PIC X(40).
+           05  base-result         PIC X(18).
+           05  base-elapsed        PIC 9(05).
+       01  stale-rec.
+           05  stale-timestamp     PIC 9(14).
+           05  stale-params        PIC X(40).
+           05  stale-result        PIC X(18).
+           05  stale-elapsed       PIC 9(05).
+       01  elapsed-diff        PIC S9(5)   COMP.
+       01  elapsed-diff-out    PIC -(5)9.
+       01  msg-code            PIC 9(04)   COMP.
+       01  msg-sev             PIC 9(02)   COMP.
+       01  msg-text            PIC X(56).
+
+       PROCEDURE DIVISION.
+           MOVE FUNCTION CURRENT-DATE TO cur-dt
+           MOVE cur-dt (1:14) TO run-ts
+
+           OPEN INPUT parm-file
+           READ parm-file
+               NOT AT END
+                   MOVE parm-target-prog TO target-prog
+           END-READ
+           CLOSE parm-file
+
+           OPEN INPUT hist-file
+           IF hist-fs = "35"
+               MOVE 0022 TO msg-code
+               CALL "Eulmsg" USING msg-code, msg-sev, msg-text,
+                   "EULDIFF"
+               DISPLAY "EULDIFF: " FUNCTION TRIM (msg-text)
+               MOVE msg-sev TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           READ hist-file
+               AT END SET eof TO TRUE
+           END-READ
+
+           PERFORM UNTIL eof
+               IF eulhist-prog-id = target-prog
+                   MOVE base-rec TO stale-rec
+                   MOVE latest-rec TO base-rec
+                   MOVE eulhist-timestamp TO latest-timestamp
+                   MOVE eulhist-params    TO latest-params
+                   MOVE eulhist-result    TO latest-result
+                   MOVE eulhist-elapsed   TO latest-elapsed
+                   ADD 1 TO found-cnt
+               END-IF
+
+               READ hist-file
+                   AT END SET eof TO TRUE
+               END-READ
+           END-PERFORM
+
+           CLOSE hist-file
+
+           IF found-cnt < 2
+               MOVE 0026 TO msg-code
+               CALL "Eulmsg" USING msg-code, msg-sev, msg-text,
+                   "EULDIFF"
+               DISPLAY "EULDIFF: " FUNCTION TRIM (msg-text)
+               MOVE msg-sev TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT rept-file
+
+           MOVE SPACES TO rept-rec
+           STRING "EULDIFF - RUN COMPARISON FOR "
+                   DELIMITED BY SIZE
+               FUNCTION TRIM (target-prog) DELIMITED BY SIZE
+               INTO rept-rec
+           WRITE rept-rec
+
+           MOVE SPACES TO rept-rec
+           STRING "BASELINE " base-timestamp DELIMITED BY SIZE
+               " PARAMS=" DELIMITED BY SIZE
+               FUNCTION TRIM (base-params) DELIMITED BY SIZE
+               " RESULT=" DELIMITED BY SIZE
+               FUNCTION TRIM (base-result) DELIMITED BY SIZE
+               INTO rept-rec
+           WRITE rept-rec
+
+           MOVE SPACES TO rept-rec
+           STRING "RERUN    " latest-timestamp DELIMITED BY SIZE
+               " PARAMS=" DELIMITED BY SIZE
+               FUNCTION TRIM (latest-params) DELIMITED BY SIZE
+               " RESULT=" DELIMITED BY SIZE
+               FUNCTION TRIM (latest-result) DELIMITED BY SIZE
+               INTO rept-rec
+           WRITE rept-rec
+
+           MOVE SPACES TO rept-rec
+           IF base-params NOT = latest-params
+               STRING "PARAMS CHANGED: " DELIMITED BY SIZE
+                   FUNCTION TRIM (base-params) DELIMITED BY SIZE
+                   " -> " DELIMITED BY SIZE
+                   FUNCTION TRIM (latest-params) DELIMITED BY SIZE
+                   INTO rept-rec
+           ELSE
+               STRING "PARAMS UNCHANGED" DELIMITED BY SIZE
+                   INTO rept-rec
+           END-IF
+           WRITE rept-rec
+
+           MOVE SPACES TO rept-rec
+           IF base-result NOT = latest-result
+               STRING "RESULT CHANGED: " DELIMITED BY SIZE
+                   FUNCTION TRIM (base-result) DELIMITED BY SIZE
+                   " -> " DELIMITED BY SIZE
+                   FUNCTION TRIM (latest-result) DELIMITED BY SIZE
+                   INTO rept-rec
+           ELSE
+               STRING "RESULT UNCHANGED" DELIMITED BY SIZE
+                   INTO rept-rec
+           END-IF
+           WRITE rept-rec
+
+           COMPUTE elapsed-diff = latest-elapsed - base-elapsed
+           MOVE elapsed-diff TO elapsed-diff-out
+           MOVE SPACES TO rept-rec
+           STRING "ELAPSED SECONDS CHANGE: "  DELIMITED BY SIZE
+               FUNCTION TRIM (elapsed-diff-out) DELIMITED BY SIZE
+               INTO rept-rec
+           WRITE rept-rec
+
+           CLOSE rept-file
+
+           DISPLAY "EULDIFF - RUN COMPARISON FOR "
+                   FUNCTION TRIM (target-prog)
+           DISPLAY "RUN DATE/TIME: " run-ts (1:4) "-" run-ts (5:2)
+                   "-" run-ts (7:2) " " run-ts (9:2) ":"
+                   run-ts (11:2) ":" run-ts (13:2)
+           DISPLAY "BASELINE=" base-timestamp " RESULT="
+                   FUNCTION TRIM (base-result)
+           DISPLAY "RERUN=" latest-timestamp " RESULT="
+                   FUNCTION TRIM (latest-result)
+           IF base-params NOT = latest-params OR
+                   base-result NOT = latest-result
+               DISPLAY "EULDIFF: CHANGES DETECTED"
+           ELSE
+               DISPLAY "EULDIFF: NO CHANGES DETECTED"
+           END-IF
+           DISPLAY "EULDIFF - END OF REPORT"
+
+           STOP RUN.
