@@ -0,0 +1,30 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Bigdbl.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  dbl-carry           PIC 9       COMP    VALUE 0.
+       01  dbl-tmp             PIC 9(2)    COMP.
+       01  dbl-x               PIC 9(4)    COMP.
+
+       LINKAGE SECTION.
+       COPY BIGNUM
+           REPLACING ==BIGNUM-TABLE== BY ==bn-num==
+                     ==BIGNUM-LEN==   BY ==bn-len==
+                     ==BIGNUM-DIGIT== BY ==bn-digit==.
+
+       PROCEDURE DIVISION USING bn-num.
+           MOVE 0 TO dbl-carry
+
+           PERFORM VARYING dbl-x FROM 1 BY 1 UNTIL dbl-x > bn-len
+               COMPUTE dbl-tmp = 2 * bn-digit (dbl-x) + dbl-carry
+               DIVIDE dbl-tmp BY 10
+                   GIVING dbl-carry REMAINDER bn-digit (dbl-x)
+           END-PERFORM
+
+           IF dbl-carry > 0
+               ADD 1 TO bn-len
+               MOVE dbl-carry TO bn-digit (bn-len)
+           END-IF
+
+           GOBACK.
