@@ -0,0 +1,22 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Digitrev.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  drv-tmp             PIC 9(12)   COMP.
+
+       LINKAGE SECTION.
+       01  drv-in              PIC 9(12)   COMP.
+       01  drv-out             PIC 9(12)   COMP.
+
+       PROCEDURE DIVISION USING drv-in, drv-out.
+           MOVE drv-in TO drv-tmp
+           MOVE 0 TO drv-out
+
+           PERFORM UNTIL drv-tmp = 0
+               COMPUTE drv-out = 10 * drv-out
+                   + FUNCTION MOD (drv-tmp, 10)
+               DIVIDE drv-tmp BY 10 GIVING drv-tmp
+           END-PERFORM
+
+           GOBACK.
