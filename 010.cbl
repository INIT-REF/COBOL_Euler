@@ -1,32 +1,309 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Euler010.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT parm-file ASSIGN TO "PARM010"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT part-file ASSIGN TO "EULPART"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS part-fs.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  parm-file.
+           COPY PARMCARD.
+       01  parm-rec REDEFINES parm-card-rec.
+           05  parm-lim        PIC 9(9).
+           05  parm-part-lo    PIC X(09).
+           05  parm-part-hi    PIC X(09).
+           05  parm-run-id     PIC X(08).
+           05  parm-estimate   PIC X(01).
+           05  FILLER          PIC X(36).
+           05  parm-preset     PIC X(08).
+
+       FD  part-file.
+           COPY EULPART.
+
        WORKING-STORAGE SECTION.
-       01 n        PIC 9(4)    COMP.
-       01 res      PIC 9(18)   COMP    VALUE 2.
-       01 sieve.
-           05 isp  PIC 9               VALUE 1 OCCURS 2000000 TIMES 
-                                       INDEXED BY i.
-       01 out      PIC Z(18).
+       01  part-fs         PIC XX.
+       01  cur-dt          PIC X(21).
+       01  run-ts          PIC 9(14).
+       01  start-hms.
+           05  start-hh    PIC 9(2).
+           05  start-mm    PIC 9(2).
+           05  start-ss    PIC 9(2).
+       01  end-hms.
+           05  end-hh      PIC 9(2).
+           05  end-mm      PIC 9(2).
+           05  end-ss      PIC 9(2).
+       01  start-sec       PIC 9(5)    COMP.
+       01  end-sec         PIC 9(5)    COMP.
+       01  elapsed-sec     PIC 9(5)    COMP.
+       01  elapsed-out     PIC Z(4)9.
+       01  hist-parms      PIC X(40).
+       COPY EULRESULT.
+       01  idx-desc        PIC X(48).
+       01  msg-code        PIC 9(04)   COMP.
+       01  msg-sev         PIC 9(02)   COMP.
+       01  msg-text        PIC X(56).
+       78  base-max        VALUE 10000.
+       78  segsize         VALUE 100000.
+       01  lim         PIC 9(9)    VALUE 2000000.
+       01  sqrtlim     PIC 9(5)    COMP.
+       01  partition-sw    PIC X(01)   VALUE "N".
+           88  partition-mode          VALUE "Y".
+       01  estimate-sw     PIC X(01)   VALUE "N".
+           88  estimate-mode           VALUE "Y".
+       78  sample-fraction     VALUE 100.
+       78  sample-min          VALUE 1000.
+       78  safe-window-secs    VALUE 1800.
+       01  full-cnt        PIC 9(9)    COMP.
+       01  sample-cnt      PIC 9(9)    COMP.
+       01  sample-hi       PIC 9(9)    COMP.
+       01  est-sec         PIC 9(9)    COMP.
+       01  est-out         PIC Z(8)9.
+       01  run-id          PIC X(08).
+       01  part-lo         PIC 9(9)    COMP.
+       01  part-hi         PIC 9(9)    COMP.
+       01  range-lo        PIC 9(9)    COMP    VALUE 2.
+       01  range-hi        PIC 9(9)    COMP.
+       01  base-sieve.
+           05  base-isp    PIC 9   OCCURS 350000 TIMES
+                                    INDEXED BY bi.
+       01  base-primes.
+           05  base-p      PIC 9(7)    COMP OCCURS 30000 TIMES
+                                        INDEXED BY pi.
+       01  base-cnt        PIC 9(5)    COMP    VALUE 0.
+       01  seg-tbl.
+           05  seg-flag    PIC 9   OCCURS 100000 TIMES.
+       01  seg-low     PIC 9(9)    COMP.
+       01  seg-high    PIC 9(9)    COMP.
+       01  seg-off     PIC 9(6)    COMP.
+       01  mstart       PIC 9(9)    COMP.
+       01  bp          PIC 9(5)    COMP.
+       01  m           PIC 9(9)    COMP.
+       01  num         PIC 9(9)    COMP.
+       01  res         PIC 9(18)   COMP    VALUE 0.
+       01  out         PIC Z(18).
+
+       78  preset-cnt          VALUE 3.
+       01  preset-table-values.
+           05  FILLER  PIC X(17)   VALUE "SMALL   000100000".
+           05  FILLER  PIC X(17)   VALUE "STANDARD002000000".
+           05  FILLER  PIC X(17)   VALUE "LARGE   005000000".
+       01  preset-table REDEFINES preset-table-values.
+           05  preset-entry        OCCURS 3 TIMES INDEXED BY pz.
+               10  preset-name     PIC X(08).
+               10  preset-lim        PIC 9(09).
 
        PROCEDURE DIVISION.
-           PERFORM VARYING n FROM 2 BY 1 UNTIL n * n > 2000000
-               SET i TO n
+           MOVE FUNCTION CURRENT-DATE TO cur-dt
+           MOVE cur-dt (1:14) TO run-ts
+           MOVE cur-dt (9:6)  TO start-hms
+           COMPUTE start-sec = start-hh * 3600 + start-mm * 60
+               + start-ss
 
-               IF isp(i) = 1
-                   MULTIPLY n BY n GIVING i
-                   PERFORM VARYING i FROM i BY n UNTIL i > 2000000
-                       SET isp(i) TO 0
-                   END-PERFORM
-           
+           OPEN INPUT parm-file
+           READ parm-file
+               NOT AT END
+                   MOVE parm-lim TO lim
+           END-READ
+           CLOSE parm-file
+
+           IF parm-preset NOT = SPACES
+               PERFORM VARYING pz FROM 1 BY 1 UNTIL pz > preset-cnt
+                   IF preset-name (pz) = parm-preset
+                       MOVE preset-lim (pz) TO lim
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           MOVE 2 TO range-lo
+           COMPUTE range-hi = lim - 1
+
+           IF parm-part-lo NOT = SPACES AND parm-part-hi NOT = SPACES
+               MOVE FUNCTION NUMVAL (parm-part-lo) TO part-lo
+               MOVE FUNCTION NUMVAL (parm-part-hi) TO part-hi
+               MOVE parm-run-id TO run-id
+               SET partition-mode TO TRUE
+
+               IF part-lo < 2 OR part-hi >= lim OR part-lo > part-hi
+                   MOVE 0028 TO msg-code
+                   CALL "Eulmsg" USING msg-code, msg-sev, msg-text,
+                       "EULER010"
+                   DISPLAY "EULER010: " FUNCTION TRIM (msg-text)
+                   MOVE msg-sev TO RETURN-CODE
+                   STOP RUN
+               END-IF
+
+               MOVE part-lo TO range-lo
+               MOVE part-hi TO range-hi
+           END-IF
+
+           COMPUTE full-cnt = range-hi - range-lo + 1
+
+           IF parm-estimate = "Y" AND NOT partition-mode
+               SET estimate-mode TO TRUE
+               COMPUTE sample-cnt = full-cnt / sample-fraction
+               IF sample-cnt < sample-min
+                   MOVE sample-min TO sample-cnt
+               END-IF
+               IF sample-cnt > full-cnt
+                   MOVE full-cnt TO sample-cnt
+               END-IF
+               COMPUTE sample-hi = range-lo + sample-cnt - 1
+               MOVE sample-hi TO range-hi
+           END-IF
+
+           PERFORM VARYING sqrtlim FROM 1 BY 1
+                   UNTIL sqrtlim * sqrtlim > lim
+               CONTINUE
            END-PERFORM
-           
-           PERFORM VARYING i FROM 3 BY 2 UNTIL i > 2000000
-               IF isp(i) = 1
-                   ADD i TO res
+           SUBTRACT 1 FROM sqrtlim
+
+           IF sqrtlim > base-max
+               MOVE 0013 TO msg-code
+               CALL "Eulmsg" USING msg-code, msg-sev, msg-text,
+                   "EULER010"
+               DISPLAY "EULER010: " FUNCTION TRIM (msg-text)
+               MOVE msg-sev TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           CALL "Sieve" USING sqrtlim, base-sieve, base-primes,
+               base-cnt
+
+           PERFORM VARYING seg-low FROM range-lo BY segsize
+                   UNTIL seg-low > range-hi
+               COMPUTE seg-high = seg-low + segsize - 1
+               IF seg-high > range-hi
+                   MOVE range-hi TO seg-high
+               END-IF
+
+               MOVE ZEROS TO seg-tbl
+
+               PERFORM VARYING pi FROM 1 BY 1 UNTIL pi > base-cnt
+                   MOVE base-p (pi) TO bp
+                   COMPUTE mstart = bp * bp
+                   IF mstart < seg-low
+                       DIVIDE seg-low BY bp
+                           GIVING mstart REMAINDER seg-off
+                       COMPUTE mstart = mstart * bp
+                       IF mstart < seg-low
+                           COMPUTE mstart = mstart + bp
+                       END-IF
+                   END-IF
+
+                   PERFORM VARYING m FROM mstart BY bp
+                           UNTIL m > seg-high
+                       COMPUTE seg-off = m - seg-low + 1
+                       MOVE 1 TO seg-flag (seg-off)
+                   END-PERFORM
+               END-PERFORM
+
+               PERFORM VARYING num FROM seg-low BY 1
+                       UNTIL num > seg-high
+                   COMPUTE seg-off = num - seg-low + 1
+                   IF seg-flag (seg-off) = 0
+                       ADD num TO res
+                   END-IF
+               END-PERFORM
            END-PERFORM
 
            MOVE res TO out
-           DISPLAY FUNCTION TRIM (out)
+
+           MOVE FUNCTION CURRENT-DATE TO cur-dt
+           MOVE cur-dt (9:6) TO end-hms
+           COMPUTE end-sec = end-hh * 3600 + end-mm * 60 + end-ss
+           IF end-sec >= start-sec
+               COMPUTE elapsed-sec = end-sec - start-sec
+           ELSE
+               COMPUTE elapsed-sec = end-sec - start-sec + 86400
+           END-IF
+
+           IF estimate-mode
+               GO TO ESTOUT
+           END-IF
+
+           IF partition-mode
+               GO TO PARTOUT
+           END-IF
+
+           CALL "Euldesc" USING "EULER010", idx-desc
+           MOVE SPACES TO hist-parms
+           STRING "LIM=" DELIMITED BY SIZE
+               FUNCTION TRIM (lim) DELIMITED BY SIZE
+               INTO hist-parms
+
+           MOVE SPACES TO eulresult-rec
+           MOVE "EULER010" TO eulresult-prog-id
+           MOVE idx-desc TO eulresult-desc
+           MOVE hist-parms TO eulresult-params
+           MOVE SPACES TO eulresult-value
+           STRING FUNCTION TRIM (out) DELIMITED BY SIZE
+               INTO eulresult-value
+           MOVE parm-card-requester TO eulresult-requester
+           MOVE parm-card-reason TO eulresult-reason
+           MOVE "OK" TO eulresult-status
+           CALL "Eulout" USING eulresult-rec, run-ts,
+               elapsed-sec
+
+           DISPLAY "EULER010 - " FUNCTION TRIM (idx-desc)
+           DISPLAY "RUN DATE/TIME: " run-ts (1:4) "-" run-ts (5:2)
+                   "-" run-ts (7:2) " " run-ts (9:2) ":"
+                   run-ts (11:2) ":" run-ts (13:2)
+           DISPLAY "RESULT: " FUNCTION TRIM (out)
+           MOVE elapsed-sec TO elapsed-out
+           DISPLAY "ELAPSED SECONDS: " FUNCTION TRIM (elapsed-out)
+           DISPLAY "EULER010 - END OF REPORT"
+           STOP RUN.
+
+       PARTOUT.
+           OPEN EXTEND part-file
+           IF part-fs = "35"
+               OPEN OUTPUT part-file
+           END-IF
+           MOVE SPACES TO eulpart-rec
+           MOVE "EULER010" TO eulpart-prog-id
+           MOVE run-id TO eulpart-run-id
+           MOVE lim TO eulpart-lim
+           MOVE range-lo TO eulpart-lo
+           MOVE range-hi TO eulpart-hi
+           MOVE res TO eulpart-partial
+           MOVE elapsed-sec TO eulpart-elapsed
+           WRITE eulpart-rec
+           CLOSE part-file
+
+           DISPLAY "EULER010 - PARTITION " FUNCTION TRIM (run-id)
+                   " RANGE " range-lo " TO " range-hi
+           DISPLAY "PARTIAL RESULT: " FUNCTION TRIM (out)
+           MOVE elapsed-sec TO elapsed-out
+           DISPLAY "ELAPSED SECONDS: " FUNCTION TRIM (elapsed-out)
+           DISPLAY "EULER010 - PARTIAL RESULT LOGGED FOR MERGE"
+           STOP RUN.
+
+       ESTOUT.
+           IF elapsed-sec = 0
+               MOVE 1 TO elapsed-sec
+           END-IF
+           COMPUTE est-sec ROUNDED = elapsed-sec * full-cnt / sample-cnt
+           MOVE est-sec TO est-out
+
+           DISPLAY "EULER010 - DRY RUN ESTIMATE FOR LIM="
+                   FUNCTION TRIM (lim)
+           DISPLAY "SAMPLE RANGE: " range-lo " TO " sample-hi
+           MOVE elapsed-sec TO elapsed-out
+           DISPLAY "SAMPLE ELAPSED SECONDS: "
+                   FUNCTION TRIM (elapsed-out)
+           DISPLAY "ESTIMATED FULL-RUN SECONDS: "
+                   FUNCTION TRIM (est-out)
+           IF est-sec > safe-window-secs
+               DISPLAY "RECOMMENDATION: SPLIT INTO PARALLEL PARTITIONS"
+           ELSE
+               DISPLAY "RECOMMENDATION: SAFE FOR THE NIGHTLY BATCH "
+                       "WINDOW"
+           END-IF
+           DISPLAY "EULER010 - END OF ESTIMATE"
            STOP RUN.
