@@ -0,0 +1,73 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EULINDEX.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT idx-file ASSIGN TO "EULPIDX"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS idx-fs.
+           SELECT rept-file ASSIGN TO "REPTIDX"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  idx-file.
+           COPY EULIDX.
+
+       FD  rept-file.
+       01  rept-rec        PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01  idx-fs          PIC XX.
+       01  eof-sw          PIC X(01)   VALUE "N".
+           88  eof                     VALUE "Y".
+       01  msg-code        PIC 9(04)   COMP.
+       01  msg-sev         PIC 9(02)   COMP.
+       01  msg-text        PIC X(56).
+
+       PROCEDURE DIVISION.
+           OPEN INPUT idx-file
+           IF idx-fs = "35"
+               MOVE 0024 TO msg-code
+               CALL "Eulmsg" USING msg-code, msg-sev, msg-text,
+                   "EULINDEX"
+               DISPLAY "EULINDEX: " FUNCTION TRIM (msg-text)
+               MOVE msg-sev TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT rept-file
+
+           MOVE SPACES TO rept-rec
+           STRING "EULINDEX - PROBLEM NUMBER TO DESCRIPTION INDEX"
+                   DELIMITED BY SIZE
+               INTO rept-rec
+           WRITE rept-rec
+
+           DISPLAY "EULINDEX - PROBLEM NUMBER TO DESCRIPTION INDEX"
+
+           READ idx-file
+               AT END SET eof TO TRUE
+           END-READ
+
+           PERFORM UNTIL eof
+               MOVE SPACES TO rept-rec
+               STRING eulidx-prog-id DELIMITED BY SIZE
+                   " - " DELIMITED BY SIZE
+                   FUNCTION TRIM (eulidx-desc) DELIMITED BY SIZE
+                   INTO rept-rec
+               WRITE rept-rec
+
+               DISPLAY FUNCTION TRIM (rept-rec)
+
+               READ idx-file
+                   AT END SET eof TO TRUE
+               END-READ
+           END-PERFORM
+
+           CLOSE idx-file
+           CLOSE rept-file
+
+           DISPLAY "EULINDEX - END OF REPORT"
+           STOP RUN.
