@@ -0,0 +1,136 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Eulout.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT hist-file ASSIGN TO "RUNHIST"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS hist-fs.
+           SELECT csv-file ASSIGN TO "EULCSV"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS csv-fs.
+           SELECT audit-file ASSIGN TO "EULAUDIT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS audit-fs.
+           SELECT histk-file ASSIGN TO "EULHISTK"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS eulhistk-key
+               FILE STATUS histk-fs.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  hist-file.
+           COPY EULHIST.
+
+       FD  csv-file.
+       01  csv-rec         PIC X(120).
+
+       FD  audit-file.
+           COPY EULAUDIT.
+
+       FD  histk-file.
+           COPY EULHISTK.
+
+       WORKING-STORAGE SECTION.
+       01  hist-fs         PIC XX.
+       01  csv-fs          PIC XX.
+       01  audit-fs        PIC XX.
+       01  histk-fs        PIC XX.
+       78  long-run-secs       VALUE 60.
+       01  alert-code      PIC 9(04)   COMP    VALUE 0.
+       01  alert-sev       PIC 9(02)   COMP    VALUE 0.
+       01  alert-text      PIC X(56).
+
+       LINKAGE SECTION.
+           COPY EULRESULT.
+       01  run-ts          PIC 9(14).
+       01  elapsed-sec     PIC 9(5)    COMP.
+
+       PROCEDURE DIVISION USING eulresult-rec, run-ts, elapsed-sec.
+           OPEN EXTEND hist-file
+           IF hist-fs = "35"
+               OPEN OUTPUT hist-file
+           END-IF
+           MOVE SPACES TO eulhist-rec
+           MOVE eulresult-prog-id TO eulhist-prog-id
+           MOVE run-ts TO eulhist-timestamp
+           MOVE eulresult-params TO eulhist-params
+           MOVE SPACES TO eulhist-result
+           STRING FUNCTION TRIM (eulresult-value) DELIMITED BY SIZE
+               INTO eulhist-result
+           MOVE elapsed-sec TO eulhist-elapsed
+           WRITE eulhist-rec
+           CLOSE hist-file
+
+           OPEN EXTEND csv-file
+           IF csv-fs = "35"
+               OPEN OUTPUT csv-file
+           END-IF
+           MOVE SPACES TO csv-rec
+           STRING FUNCTION TRIM (eulhist-prog-id)
+                   DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               eulhist-timestamp DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM (eulhist-params)
+                   DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM (eulhist-result)
+                   DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM (eulhist-elapsed)
+                   DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM (eulresult-status)
+                   DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM (eulresult-desc)
+                   DELIMITED BY SIZE
+               INTO csv-rec
+           WRITE csv-rec
+           CLOSE csv-file
+
+           OPEN I-O histk-file
+           IF histk-fs = "35"
+               OPEN OUTPUT histk-file
+               CLOSE histk-file
+               OPEN I-O histk-file
+           END-IF
+           MOVE SPACES TO eulhistk-rec
+           MOVE eulresult-prog-id TO eulhistk-prog-id
+           MOVE run-ts TO eulhistk-timestamp
+           MOVE eulresult-params TO eulhistk-params
+           MOVE eulhist-result TO eulhistk-result
+           MOVE elapsed-sec TO eulhistk-elapsed
+           WRITE eulhistk-rec
+               INVALID KEY
+                   REWRITE eulhistk-rec
+           END-WRITE
+           CLOSE histk-file
+
+           IF eulresult-requester NOT = SPACES
+               OPEN EXTEND audit-file
+               IF audit-fs = "35"
+                   OPEN OUTPUT audit-file
+               END-IF
+               MOVE SPACES TO eulaudit-rec
+               MOVE eulresult-prog-id TO eulaudit-prog-id
+               MOVE run-ts TO eulaudit-timestamp
+               MOVE eulresult-params TO eulaudit-params
+               MOVE eulresult-requester TO eulaudit-requester
+               MOVE eulresult-reason TO eulaudit-reason
+               WRITE eulaudit-rec
+               CLOSE audit-file
+           END-IF
+
+           IF elapsed-sec >= long-run-secs
+               MOVE 00 TO alert-sev
+               MOVE "LONG-RUNNING BATCH STEP COMPLETED" TO
+                   alert-text
+               CALL "Eulalert" USING eulresult-prog-id, alert-code,
+                   alert-sev, alert-text
+           END-IF
+
+           GOBACK.
