@@ -1,19 +1,200 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Euler014.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT parm-file ASSIGN TO "PARM014"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT rept-file ASSIGN TO "REPT014"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT ckpth-file ASSIGN TO "CKPT014H"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS ckpth-fs.
+           SELECT ckptl-file ASSIGN TO "CKPT014L"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS ckptl-fs.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  parm-file.
+           COPY PARMCARD.
+       01  parm-rec REDEFINES parm-card-rec.
+           05  parm-ceil   PIC 9(10).
+           05  parm-estimate   PIC X(01).
+           05  FILLER      PIC X(61).
+           05  parm-preset PIC X(08).
+
+       FD  rept-file.
+       01  rept-rec        PIC X(40).
+
+       FD  ckpth-file.
+       01  ckpth-rec      PIC X(40).
+       01  ckpth-hdr REDEFINES ckpth-rec.
+           05  ckpth-n     PIC 9(7).
+           05  ckpth-max   PIC 9(7).
+           05  ckpth-maxl  PIC 9(3).
+           05  FILLER      PIC X(23).
+       01  ckpth-top REDEFINES ckpth-rec.
+           05  ckpth-t-n   PIC 9(7).
+           05  ckpth-t-l   PIC 9(3).
+           05  FILLER      PIC X(30).
+
+       FD  ckptl-file.
+       01  ckptl-rec      PIC X(40).
+       01  ckptl-len REDEFINES ckptl-rec.
+           05  ckptl-val   PIC 9(3).
+           05  FILLER      PIC X(37).
+
        WORKING-STORAGE SECTION.
+       01  cur-dt          PIC X(21).
+       01  run-ts          PIC 9(14).
+       01  start-hms.
+           05  start-hh    PIC 9(2).
+           05  start-mm    PIC 9(2).
+           05  start-ss    PIC 9(2).
+       01  end-hms.
+           05  end-hh      PIC 9(2).
+           05  end-mm      PIC 9(2).
+           05  end-ss      PIC 9(2).
+       01  start-sec       PIC 9(5)    COMP.
+       01  end-sec         PIC 9(5)    COMP.
+       01  elapsed-sec     PIC 9(5)    COMP.
+       01  elapsed-out     PIC Z(4)9.
+       01  hist-parms      PIC X(40).
+       COPY EULRESULT.
+       01  idx-desc        PIC X(48).
+       01  msg-code        PIC 9(04)   COMP.
+       01  msg-sev         PIC 9(02)   COMP.
+       01  msg-text        PIC X(56).
+       01  ckpth-fs        PIC XX.
+       01  ckptl-fs        PIC XX.
+       78  max-ceil        VALUE 3000000.
+       78  ckpt-interval   VALUE 100000.
+       78  sample-fraction     VALUE 100.
+       78  sample-min          VALUE 1000.
+       78  safe-window-secs    VALUE 1800.
+       01  ceil        PIC 9(10)   VALUE 1000000.
+       01  sample-cnt      PIC 9(9)    COMP.
+       01  sample-ceil     PIC 9(9)    COMP.
+       01  est-sec         PIC 9(9)    COMP.
+       01  est-out         PIC Z(8)9.
+       01 start-n      PIC 9(7)    COMP    VALUE 1.
+       01 ckpt-last-n  PIC 9(7)    COMP    VALUE 0.
+       01 ckpt-tx      PIC 9(2)    COMP.
+       01 ckpt-w       PIC 9(7)    COMP.
        01 n        PIC 9(7)    COMP.
        01 tmp      PIC 9(18)   COMP.
        01 l        PIC 9(3)    COMP.
        01 maxl     PIC 9(3)    COMP    VALUE 0.
-       01 max      PIC 9(6)    COMP.
+       01 max      PIC 9(7)    COMP.
        01 cache.
-           05 len  PIC 9(3)            VALUE 0 OCCURS 999999 TIMES.
+           05 len  PIC 9(3)            VALUE 0 OCCURS 3000000 TIMES.
+       01 top10.
+           05 top-n    PIC 9(7)    COMP OCCURS 10 TIMES VALUE 0.
+           05 top-l    PIC 9(3)    COMP OCCURS 10 TIMES VALUE 0.
+       01 tx       PIC 9(2)    COMP.
+       01 rank     PIC 9(2)    COMP.
        01 out      PIC Z(10).
+       01 nout     PIC Z(10).
+       01 lout     PIC Z(10).
+
+       78  preset-cnt          VALUE 3.
+       01  preset-table-values.
+           05  FILLER  PIC X(18)   VALUE "SMALL   0000100000".
+           05  FILLER  PIC X(18)   VALUE "STANDARD0001000000".
+           05  FILLER  PIC X(18)   VALUE "LARGE   0003000000".
+       01  preset-table REDEFINES preset-table-values.
+           05  preset-entry        OCCURS 3 TIMES INDEXED BY pz.
+               10  preset-name     PIC X(08).
+               10  preset-ceil       PIC 9(10).
 
        PROCEDURE DIVISION.
-           PERFORM VARYING n FROM 1 BY 1 UNTIL n = 1000000
+           MOVE FUNCTION CURRENT-DATE TO cur-dt
+           MOVE cur-dt (1:14) TO run-ts
+           MOVE cur-dt (9:6)  TO start-hms
+           COMPUTE start-sec = start-hh * 3600 + start-mm * 60
+               + start-ss
+
+           OPEN INPUT parm-file
+           READ parm-file
+               NOT AT END
+                   MOVE parm-ceil TO ceil
+           END-READ
+           CLOSE parm-file
+
+           IF parm-preset NOT = SPACES
+               PERFORM VARYING pz FROM 1 BY 1 UNTIL pz > preset-cnt
+                   IF preset-name (pz) = parm-preset
+                       MOVE preset-ceil (pz) TO ceil
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           IF ceil > max-ceil
+               MOVE 0014 TO msg-code
+               CALL "Eulmsg" USING msg-code, msg-sev, msg-text,
+                   "EULER014"
+               DISPLAY "EULER014: " FUNCTION TRIM (msg-text)
+               MOVE msg-sev TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF parm-estimate = "Y"
+               GO TO ESTMODE
+           END-IF
+
+           OPEN INPUT ckpth-file
+           IF ckpth-fs = "00"
+               READ ckpth-file
+                   NOT AT END
+                       IF ckpth-n > 0
+                           MOVE ckpth-n TO start-n
+                           MOVE ckpth-max TO max
+                           MOVE ckpth-maxl TO maxl
+                       END-IF
+               END-READ
+               IF start-n > 1
+                   PERFORM VARYING ckpt-tx FROM 1 BY 1
+                           UNTIL ckpt-tx > 10
+                       READ ckpth-file
+                           NOT AT END
+                               MOVE ckpth-t-n TO top-n (ckpt-tx)
+                               MOVE ckpth-t-l TO top-l (ckpt-tx)
+                       END-READ
+                   END-PERFORM
+               END-IF
+               CLOSE ckpth-file
+           END-IF
+
+           IF start-n > ceil
+               MOVE ceil TO start-n
+           END-IF
+
+           IF start-n = 1
+               OPEN OUTPUT ckptl-file
+               CLOSE ckptl-file
+           ELSE
+               COMPUTE ckpt-last-n = start-n - 1
+               OPEN INPUT ckptl-file
+               PERFORM VARYING n FROM 1 BY 1 UNTIL n > ckpt-last-n
+                   READ ckptl-file
+                       NOT AT END
+                           MOVE ckptl-val TO len (n)
+                   END-READ
+               END-PERFORM
+               CLOSE ckptl-file
+
+               OPEN OUTPUT ckptl-file
+               PERFORM VARYING n FROM 1 BY 1 UNTIL n > ckpt-last-n
+                   MOVE SPACES TO ckptl-rec
+                   MOVE len (n) TO ckptl-val
+                   WRITE ckptl-rec
+               END-PERFORM
+               CLOSE ckptl-file
+           END-IF
+
+           PERFORM VARYING n FROM start-n BY 1 UNTIL n = ceil
                MOVE n TO tmp
                MOVE 1 TO l
 
@@ -24,22 +205,195 @@
                        COMPUTE tmp = 3 * tmp + 1
                    END-IF
 
-                   IF tmp < 1000000 AND len(tmp) > 0
-                       ADD len(tmp) to l
+                   IF tmp < ceil AND len (tmp) > 0
+                       ADD len (tmp) to l
                        EXIT PERFORM
                    END-IF
 
                    ADD 1 to l
                END-PERFORM
-               
-               MOVE l to len(n)
+
+               MOVE l to len (n)
 
                IF l > maxl
                    MOVE n TO max
                    MOVE l TO maxl
                END-IF
+
+               IF l > top-l (10)
+                   MOVE 10 TO rank
+                   PERFORM VARYING tx FROM 9 BY -1
+                           UNTIL tx = 0 OR l <= top-l (tx)
+                       MOVE top-n (tx) TO top-n (tx + 1)
+                       MOVE top-l (tx) TO top-l (tx + 1)
+                       MOVE tx TO rank
+                   END-PERFORM
+                   MOVE n TO top-n (rank)
+                   MOVE l TO top-l (rank)
+               END-IF
+
+               IF FUNCTION MOD (n, ckpt-interval) = 0
+                   OPEN OUTPUT ckpth-file
+                   MOVE SPACES TO ckpth-rec
+                   MOVE n TO ckpth-n
+                   MOVE max TO ckpth-max
+                   MOVE maxl TO ckpth-maxl
+                   WRITE ckpth-rec
+                   PERFORM VARYING ckpt-tx FROM 1 BY 1
+                           UNTIL ckpt-tx > 10
+                       MOVE SPACES TO ckpth-rec
+                       MOVE top-n (ckpt-tx) TO ckpth-t-n
+                       MOVE top-l (ckpt-tx) TO ckpth-t-l
+                       WRITE ckpth-rec
+                   END-PERFORM
+                   CLOSE ckpth-file
+
+                   OPEN EXTEND ckptl-file
+                   IF ckptl-fs = "35"
+                       OPEN OUTPUT ckptl-file
+                   END-IF
+                   COMPUTE ckpt-w = ckpt-last-n + 1
+                   PERFORM VARYING ckpt-w FROM ckpt-w BY 1
+                           UNTIL ckpt-w > n
+                       MOVE SPACES TO ckptl-rec
+                       MOVE len (ckpt-w) TO ckptl-val
+                       WRITE ckptl-rec
+                   END-PERFORM
+                   CLOSE ckptl-file
+                   MOVE n TO ckpt-last-n
+               END-IF
            END-PERFORM
 
+           OPEN OUTPUT ckpth-file
+           MOVE SPACES TO ckpth-rec
+           MOVE 0 TO ckpth-n
+           WRITE ckpth-rec
+           CLOSE ckpth-file
+           OPEN OUTPUT ckptl-file
+           CLOSE ckptl-file
+
+           OPEN OUTPUT rept-file
+           PERFORM VARYING tx FROM 1 BY 1 UNTIL tx > 10
+               MOVE top-n (tx) TO nout
+               MOVE top-l (tx) TO lout
+               MOVE SPACES TO rept-rec
+               STRING "START=" DELIMITED BY SIZE
+                      FUNCTION TRIM (nout) DELIMITED BY SIZE
+                      " LENGTH=" DELIMITED BY SIZE
+                      FUNCTION TRIM (lout) DELIMITED BY SIZE
+                   INTO rept-rec
+               WRITE rept-rec
+           END-PERFORM
+           CLOSE rept-file
+
            MOVE max TO out
-           DISPLAY FUNCTION TRIM (out)
+
+           MOVE FUNCTION CURRENT-DATE TO cur-dt
+           MOVE cur-dt (9:6) TO end-hms
+           COMPUTE end-sec = end-hh * 3600 + end-mm * 60 + end-ss
+           IF end-sec >= start-sec
+               COMPUTE elapsed-sec = end-sec - start-sec
+           ELSE
+               COMPUTE elapsed-sec = end-sec - start-sec + 86400
+           END-IF
+
+           CALL "Euldesc" USING "EULER014", idx-desc
+           MOVE SPACES TO hist-parms
+           STRING "CEIL=" DELIMITED BY SIZE
+               FUNCTION TRIM (ceil) DELIMITED BY SIZE
+               INTO hist-parms
+
+           MOVE SPACES TO eulresult-rec
+           MOVE "EULER014" TO eulresult-prog-id
+           MOVE idx-desc TO eulresult-desc
+           MOVE hist-parms TO eulresult-params
+           MOVE SPACES TO eulresult-value
+           STRING FUNCTION TRIM (out) DELIMITED BY SIZE
+               INTO eulresult-value
+           MOVE parm-card-requester TO eulresult-requester
+           MOVE parm-card-reason TO eulresult-reason
+           MOVE "OK" TO eulresult-status
+           CALL "Eulout" USING eulresult-rec, run-ts,
+               elapsed-sec
+
+           DISPLAY "EULER014 - " FUNCTION TRIM (idx-desc)
+           DISPLAY "RUN DATE/TIME: " run-ts (1:4) "-" run-ts (5:2)
+                   "-" run-ts (7:2) " " run-ts (9:2) ":"
+                   run-ts (11:2) ":" run-ts (13:2)
+           DISPLAY "RESULT: " FUNCTION TRIM (out)
+           MOVE elapsed-sec TO elapsed-out
+           DISPLAY "ELAPSED SECONDS: " FUNCTION TRIM (elapsed-out)
+           DISPLAY "EULER014 - END OF REPORT"
+           STOP RUN.
+
+       ESTMODE.
+           COMPUTE sample-cnt = ceil / sample-fraction
+           IF sample-cnt < sample-min
+               MOVE sample-min TO sample-cnt
+           END-IF
+           IF sample-cnt > ceil
+               MOVE ceil TO sample-cnt
+           END-IF
+           ADD 1 TO sample-cnt GIVING sample-ceil
+
+           MOVE 0 TO maxl
+           MOVE 0 TO max
+
+           PERFORM VARYING n FROM 1 BY 1 UNTIL n = sample-ceil
+               MOVE n TO tmp
+               MOVE 1 TO l
+
+               PERFORM UNTIL tmp = 1
+                   IF FUNCTION MOD (tmp, 2) = 0
+                       DIVIDE tmp BY 2 GIVING tmp
+                   ELSE
+                       COMPUTE tmp = 3 * tmp + 1
+                   END-IF
+
+                   IF tmp < sample-ceil AND len (tmp) > 0
+                       ADD len (tmp) TO l
+                       EXIT PERFORM
+                   END-IF
+
+                   ADD 1 TO l
+               END-PERFORM
+
+               MOVE l TO len (n)
+
+               IF l > maxl
+                   MOVE n TO max
+                   MOVE l TO maxl
+               END-IF
+           END-PERFORM
+
+           MOVE FUNCTION CURRENT-DATE TO cur-dt
+           MOVE cur-dt (9:6) TO end-hms
+           COMPUTE end-sec = end-hh * 3600 + end-mm * 60 + end-ss
+           IF end-sec >= start-sec
+               COMPUTE elapsed-sec = end-sec - start-sec
+           ELSE
+               COMPUTE elapsed-sec = end-sec - start-sec + 86400
+           END-IF
+           IF elapsed-sec = 0
+               MOVE 1 TO elapsed-sec
+           END-IF
+
+           COMPUTE est-sec ROUNDED = elapsed-sec * ceil / sample-cnt
+           MOVE est-sec TO est-out
+
+           DISPLAY "EULER014 - DRY RUN ESTIMATE FOR CEIL="
+                   FUNCTION TRIM (ceil)
+           DISPLAY "SAMPLE RANGE: 1 TO " sample-cnt
+           MOVE elapsed-sec TO elapsed-out
+           DISPLAY "SAMPLE ELAPSED SECONDS: "
+                   FUNCTION TRIM (elapsed-out)
+           DISPLAY "ESTIMATED FULL-RUN SECONDS: "
+                   FUNCTION TRIM (est-out)
+           IF est-sec > safe-window-secs
+               DISPLAY "RECOMMENDATION: SPLIT INTO PARALLEL PARTITIONS"
+           ELSE
+               DISPLAY "RECOMMENDATION: SAFE FOR THE NIGHTLY BATCH "
+                       "WINDOW"
+           END-IF
+           DISPLAY "EULER014 - END OF ESTIMATE"
            STOP RUN.
