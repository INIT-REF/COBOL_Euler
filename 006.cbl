@@ -1,22 +1,181 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Euler006.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT parm-file ASSIGN TO "PARM006"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT rept-file ASSIGN TO "REPT006"
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  parm-file.
+           COPY PARMCARD.
+       01  parm-rec REDEFINES parm-card-rec.
+           05  parm-upto   PIC 9(4).
+           05  FILLER      PIC X(68).
+           05  parm-preset PIC X(08).
+
+       FD  rept-file.
+       01  rept-rec        PIC X(40).
+
        WORKING-STORAGE SECTION.
-       01  n   PIC 9(3)    COMP.
+       01  cur-dt          PIC X(21).
+       01  run-ts          PIC 9(14).
+       01  start-hms.
+           05  start-hh    PIC 9(2).
+           05  start-mm    PIC 9(2).
+           05  start-ss    PIC 9(2).
+       01  end-hms.
+           05  end-hh      PIC 9(2).
+           05  end-mm      PIC 9(2).
+           05  end-ss      PIC 9(2).
+       01  start-sec       PIC 9(5)    COMP.
+       01  end-sec         PIC 9(5)    COMP.
+       01  elapsed-sec     PIC 9(5)    COMP.
+       01  elapsed-out     PIC Z(4)9.
+       01  hist-parms      PIC X(40).
+       COPY EULRESULT.
+       01  idx-desc        PIC X(48).
+       01  msg-code        PIC 9(04)   COMP.
+       01  msg-sev         PIC 9(02)   COMP.
+       01  msg-text        PIC X(56).
+       78  max-upto        VALUE 400.
+       01  upto    PIC 9(4)    VALUE 100.
+       01  n   PIC 9(4)    COMP.
        01  a   PIC 9(10)   COMP    VALUE 0.
        01  b   PIC 9(10)   COMP    VALUE 0.
        01  res PIC 9(10)   COMP    VALUE 0.
        01  out PIC Z(10).
+       01  aout PIC Z(10).
+       01  sqaout PIC Z(19).
+       01  bout PIC Z(10).
+
+       78  preset-cnt          VALUE 3.
+       01  preset-table-values.
+           05  FILLER  PIC X(12)   VALUE "SMALL   0050".
+           05  FILLER  PIC X(12)   VALUE "STANDARD0100".
+           05  FILLER  PIC X(12)   VALUE "LARGE   0400".
+       01  preset-table REDEFINES preset-table-values.
+           05  preset-entry        OCCURS 3 TIMES INDEXED BY pz.
+               10  preset-name     PIC X(08).
+               10  preset-upto       PIC 9(04).
 
        PROCEDURE DIVISION.
-           PERFORM VARYING n FROM 1 BY 1 UNTIL n > 100
+           MOVE FUNCTION CURRENT-DATE TO cur-dt
+           MOVE cur-dt (1:14) TO run-ts
+           MOVE cur-dt (9:6)  TO start-hms
+           COMPUTE start-sec = start-hh * 3600 + start-mm * 60
+               + start-ss
+
+           OPEN INPUT parm-file
+           READ parm-file
+               NOT AT END
+                   MOVE parm-upto TO upto
+           END-READ
+           CLOSE parm-file
+
+           IF parm-preset NOT = SPACES
+               PERFORM VARYING pz FROM 1 BY 1 UNTIL pz > preset-cnt
+                   IF preset-name (pz) = parm-preset
+                       MOVE preset-upto (pz) TO upto
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           IF upto < 1
+               MOVE 0004 TO msg-code
+               CALL "Eulmsg" USING msg-code, msg-sev, msg-text,
+                   "EULER006"
+               DISPLAY "EULER006: " FUNCTION TRIM (msg-text)
+               MOVE msg-sev TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF upto > max-upto
+               MOVE 0006 TO msg-code
+               CALL "Eulmsg" USING msg-code, msg-sev, msg-text,
+                   "EULER006"
+               DISPLAY "EULER006: " FUNCTION TRIM (msg-text)
+               MOVE msg-sev TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM VARYING n FROM 1 BY 1 UNTIL n > upto
                ADD n to a
                COMPUTE b = b + n * n
            END-PERFORM
 
            COMPUTE res = a * a - b
+
+           OPEN OUTPUT rept-file
+
+           MOVE a TO aout
+           MOVE SPACES TO rept-rec
+           STRING "SUM OF NUMBERS      = " DELIMITED BY SIZE
+                  FUNCTION TRIM (aout)      DELIMITED BY SIZE
+               INTO rept-rec
+           WRITE rept-rec
+
+           COMPUTE sqaout = a * a
+           MOVE SPACES TO rept-rec
+           STRING "SQUARE OF THE SUM   = " DELIMITED BY SIZE
+                  FUNCTION TRIM (sqaout)    DELIMITED BY SIZE
+               INTO rept-rec
+           WRITE rept-rec
+
+           MOVE b TO bout
+           MOVE SPACES TO rept-rec
+           STRING "SUM OF THE SQUARES  = " DELIMITED BY SIZE
+                  FUNCTION TRIM (bout)      DELIMITED BY SIZE
+               INTO rept-rec
+           WRITE rept-rec
+
            MOVE res TO out
-           
-           DISPLAY FUNCTION TRIM (out)
+           MOVE SPACES TO rept-rec
+           STRING "DIFFERENCE          = " DELIMITED BY SIZE
+                  FUNCTION TRIM (out)       DELIMITED BY SIZE
+               INTO rept-rec
+           WRITE rept-rec
+
+           CLOSE rept-file
+
+           MOVE FUNCTION CURRENT-DATE TO cur-dt
+           MOVE cur-dt (9:6) TO end-hms
+           COMPUTE end-sec = end-hh * 3600 + end-mm * 60 + end-ss
+           IF end-sec >= start-sec
+               COMPUTE elapsed-sec = end-sec - start-sec
+           ELSE
+               COMPUTE elapsed-sec = end-sec - start-sec + 86400
+           END-IF
+
+           CALL "Euldesc" USING "EULER006", idx-desc
+           MOVE SPACES TO hist-parms
+           STRING "UPTO=" DELIMITED BY SIZE
+               FUNCTION TRIM (upto) DELIMITED BY SIZE
+               INTO hist-parms
+
+           MOVE SPACES TO eulresult-rec
+           MOVE "EULER006" TO eulresult-prog-id
+           MOVE idx-desc TO eulresult-desc
+           MOVE hist-parms TO eulresult-params
+           MOVE SPACES TO eulresult-value
+           STRING FUNCTION TRIM (out) DELIMITED BY SIZE
+               INTO eulresult-value
+           MOVE parm-card-requester TO eulresult-requester
+           MOVE parm-card-reason TO eulresult-reason
+           MOVE "OK" TO eulresult-status
+           CALL "Eulout" USING eulresult-rec, run-ts,
+               elapsed-sec
+
+           DISPLAY "EULER006 - " FUNCTION TRIM (idx-desc)
+           DISPLAY "RUN DATE/TIME: " run-ts (1:4) "-" run-ts (5:2)
+                   "-" run-ts (7:2) " " run-ts (9:2) ":"
+                   run-ts (11:2) ":" run-ts (13:2)
+           DISPLAY "RESULT: " FUNCTION TRIM (out)
+           MOVE elapsed-sec TO elapsed-out
+           DISPLAY "ELAPSED SECONDS: " FUNCTION TRIM (elapsed-out)
+           DISPLAY "EULER006 - END OF REPORT"
            STOP RUN.
