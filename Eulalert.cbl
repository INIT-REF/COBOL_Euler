@@ -0,0 +1,47 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Eulalert.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT alert-file ASSIGN TO "EULALERT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS alert-fs.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  alert-file.
+           COPY EULALERT.
+
+       WORKING-STORAGE SECTION.
+       01  alert-fs        PIC XX.
+       01  cur-dt          PIC X(21).
+
+       LINKAGE SECTION.
+       01  alert-prog-id   PIC X(08).
+       01  alert-code      PIC 9(04)   COMP.
+       01  alert-sev       PIC 9(02)   COMP.
+       01  alert-text      PIC X(56).
+
+       PROCEDURE DIVISION USING alert-prog-id, alert-code, alert-sev,
+               alert-text.
+           OPEN EXTEND alert-file
+           IF alert-fs = "35"
+               OPEN OUTPUT alert-file
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO cur-dt
+           MOVE SPACES TO eulalert-rec
+           MOVE cur-dt (1:14) TO eulalert-timestamp
+           MOVE alert-prog-id TO eulalert-prog-id
+           MOVE alert-sev TO eulalert-severity
+           MOVE alert-code TO eulalert-code
+           MOVE alert-text TO eulalert-text
+           WRITE eulalert-rec
+
+           CLOSE alert-file
+
+           DISPLAY "EULALERT: " FUNCTION TRIM (alert-prog-id) " "
+                   FUNCTION TRIM (alert-text)
+
+           GOBACK.
