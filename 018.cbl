@@ -1,39 +1,140 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Euler018.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT tri-file ASSIGN TO "TRI018"
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  tri-file.
+       01  tri-line        PIC X(600).
+
        WORKING-STORAGE SECTION.
-       01  n   PIC 9(3)    COMP    VALUE 1.
-       01  rw  PIC 9(2)    COMP.
-       01  cl  PIC 9(2)    COMP.
+       01  cur-dt          PIC X(21).
+       01  run-ts          PIC 9(14).
+       01  start-hms.
+           05  start-hh    PIC 9(2).
+           05  start-mm    PIC 9(2).
+           05  start-ss    PIC 9(2).
+       01  end-hms.
+           05  end-hh      PIC 9(2).
+           05  end-mm      PIC 9(2).
+           05  end-ss      PIC 9(2).
+       01  start-sec       PIC 9(5)    COMP.
+       01  end-sec         PIC 9(5)    COMP.
+       01  elapsed-sec     PIC 9(5)    COMP.
+       01  elapsed-out     PIC Z(4)9.
+       01  hist-parms      PIC X(40).
+       COPY EULRESULT.
+       01  idx-desc        PIC X(48).
+       01  msg-code        PIC 9(04)   COMP.
+       01  msg-sev         PIC 9(02)   COMP.
+       01  msg-text        PIC X(56).
+       01  nrows-out       PIC Z(3).
+       78  max-rows        VALUE 140.
+       01  eof-sw          PIC X(01)   VALUE "N".
+           88  eof                     VALUE "Y".
+       01  nrows       PIC 9(3)    COMP    VALUE 0.
+       01  cx          PIC 9(3)    COMP.
+       01  lptr        PIC 9(4)    COMP.
+       01  n   PIC 9(4)    COMP.
+       01  rw  PIC 9(3)    COMP.
+       01  cl  PIC 9(3)    COMP.
        01  out PIC Z(18).
-       01  str PIC X(364)          VALUE
-           "75 95 64 17 47 82 18 35 87 10 20 04 82 47 65 19 01 23 75 03
-      -    "34 88 02 77 73 07 63 67 99 65 04 28 06 16 70 92 41 41 26 56 
-      -    "83 40 80 70 33 41 48 72 33 47 32 37 16 94 29 53 71 44 65 25 
-      -    "43 91 52 97 51 14 70 11 33 28 77 73 17 78 39 68 17 57 91 71 
-      -    "52 38 17 14 91 43 58 50 27 29 48 63 66 04 68 89 53 67 30 73 
-      -  "16 69 87 40 31 04 62 98 27 23 09 70 98 73 93 38 53 60 04 23 ".
        01 tri.
-           05 tvals PIC 9(4) COMP OCCURS 120 TIMES INDEXED BY i.
+           05 tvals PIC 9(4) COMP OCCURS 9870 TIMES INDEXED BY i.
 
        PROCEDURE DIVISION.
-           PERFORM VARYING i FROM 1 BY 1 UNTIL i > 120
-               UNSTRING str DELIMITED BY SPACE
-               INTO tvals(i) WITH POINTER n
+           MOVE FUNCTION CURRENT-DATE TO cur-dt
+           MOVE cur-dt (1:14) TO run-ts
+           MOVE cur-dt (9:6)  TO start-hms
+           COMPUTE start-sec = start-hh * 3600 + start-mm * 60
+               + start-ss
+
+           OPEN INPUT tri-file
+           MOVE 1 TO i
+
+           READ tri-file
+               AT END SET eof TO TRUE
+           END-READ
+
+           PERFORM UNTIL eof
+               ADD 1 TO nrows
+
+               IF nrows > max-rows
+                   MOVE 0016 TO msg-code
+                   CALL "Eulmsg" USING msg-code, msg-sev, msg-text,
+                       "EULER018"
+                   DISPLAY "EULER018: " FUNCTION TRIM (msg-text)
+                   MOVE msg-sev TO RETURN-CODE
+                   STOP RUN
+               END-IF
+
+               MOVE 1 TO lptr
+               PERFORM VARYING cx FROM 1 BY 1 UNTIL cx > nrows
+                   UNSTRING tri-line DELIMITED BY SPACE
+                       INTO tvals (i) WITH POINTER lptr
+                   SET i UP BY 1
+               END-PERFORM
+
+               READ tri-file
+                   AT END SET eof TO TRUE
+               END-READ
            END-PERFORM
 
-           PERFORM WITH TEST AFTER VARYING rw FROM 13 BY -1 UNTIL rw = 0
+           CLOSE tri-file
+
+           COMPUTE rw = nrows - 2
+           PERFORM WITH TEST AFTER VARYING rw FROM rw BY -1
+                   UNTIL rw = 0
                COMPUTE i = 1 + rw * (rw + 1) / 2
 
                PERFORM VARYING cl FROM 0 BY 1 UNTIL cl > rw
-                   COMPUTE tvals(i) = tvals(i) +
-                    FUNCTION MAX(tvals(i + rw + 1), tvals(i + rw + 2))
-                   
+                   COMPUTE tvals (i) = tvals (i) +
+                       FUNCTION MAX (tvals (i + rw + 1),
+                                     tvals (i + rw + 2))
                    SET i UP BY 1
                END-PERFORM
            END-PERFORM
-           
-           MOVE tvals(1) to out
-           DISPLAY FUNCTION TRIM(out)
+
+           MOVE tvals (1) to out
+
+           MOVE FUNCTION CURRENT-DATE TO cur-dt
+           MOVE cur-dt (9:6) TO end-hms
+           COMPUTE end-sec = end-hh * 3600 + end-mm * 60 + end-ss
+           IF end-sec >= start-sec
+               COMPUTE elapsed-sec = end-sec - start-sec
+           ELSE
+               COMPUTE elapsed-sec = end-sec - start-sec + 86400
+           END-IF
+
+           MOVE nrows TO nrows-out
+           CALL "Euldesc" USING "EULER018", idx-desc
+           MOVE SPACES TO hist-parms
+           STRING "ROWS=" DELIMITED BY SIZE
+               FUNCTION TRIM (nrows-out) DELIMITED BY SIZE
+               INTO hist-parms
+
+           MOVE SPACES TO eulresult-rec
+           MOVE "EULER018" TO eulresult-prog-id
+           MOVE idx-desc TO eulresult-desc
+           MOVE hist-parms TO eulresult-params
+           MOVE SPACES TO eulresult-value
+           STRING FUNCTION TRIM (out) DELIMITED BY SIZE
+               INTO eulresult-value
+           MOVE "OK" TO eulresult-status
+           CALL "Eulout" USING eulresult-rec, run-ts,
+               elapsed-sec
+
+           DISPLAY "EULER018 - " FUNCTION TRIM (idx-desc)
+           DISPLAY "RUN DATE/TIME: " run-ts (1:4) "-" run-ts (5:2)
+                   "-" run-ts (7:2) " " run-ts (9:2) ":"
+                   run-ts (11:2) ":" run-ts (13:2)
+           DISPLAY "RESULT: " FUNCTION TRIM (out)
+           MOVE elapsed-sec TO elapsed-out
+           DISPLAY "ELAPSED SECONDS: " FUNCTION TRIM (elapsed-out)
+           DISPLAY "EULER018 - END OF REPORT"
            STOP RUN.
