@@ -0,0 +1,4 @@
+       01  parm-card-rec.
+           05  parm-card-data      PIC X(80).
+           05  parm-card-requester PIC X(08).
+           05  parm-card-reason    PIC X(40).
