@@ -1,13 +1,50 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Euler019.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT parm-file ASSIGN TO "PARM019"
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  parm-file.
+           COPY PARMCARD.
+       01  parm-rec REDEFINES parm-card-rec.
+           05  parm-start-year PIC 9(4).
+           05  parm-end-year   PIC 9(4).
+           05  FILLER      PIC X(64).
+           05  parm-preset PIC X(08).
+
        WORKING-STORAGE SECTION.
+       01  cur-dt          PIC X(21).
+       01  run-ts          PIC 9(14).
+       01  start-hms.
+           05  start-hh    PIC 9(2).
+           05  start-mm    PIC 9(2).
+           05  start-ss    PIC 9(2).
+       01  end-hms.
+           05  end-hh      PIC 9(2).
+           05  end-mm      PIC 9(2).
+           05  end-ss      PIC 9(2).
+       01  start-sec       PIC 9(5)    COMP.
+       01  end-sec         PIC 9(5)    COMP.
+       01  elapsed-sec     PIC 9(5)    COMP.
+       01  elapsed-out     PIC Z(4)9.
+       01  hist-parms      PIC X(40).
+       COPY EULRESULT.
+       01  idx-desc        PIC X(48).
+       01  msg-code        PIC 9(04)   COMP.
+       01  msg-sev         PIC 9(02)   COMP.
+       01  msg-text        PIC X(56).
+       01  start-year  PIC 9(4)    VALUE 1901.
+       01  end-year    PIC 9(4)    VALUE 2000.
        01  n   PIC 9(3)    COMP    VALUE 1.
        01  d   PIC 9(2)    COMP.
        01  m   PIC 9(2)    COMP.
        01  y   PIC 9(4)    COMP.
-       01  dc  PIC 9(5)    COMP    VALUE 2.
+       01  dc  PIC 9(5)    COMP    VALUE 1.
        01  res PIC 9(3)    COMP    VALUE 0.
        01  out PIC Z(18).
        01  str PIC X(35)           VALUE
@@ -15,16 +52,72 @@
        01  dtb.
            05 dim PIC 99 OCCURS 12 TIMES INDEXED BY i.
 
+       78  preset-cnt          VALUE 3.
+       01  preset-table-values.
+           05  FILLER  PIC X(16)   VALUE "SMALL   19011950".
+           05  FILLER  PIC X(16)   VALUE "STANDARD19012000".
+           05  FILLER  PIC X(16)   VALUE "LARGE   19012100".
+       01  preset-table REDEFINES preset-table-values.
+           05  preset-entry        OCCURS 3 TIMES INDEXED BY pz.
+               10  preset-name     PIC X(08).
+               10  preset-start-year PIC 9(04).
+               10  preset-end-year   PIC 9(04).
+
        PROCEDURE DIVISION.
+           MOVE FUNCTION CURRENT-DATE TO cur-dt
+           MOVE cur-dt (1:14) TO run-ts
+           MOVE cur-dt (9:6)  TO start-hms
+           COMPUTE start-sec = start-hh * 3600 + start-mm * 60
+               + start-ss
+
+           OPEN INPUT parm-file
+           READ parm-file
+               NOT AT END
+                   MOVE parm-start-year TO start-year
+                   MOVE parm-end-year   TO end-year
+           END-READ
+           CLOSE parm-file
+
+           IF parm-preset NOT = SPACES
+               PERFORM VARYING pz FROM 1 BY 1 UNTIL pz > preset-cnt
+                   IF preset-name (pz) = parm-preset
+                       MOVE preset-start-year (pz) TO start-year
+                       MOVE preset-end-year (pz) TO end-year
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           IF start-year < 1901
+               MOVE 0017 TO msg-code
+               CALL "Eulmsg" USING msg-code, msg-sev, msg-text,
+                   "EULER019"
+               DISPLAY "EULER019: " FUNCTION TRIM (msg-text)
+               MOVE msg-sev TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF end-year < start-year
+               MOVE 0018 TO msg-code
+               CALL "Eulmsg" USING msg-code, msg-sev, msg-text,
+                   "EULER019"
+               DISPLAY "EULER019: " FUNCTION TRIM (msg-text)
+               MOVE msg-sev TO RETURN-CODE
+               STOP RUN
+           END-IF
+
            PERFORM VARYING i FROM 1 BY 1 UNTIL i > 12
                UNSTRING str DELIMITED BY " " INTO dim(i) WITH POINTER n
            END-PERFORM
 
-           PERFORM VARYING y FROM 1901 BY 1 UNTIL y > 2000
+           PERFORM VARYING y FROM 1901 BY 1 UNTIL y > end-year
                MOVE 28 TO dim(2)
 
                IF FUNCTION MOD(y, 4) = 0
                    MOVE 29 TO dim(2)
+                   IF FUNCTION MOD(y, 100) = 0
+                       AND FUNCTION MOD(y, 400) NOT = 0
+                       MOVE 28 TO dim(2)
+                   END-IF
                END-IF
 
                PERFORM VARYING m FROM 1 BY 1 UNTIL m > 12
@@ -32,11 +125,50 @@
                        ADD 1 TO dc
 
                        IF d = 1 AND FUNCTION MOD(dc, 7) = 0
+                           AND y >= start-year
                            ADD 1 TO res
                    END-PERFORM
                END-PERFORM
            END-PERFORM
 
            MOVE res TO out
-           DISPLAY FUNCTION TRIM(out)
+
+           MOVE FUNCTION CURRENT-DATE TO cur-dt
+           MOVE cur-dt (9:6) TO end-hms
+           COMPUTE end-sec = end-hh * 3600 + end-mm * 60 + end-ss
+           IF end-sec >= start-sec
+               COMPUTE elapsed-sec = end-sec - start-sec
+           ELSE
+               COMPUTE elapsed-sec = end-sec - start-sec + 86400
+           END-IF
+
+           CALL "Euldesc" USING "EULER019", idx-desc
+           MOVE SPACES TO hist-parms
+           STRING "START=" DELIMITED BY SIZE
+               FUNCTION TRIM (start-year) DELIMITED BY SIZE
+               " END=" DELIMITED BY SIZE
+               FUNCTION TRIM (end-year) DELIMITED BY SIZE
+               INTO hist-parms
+
+           MOVE SPACES TO eulresult-rec
+           MOVE "EULER019" TO eulresult-prog-id
+           MOVE idx-desc TO eulresult-desc
+           MOVE hist-parms TO eulresult-params
+           MOVE SPACES TO eulresult-value
+           STRING FUNCTION TRIM (out) DELIMITED BY SIZE
+               INTO eulresult-value
+           MOVE parm-card-requester TO eulresult-requester
+           MOVE parm-card-reason TO eulresult-reason
+           MOVE "OK" TO eulresult-status
+           CALL "Eulout" USING eulresult-rec, run-ts,
+               elapsed-sec
+
+           DISPLAY "EULER019 - " FUNCTION TRIM (idx-desc)
+           DISPLAY "RUN DATE/TIME: " run-ts (1:4) "-" run-ts (5:2)
+                   "-" run-ts (7:2) " " run-ts (9:2) ":"
+                   run-ts (11:2) ":" run-ts (13:2)
+           DISPLAY "RESULT: " FUNCTION TRIM (out)
+           MOVE elapsed-sec TO elapsed-out
+           DISPLAY "ELAPSED SECONDS: " FUNCTION TRIM (elapsed-out)
+           DISPLAY "EULER019 - END OF REPORT"
            STOP RUN.
