@@ -1,39 +1,160 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Euler025.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT parm-file ASSIGN TO "PARM025"
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  parm-file.
+           COPY PARMCARD.
+       01  parm-rec REDEFINES parm-card-rec.
+           05  parm-thresh PIC 9(4).
+           05  FILLER      PIC X(68).
+           05  parm-preset PIC X(08).
+
        WORKING-STORAGE SECTION.
+       01  cur-dt          PIC X(21).
+       01  run-ts          PIC 9(14).
+       01  start-hms.
+           05  start-hh    PIC 9(2).
+           05  start-mm    PIC 9(2).
+           05  start-ss    PIC 9(2).
+       01  end-hms.
+           05  end-hh      PIC 9(2).
+           05  end-mm      PIC 9(2).
+           05  end-ss      PIC 9(2).
+       01  start-sec       PIC 9(5)    COMP.
+       01  end-sec         PIC 9(5)    COMP.
+       01  elapsed-sec     PIC 9(5)    COMP.
+       01  elapsed-out     PIC Z(4)9.
+       01  hist-parms      PIC X(40).
+       COPY EULRESULT.
+       01  idx-desc        PIC X(48).
+       01  msg-code        PIC 9(04)   COMP.
+       01  msg-sev         PIC 9(02)   COMP.
+       01  msg-text        PIC X(56).
+       78 max-digits   VALUE 1000.
+       01 thresh   PIC 9(4)    COMP    VALUE 1000.
        01 n        PIC 9(4)    COMP    VALUE 2.
-       01 carry    PIC 9(10)   COMP    VALUE 0.
-       01 tmp      PIC 9(18)   COMP.
-       01 f1.
-           05 fib1 PIC 9(10)   COMP   VALUE 0 OCCURS 100 TIMES 
-                                       INDEXED BY i.
-       01 f2.
-           05 fib2 PIC 9(10)   COMP   VALUE 0 OCCURS 100 TIMES 
-                                       INDEXED BY j.
-       01 ftmp.
-           05 ft   PIC 9(10)   COMP   OCCURS 100 TIMES.
+       01 dx       PIC 9(4)    COMP.
        01 out      PIC Z(10).
+       01 thresh-out PIC Z(4).
+       COPY BIGNUM
+           REPLACING ==BIGNUM-TABLE== BY ==f1-num==
+                     ==BIGNUM-LEN==   BY ==f1-len==
+                     ==BIGNUM-DIGIT== BY ==f1-digit==.
+       COPY BIGNUM
+           REPLACING ==BIGNUM-TABLE== BY ==f2-num==
+                     ==BIGNUM-LEN==   BY ==f2-len==
+                     ==BIGNUM-DIGIT== BY ==f2-digit==.
+       COPY BIGNUM
+           REPLACING ==BIGNUM-TABLE== BY ==ft-num==
+                     ==BIGNUM-LEN==   BY ==ft-len==
+                     ==BIGNUM-DIGIT== BY ==ft-digit==.
+
+       78  preset-cnt          VALUE 3.
+       01  preset-table-values.
+           05  FILLER  PIC X(12)   VALUE "SMALL   0100".
+           05  FILLER  PIC X(12)   VALUE "STANDARD0500".
+           05  FILLER  PIC X(12)   VALUE "LARGE   1000".
+       01  preset-table REDEFINES preset-table-values.
+           05  preset-entry        OCCURS 3 TIMES INDEXED BY pz.
+               10  preset-name     PIC X(08).
+               10  preset-thresh     PIC 9(04).
 
        PROCEDURE DIVISION.
-           MOVE 1 to fib1(1)
-           MOVE 1 to fib2(1)
+           MOVE FUNCTION CURRENT-DATE TO cur-dt
+           MOVE cur-dt (1:14) TO run-ts
+           MOVE cur-dt (9:6)  TO start-hms
+           COMPUTE start-sec = start-hh * 3600 + start-mm * 60
+               + start-ss
+
+           OPEN INPUT parm-file
+           READ parm-file
+               NOT AT END
+                   MOVE parm-thresh TO thresh
+           END-READ
+           CLOSE parm-file
+
+           IF parm-preset NOT = SPACES
+               PERFORM VARYING pz FROM 1 BY 1 UNTIL pz > preset-cnt
+                   IF preset-name (pz) = parm-preset
+                       MOVE preset-thresh (pz) TO thresh
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           IF thresh > max-digits
+               MOVE 0021 TO msg-code
+               CALL "Eulmsg" USING msg-code, msg-sev, msg-text,
+                   "EULER025"
+               DISPLAY "EULER025: " FUNCTION TRIM (msg-text)
+               MOVE msg-sev TO RETURN-CODE
+               STOP RUN
+           END-IF
 
-           PERFORM UNTIL fib2(100) > 1000000000
-               MOVE f2 to ftmp
+           MOVE 1 TO f1-len
+           MOVE 1 TO f1-digit (1)
+           MOVE 1 TO f2-len
+           MOVE 1 TO f2-digit (1)
 
-               PERFORM VARYING i FROM 1 BY 1 UNTIL i > 100
-                   SET j to i
-                   COMPUTE tmp = fib1(i) + fib2(j) + carry
-                   DIVIDE tmp BY 10000000000
-                       GIVING carry REMAINDER fib2(j)
+           PERFORM UNTIL f2-len >= thresh
+               CALL "Bigadd" USING f1-num, f2-num, ft-num
+
+               MOVE f2-len TO f1-len
+               PERFORM VARYING dx FROM 1 BY 1 UNTIL dx > f2-len
+                   MOVE f2-digit (dx) TO f1-digit (dx)
+               END-PERFORM
+
+               MOVE ft-len TO f2-len
+               PERFORM VARYING dx FROM 1 BY 1 UNTIL dx > ft-len
+                   MOVE ft-digit (dx) TO f2-digit (dx)
                END-PERFORM
 
-               MOVE ftmp to f1
                ADD 1 to n
            END-PERFORM
- 
+
            MOVE n to out
-           DISPLAY FUNCTION TRIM (out)
+
+           MOVE FUNCTION CURRENT-DATE TO cur-dt
+           MOVE cur-dt (9:6) TO end-hms
+           COMPUTE end-sec = end-hh * 3600 + end-mm * 60 + end-ss
+           IF end-sec >= start-sec
+               COMPUTE elapsed-sec = end-sec - start-sec
+           ELSE
+               COMPUTE elapsed-sec = end-sec - start-sec + 86400
+           END-IF
+
+           MOVE thresh TO thresh-out
+           CALL "Euldesc" USING "EULER025", idx-desc
+           MOVE SPACES TO hist-parms
+           STRING "THRESH=" DELIMITED BY SIZE
+               FUNCTION TRIM (thresh-out) DELIMITED BY SIZE
+               INTO hist-parms
+
+           MOVE SPACES TO eulresult-rec
+           MOVE "EULER025" TO eulresult-prog-id
+           MOVE idx-desc TO eulresult-desc
+           MOVE hist-parms TO eulresult-params
+           MOVE SPACES TO eulresult-value
+           STRING FUNCTION TRIM (out) DELIMITED BY SIZE
+               INTO eulresult-value
+           MOVE parm-card-requester TO eulresult-requester
+           MOVE parm-card-reason TO eulresult-reason
+           MOVE "OK" TO eulresult-status
+           CALL "Eulout" USING eulresult-rec, run-ts,
+               elapsed-sec
+
+           DISPLAY "EULER025 - " FUNCTION TRIM (idx-desc)
+           DISPLAY "RUN DATE/TIME: " run-ts (1:4) "-" run-ts (5:2)
+                   "-" run-ts (7:2) " " run-ts (9:2) ":"
+                   run-ts (11:2) ":" run-ts (13:2)
+           DISPLAY "RESULT: " FUNCTION TRIM (out)
+           MOVE elapsed-sec TO elapsed-out
+           DISPLAY "ELAPSED SECONDS: " FUNCTION TRIM (elapsed-out)
+           DISPLAY "EULER025 - END OF REPORT"
            STOP RUN.
