@@ -0,0 +1,113 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Eulmsg.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       78  cat-cnt             VALUE 35.
+       01  cat-table-values.
+           05  FILLER  PIC X(62)   VALUE
+       "000116DIVISORS MUST BE GREATER THAN ZERO                      ".
+           05  FILLER  PIC X(62)   VALUE
+       "000216LIMIT MUST BE AT LEAST 1                                ".
+           05  FILLER  PIC X(62)   VALUE
+       "000316DIGIT WIDTH MUST BE FROM 1 TO 6                         ".
+           05  FILLER  PIC X(62)   VALUE
+       "000416UPTO MUST BE AT LEAST 1                                 ".
+           05  FILLER  PIC X(62)   VALUE
+       "000516UPTO WOULD OVERFLOW THE LCM ACCUMULATOR                 ".
+           05  FILLER  PIC X(62)   VALUE
+       "000616UPTO WOULD OVERFLOW THE SQUARE-OF-SUM FIELD             ".
+           05  FILLER  PIC X(62)   VALUE
+       "000716RANK PARAMETER MUST BE > 0                              ".
+           05  FILLER  PIC X(62)   VALUE
+       "000816WOULD NEED A SIEVE LARGER THAN 350000 CELLS             ".
+           05  FILLER  PIC X(62)   VALUE
+       "000916RERUN WITH A SMALLER RANK                               ".
+           05  FILLER  PIC X(62)   VALUE
+       "001016SIEVE EXHAUSTED BEFORE RANK                             ".
+           05  FILLER  PIC X(62)   VALUE
+       "001116PERIMETER MUST BE EVEN AND AT LEAST 12                  ".
+           05  FILLER  PIC X(62)   VALUE
+       "001208NO PYTHAGOREAN TRIPLET FOUND FOR PERIMETER              ".
+           05  FILLER  PIC X(62)   VALUE
+       "001316LIMIT TOO LARGE FOR THE BASE SIEVE                      ".
+           05  FILLER  PIC X(62)   VALUE
+       "001416CEILING EXCEEDS THE CACHE CAPACITY                      ".
+           05  FILLER  PIC X(62)   VALUE
+       "001516EXPONENT TOO LARGE FOR THE DIGIT TABLE                  ".
+           05  FILLER  PIC X(62)   VALUE
+       "001616TRIANGLE HAS MORE ROWS THAN THE TABLE HOLDS             ".
+           05  FILLER  PIC X(62)   VALUE
+       "001716START YEAR MUST NOT PRECEDE 1901                        ".
+           05  FILLER  PIC X(62)   VALUE
+       "001816END YEAR MUST NOT PRECEDE START YEAR                    ".
+           05  FILLER  PIC X(62)   VALUE
+       "001916N EXCEEDS THE DIGIT TABLE CAPACITY                      ".
+           05  FILLER  PIC X(62)   VALUE
+       "002016ALPHABET LENGTH EXCEEDS THE TABLE CAPACITY              ".
+           05  FILLER  PIC X(62)   VALUE
+       "002116DIGIT THRESHOLD EXCEEDS THE MAXIMUM SUPPORTED VALUE     ".
+           05  FILLER  PIC X(62)   VALUE
+       "002216NO RUN-HISTORY LEDGER FOUND                             ".
+           05  FILLER  PIC X(62)   VALUE
+       "002316NO SUCH PROGRAM NUMBER                                  ".
+           05  FILLER  PIC X(62)   VALUE
+       "002416NO PROBLEM INDEX FILE FOUND                             ".
+           05  FILLER  PIC X(62)   VALUE
+       "002516RESULT OVERFLOW, WIDEN THE PARAMETER OR FIELD           ".
+           05  FILLER  PIC X(62)   VALUE
+       "002608FEWER THAN TWO RUN-HISTORY ENTRIES FOR PROGRAM          ".
+           05  FILLER  PIC X(62)   VALUE
+       "002708SEARCH LIMIT REACHED WITH NO MATCH FOR THRESHOLD        ".
+           05  FILLER  PIC X(62)   VALUE
+       "002816PARTITION RANGE IS INVALID FOR THE REQUESTED LIMIT      ".
+           05  FILLER  PIC X(62)   VALUE
+       "002916NO PARTIAL RESULTS FOUND FOR PROGRAM AND RUN ID         ".
+           05  FILLER  PIC X(62)   VALUE
+       "003016PARTITIONS DO NOT FULLY COVER THE REQUESTED LIMIT       ".
+           05  FILLER  PIC X(62)   VALUE
+       "003108NO RUN-HISTORY ENTRIES FOUND FOR PROGRAM                ".
+           05  FILLER  PIC X(62)   VALUE
+       "003216LIMIT EXCEEDS THE MAXIMUM SUPPORTED SEARCH RANGE        ".
+           05  FILLER  PIC X(62)   VALUE
+       "003316ALPHABET LENGTH MUST BE AT LEAST 1                      ".
+           05  FILLER  PIC X(62)   VALUE
+       "003416PERMUTATION INDEX EXCEEDS THE FACTORIAL RANGE FOR ALEN  ".
+           05  FILLER  PIC X(62)   VALUE
+       "003516FACTORIAL DIGIT COUNT EXCEEDS THE DIGIT TABLE CAPACITY  ".
+       01  cat-table REDEFINES cat-table-values.
+           05  cat-entry               OCCURS 35 TIMES INDEXED BY cx.
+               10  cat-code            PIC 9(04).
+               10  cat-sev             PIC 9(02).
+               10  cat-text            PIC X(56).
+
+       01  cat-found           PIC X(01)   VALUE "N".
+           88  cat-ok                      VALUE "Y".
+
+       LINKAGE SECTION.
+       01  msg-code            PIC 9(04)   COMP.
+       01  msg-sev             PIC 9(02)   COMP.
+       01  msg-text            PIC X(56).
+       01  msg-prog            PIC X(08).
+
+       PROCEDURE DIVISION USING msg-code, msg-sev, msg-text, msg-prog.
+           MOVE SPACES TO msg-text
+           MOVE 0 TO msg-sev
+           MOVE "N" TO cat-found
+
+           PERFORM VARYING cx FROM 1 BY 1 UNTIL cx > cat-cnt
+               IF cat-code (cx) = msg-code
+                   MOVE cat-text (cx) TO msg-text
+                   MOVE cat-sev (cx) TO msg-sev
+                   SET cat-ok TO TRUE
+               END-IF
+           END-PERFORM
+
+           IF NOT cat-ok
+               MOVE "UNKNOWN CONDITION CODE" TO msg-text
+               MOVE 16 TO msg-sev
+           END-IF
+
+           CALL "Eulalert" USING msg-prog, msg-code, msg-sev, msg-text
+
+           GOBACK.
