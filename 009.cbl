@@ -1,31 +1,190 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Euler009.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT parm-file ASSIGN TO "PARM009"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT rept-file ASSIGN TO "REPT009"
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  parm-file.
+           COPY PARMCARD.
+       01  parm-rec REDEFINES parm-card-rec.
+           05  parm-perim  PIC 9(7).
+           05  FILLER      PIC X(65).
+           05  parm-preset PIC X(08).
+
+       FD  rept-file.
+       01  rept-rec        PIC X(60).
+
        WORKING-STORAGE SECTION.
-       01  r   PIC 9(3)    COMP    VALUE 0.
-       01  rs2 PIC 9(6)    COMP.
-       01  s   PIC 9(3)    COMP.
-       01  t   PIC 9(3)    COMP.
-       01  rem PIC 9(3)    COMP.
-       01  prd PIC 9(10)   COMP.
-       01  out PIC Z(10).
+       01  cur-dt          PIC X(21).
+       01  run-ts          PIC 9(14).
+       01  start-hms.
+           05  start-hh    PIC 9(2).
+           05  start-mm    PIC 9(2).
+           05  start-ss    PIC 9(2).
+       01  end-hms.
+           05  end-hh      PIC 9(2).
+           05  end-mm      PIC 9(2).
+           05  end-ss      PIC 9(2).
+       01  start-sec       PIC 9(5)    COMP.
+       01  end-sec         PIC 9(5)    COMP.
+       01  elapsed-sec     PIC 9(5)    COMP.
+       01  elapsed-out     PIC Z(4)9.
+       01  hist-parms      PIC X(40).
+       COPY EULRESULT.
+       01  idx-desc        PIC X(48).
+       01  msg-code        PIC 9(04)   COMP.
+       01  msg-sev         PIC 9(02)   COMP.
+       01  msg-text        PIC X(56).
+       01  perim   PIC 9(7)    VALUE 1000.
+       01  r   PIC 9(5)    COMP    VALUE 0.
+       01  rs2 PIC 9(9)    COMP.
+       01  s   PIC 9(5)    COMP.
+       01  t   PIC 9(5)    COMP.
+       01  rem PIC 9(5)    COMP.
+       01  prd PIC 9(14)   COMP.
+       01  match-cnt PIC 9(5) COMP VALUE 0.
+       01  rout PIC Z(5).
+       01  sout PIC Z(5).
+       01  tout PIC Z(5).
+       01  pout PIC Z(14).
+       01  out PIC Z(14).
+
+       78  preset-cnt          VALUE 3.
+       01  preset-table-values.
+           05  FILLER  PIC X(15)   VALUE "SMALL   0000120".
+           05  FILLER  PIC X(15)   VALUE "STANDARD0001000".
+           05  FILLER  PIC X(15)   VALUE "LARGE   0010000".
+       01  preset-table REDEFINES preset-table-values.
+           05  preset-entry        OCCURS 3 TIMES INDEXED BY pz.
+               10  preset-name     PIC X(08).
+               10  preset-perim      PIC 9(07).
 
        PROCEDURE DIVISION.
-           PERFORM FOREVER
-               ADD 2 TO r
+           MOVE FUNCTION CURRENT-DATE TO cur-dt
+           MOVE cur-dt (1:14) TO run-ts
+           MOVE cur-dt (9:6)  TO start-hms
+           COMPUTE start-sec = start-hh * 3600 + start-mm * 60
+               + start-ss
+
+           OPEN INPUT parm-file
+           READ parm-file
+               NOT AT END
+                   MOVE parm-perim TO perim
+           END-READ
+           CLOSE parm-file
+
+           IF parm-preset NOT = SPACES
+               PERFORM VARYING pz FROM 1 BY 1 UNTIL pz > preset-cnt
+                   IF preset-name (pz) = parm-preset
+                       MOVE preset-perim (pz) TO perim
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           IF perim < 12 OR FUNCTION MOD (perim, 2) NOT = 0
+               MOVE 0011 TO msg-code
+               CALL "Eulmsg" USING msg-code, msg-sev, msg-text,
+                   "EULER009"
+               DISPLAY "EULER009: " FUNCTION TRIM (msg-text)
+               MOVE msg-sev TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT rept-file
+
+           PERFORM VARYING r FROM 2 BY 2 UNTIL 3 * r > perim
                COMPUTE rs2 = r * r / 2
 
                PERFORM VARYING s FROM 1 BY 1 UNTIL s * s > rs2
                    DIVIDE rs2 BY s GIVING t REMAINDER rem
-                   
-                   IF rem = 0 AND 3 * r + 2 * s + 2 * t = 1000
-                       GO TO DONE
+
+                   IF rem = 0 AND 3 * r + 2 * s + 2 * t = perim
+                       COMPUTE prd = (r + s) * (r + t) * (r + s + t)
+                           ON SIZE ERROR
+                               MOVE 0025 TO msg-code
+                               CALL "Eulmsg" USING msg-code, msg-sev,
+                                   msg-text, "EULER009"
+                               DISPLAY "EULER009: "
+                                   FUNCTION TRIM (msg-text)
+                               MOVE msg-sev TO RETURN-CODE
+                               STOP RUN
+                       END-COMPUTE
+                       ADD 1 TO match-cnt
+                       MOVE r TO rout
+                       MOVE s TO sout
+                       MOVE t TO tout
+                       MOVE prd TO pout
+                       MOVE SPACES TO rept-rec
+                       STRING "R="   DELIMITED BY SIZE
+                              FUNCTION TRIM (rout) DELIMITED BY SIZE
+                              " S="  DELIMITED BY SIZE
+                              FUNCTION TRIM (sout) DELIMITED BY SIZE
+                              " T="  DELIMITED BY SIZE
+                              FUNCTION TRIM (tout) DELIMITED BY SIZE
+                              " PRODUCT=" DELIMITED BY SIZE
+                              FUNCTION TRIM (pout) DELIMITED BY SIZE
+                           INTO rept-rec
+                       WRITE rept-rec
+
+                       IF match-cnt = 1
+                           MOVE prd TO out
+                       END-IF
+                   END-IF
                END-PERFORM
-           END-PERFORM.
-       
-       DONE.
-           COMPUTE prd = (r + s) * (r + t) * (r + s + t)
-           MOVE prd TO out
-           DISPLAY FUNCTION TRIM (out)
+           END-PERFORM
+
+           CLOSE rept-file
+
+           IF match-cnt = 0
+               MOVE 0012 TO msg-code
+               CALL "Eulmsg" USING msg-code, msg-sev, msg-text,
+                   "EULER009"
+               DISPLAY "EULER009: " FUNCTION TRIM (msg-text)
+               MOVE msg-sev TO RETURN-CODE
+           ELSE
+               MOVE FUNCTION CURRENT-DATE TO cur-dt
+               MOVE cur-dt (9:6) TO end-hms
+               COMPUTE end-sec = end-hh * 3600 + end-mm * 60 + end-ss
+               IF end-sec >= start-sec
+                   COMPUTE elapsed-sec = end-sec - start-sec
+               ELSE
+                   COMPUTE elapsed-sec = end-sec - start-sec + 86400
+               END-IF
+
+               CALL "Euldesc" USING "EULER009", idx-desc
+               MOVE SPACES TO hist-parms
+               STRING "PERIM=" DELIMITED BY SIZE
+                   FUNCTION TRIM (perim) DELIMITED BY SIZE
+                   INTO hist-parms
+
+               MOVE SPACES TO eulresult-rec
+               MOVE "EULER009" TO eulresult-prog-id
+               MOVE idx-desc TO eulresult-desc
+               MOVE hist-parms TO eulresult-params
+               MOVE SPACES TO eulresult-value
+               STRING FUNCTION TRIM (out) DELIMITED BY SIZE
+                   INTO eulresult-value
+               MOVE parm-card-requester TO eulresult-requester
+               MOVE parm-card-reason TO eulresult-reason
+               MOVE "OK" TO eulresult-status
+               CALL "Eulout" USING eulresult-rec, run-ts,
+                   elapsed-sec
+
+               DISPLAY "EULER009 - " FUNCTION TRIM (idx-desc)
+               DISPLAY "RUN DATE/TIME: " run-ts (1:4) "-" run-ts (5:2)
+                       "-" run-ts (7:2) " " run-ts (9:2) ":"
+                       run-ts (11:2) ":" run-ts (13:2)
+               DISPLAY "RESULT: " FUNCTION TRIM (out)
+               MOVE elapsed-sec TO elapsed-out
+               DISPLAY "ELAPSED SECONDS: " FUNCTION TRIM (elapsed-out)
+               DISPLAY "EULER009 - END OF REPORT"
+           END-IF
+
            STOP RUN.
