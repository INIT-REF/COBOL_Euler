@@ -0,0 +1,143 @@
+//EULCHK   JOB  (ACCTNO),'EULER REGRESSION CHECK',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//* REGRESSION/RECONCILIATION STREAM - RUNS EACH IMPLEMENTED EULER
+//* PROBLEM WITH ITS ORIGINAL DEFAULT PARAMETERS (THE SAME DEFAULTS
+//* BUILT INTO EACH PROGRAM'S WORKING-STORAGE) AND FINISHES WITH THE
+//* EULCHK STEP, WHICH COMPARES EVERY RESULT LOGGED TO RUNHIST BY
+//* THIS RUN AGAINST A STORED TABLE OF KNOWN-CORRECT ANSWERS AND
+//* FLAGS ANY MISMATCH.  EULER002 AND EULER021 TAKE NO PARAMETER
+//* CARD, SO THEY ARE RUN WITH NO PARM DD AT ALL.  EULER003 HAS NO
+//* SINGLE SCALAR RESULT (IT LOGS ONE RUNHIST RECORD PER TRANSACTION)
+//* AND IS THEREFORE EXCLUDED FROM THE EULCHK TABLE.
+//* PROBLEMS 008, 011, 013, 017, 022 AND 023 ARE NOT YET IMPLEMENTED
+//* IN THIS SYSTEM AND ARE SKIPPED, AS IN EULNITE.  TO GET A PRINT
+//* COPY OF EULER.REGRESSION.REPORT INSTEAD OF SCRAPING THE JOB LOG,
+//* RUN EULPRINT WITH SYSUT1 OVERRIDDEN TO THAT DATASET NAME.
+//*
+//STEP001  EXEC PGM=EULER001
+//PARM001  DD  *
+00030005001000
+/*
+//SYSOUT   DD  SYSOUT=*
+//STEP002  EXEC PGM=EULER002
+//SYSOUT   DD  SYSOUT=*
+//FIB002   DD  DSN=&&FIB002,DISP=(NEW,CATLG),
+//             DCB=(RECFM=FB,LRECL=18)
+//STEP003  EXEC PGM=EULER003
+//TRANS003 DD  DSN=&&TRANS003,DISP=SHR
+//REPT003  DD  DSN=&&REPT003,DISP=(NEW,CATLG),
+//             DCB=(RECFM=FB,LRECL=132)
+//SYSOUT   DD  SYSOUT=*
+//STEP004  EXEC PGM=EULER004
+//PARM004  DD  *
+3
+/*
+//REPT004  DD  DSN=&&REPT004,DISP=(NEW,CATLG),
+//             DCB=(RECFM=FB,LRECL=40)
+//SYSOUT   DD  SYSOUT=*
+//STEP005  EXEC PGM=EULER005
+//PARM005  DD  *
+0020
+/*
+//SYSOUT   DD  SYSOUT=*
+//STEP006  EXEC PGM=EULER006
+//PARM006  DD  *
+0100
+/*
+//REPT006  DD  DSN=&&REPT006,DISP=(NEW,CATLG),
+//             DCB=(RECFM=FB,LRECL=40)
+//SYSOUT   DD  SYSOUT=*
+//STEP007  EXEC PGM=EULER007
+//PARM007  DD  *
+010001
+/*
+//SYSOUT   DD  SYSOUT=*
+//STEP009  EXEC PGM=EULER009
+//PARM009  DD  *
+0001000
+/*
+//REPT009  DD  DSN=&&REPT009,DISP=(NEW,CATLG),
+//             DCB=(RECFM=FB,LRECL=60)
+//SYSOUT   DD  SYSOUT=*
+//STEP010  EXEC PGM=EULER010
+//PARM010  DD  *
+002000000
+/*
+//SYSOUT   DD  SYSOUT=*
+//STEP012  EXEC PGM=EULER012
+//PARM012  DD  *
+00500
+/*
+//REPT012  DD  DSN=&&REPT012,DISP=(NEW,CATLG),
+//             DCB=(RECFM=FB,LRECL=40)
+//SYSOUT   DD  SYSOUT=*
+//STEP014  EXEC PGM=EULER014
+//PARM014  DD  *
+0001000000
+/*
+//REPT014  DD  DSN=&&REPT014,DISP=(NEW,CATLG),
+//             DCB=(RECFM=FB,LRECL=40)
+//SYSOUT   DD  SYSOUT=*
+//STEP015  EXEC PGM=EULER015
+//PARM015  DD  *
+020020
+/*
+//SYSOUT   DD  SYSOUT=*
+//STEP016  EXEC PGM=EULER016
+//PARM016  DD  *
+0001000
+/*
+//SYSOUT   DD  SYSOUT=*
+//STEP018  EXEC PGM=EULER018
+//TRI018   DD  *
+75
+95 64
+17 47 82
+18 35 87 10
+20 4 82 47 65
+19 1 23 75 3 34
+88 2 77 73 7 63 67
+99 65 4 28 6 16 70 92
+41 41 26 56 83 40 80 70 33
+41 48 72 33 47 32 37 16 94 29
+53 71 44 65 25 43 91 52 97 51 14
+70 11 33 28 77 73 17 78 39 68 17 57
+91 71 52 38 17 14 91 43 58 50 27 29 48
+63 66 4 68 89 53 67 30 73 16 69 87 40 31
+4 62 98 27 23 9 70 98 73 93 38 53 60 4 23
+/*
+//SYSOUT   DD  SYSOUT=*
+//STEP019  EXEC PGM=EULER019
+//PARM019  DD  *
+19012000
+/*
+//SYSOUT   DD  SYSOUT=*
+//STEP020  EXEC PGM=EULER020
+//PARM020  DD  *
+100
+/*
+//SYSOUT   DD  SYSOUT=*
+//STEP021  EXEC PGM=EULER021
+//SYSOUT   DD  SYSOUT=*
+//STEP024  EXEC PGM=EULER024
+//PARM024  DD  *
+0000999999100123456789
+/*
+//SYSOUT   DD  SYSOUT=*
+//STEP025  EXEC PGM=EULER025
+//PARM025  DD  *
+1000
+/*
+//SYSOUT   DD  SYSOUT=*
+//STEP026  EXEC PGM=EULER026
+//PARM026  DD  *
+01000
+/*
+//REPT026  DD  DSN=&&REPT026,DISP=(NEW,CATLG),
+//             DCB=(RECFM=FB,LRECL=40)
+//SYSOUT   DD  SYSOUT=*
+//STEPCHK  EXEC PGM=EULCHK
+//REPTCHK  DD  DSN=EULER.REGRESSION.REPORT,DISP=(NEW,CATLG),
+//             DCB=(RECFM=FB,LRECL=60)
+//SYSOUT   DD  SYSOUT=*
