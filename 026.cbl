@@ -1,17 +1,118 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Euler026.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT parm-file ASSIGN TO "PARM026"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT rept-file ASSIGN TO "REPT026"
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  parm-file.
+           COPY PARMCARD.
+       01  parm-rec REDEFINES parm-card-rec.
+           05  parm-srch-limit  PIC 9(5).
+           05  FILLER      PIC X(67).
+           05  parm-preset PIC X(08).
+
+       FD  rept-file.
+       01  rept-rec    PIC X(60).
+
        WORKING-STORAGE SECTION.
-       01  a       PIC 9(4)    COMP.
-       01  d       PIC 9(4)    COMP.
-       01  l       PIC 9(4)    COMP.
-       01  max     PIC 9(4)    COMP.
-       01  maxl    PIC 9(4)    COMP VALUE 0.
+       01  cur-dt          PIC X(21).
+       01  run-ts          PIC 9(14).
+       01  start-hms.
+           05  start-hh    PIC 9(2).
+           05  start-mm    PIC 9(2).
+           05  start-ss    PIC 9(2).
+       01  end-hms.
+           05  end-hh      PIC 9(2).
+           05  end-mm      PIC 9(2).
+           05  end-ss      PIC 9(2).
+       01  start-sec       PIC 9(5)    COMP.
+       01  end-sec         PIC 9(5)    COMP.
+       01  elapsed-sec     PIC 9(5)    COMP.
+       01  elapsed-out     PIC Z(4)9.
+       01  hist-parms      PIC X(40).
+       COPY EULRESULT.
+       01  idx-desc        PIC X(48).
+       01  msg-code        PIC 9(04)   COMP.
+       01  msg-sev         PIC 9(02)   COMP.
+       01  msg-text        PIC X(56).
+       78  max-srch-limit           VALUE 20000.
+       01  srch-limit   PIC 9(5)    VALUE 1000.
+       01  a       PIC 9(5)    COMP.
+       01  d       PIC 9(5)    COMP.
+       01  l       PIC 9(5)    COMP.
+       01  max     PIC 9(5)    COMP.
+       01  maxl    PIC 9(5)    COMP VALUE 0.
+       01  dout    PIC Z(6).
+       01  lout    PIC Z(6).
        01  out PIC Z(10).
+       01  cand-score      PIC 9(12)   COMP.
+       01  cand-label      PIC X(40).
+       01  rank-cnt-out    PIC Z9.
+       01  rx              PIC 9(2)    COMP.
+       COPY RANKTBL.
+
+       78  preset-cnt          VALUE 3.
+       01  preset-table-values.
+           05  FILLER  PIC X(13)   VALUE "SMALL   00100".
+           05  FILLER  PIC X(13)   VALUE "STANDARD01000".
+           05  FILLER  PIC X(13)   VALUE "LARGE   05000".
+       01  preset-table REDEFINES preset-table-values.
+           05  preset-entry        OCCURS 3 TIMES INDEXED BY pz.
+               10  preset-name     PIC X(08).
+               10  preset-srch-limit      PIC 9(05).
 
        PROCEDURE DIVISION.
-           PERFORM VARYING d FROM 3 BY 2 UNTIL d > 1000
+           MOVE FUNCTION CURRENT-DATE TO cur-dt
+           MOVE cur-dt (1:14) TO run-ts
+           MOVE cur-dt (9:6)  TO start-hms
+           COMPUTE start-sec = start-hh * 3600 + start-mm * 60
+               + start-ss
+
+           OPEN INPUT parm-file
+           READ parm-file
+               NOT AT END
+                   MOVE parm-srch-limit TO srch-limit
+           END-READ
+           CLOSE parm-file
+
+           IF parm-preset NOT = SPACES
+               PERFORM VARYING pz FROM 1 BY 1 UNTIL pz > preset-cnt
+                   IF preset-name (pz) = parm-preset
+                       MOVE preset-srch-limit (pz) TO srch-limit
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           IF srch-limit < 1
+               MOVE 0002 TO msg-code
+               CALL "Eulmsg" USING msg-code, msg-sev, msg-text,
+                   "EULER026"
+               DISPLAY "EULER026: " FUNCTION TRIM (msg-text)
+               MOVE msg-sev TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF srch-limit > max-srch-limit
+               MOVE 0032 TO msg-code
+               CALL "Eulmsg" USING msg-code, msg-sev, msg-text,
+                   "EULER026"
+               DISPLAY "EULER026: " FUNCTION TRIM (msg-text)
+               MOVE msg-sev TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT rept-file
+
+           MOVE 0 TO RANK-CNT
+
+           PERFORM VARYING d FROM 3 BY 2 UNTIL d > srch-limit
                IF FUNCTION MOD (d, 5) > 0
                    MOVE FUNCTION MOD (10, d) TO a
                    MOVE 1 to l
@@ -21,13 +122,89 @@
                        MOVE FUNCTION MOD(a * 10, d) TO a
                    END-PERFORM
 
+                   MOVE d TO dout
+                   MOVE l TO lout
+                   MOVE SPACES TO rept-rec
+                   STRING "D=" DELIMITED BY SIZE
+                       FUNCTION TRIM (dout) DELIMITED BY SIZE
+                       " CYCLE LENGTH=" DELIMITED BY SIZE
+                       FUNCTION TRIM (lout) DELIMITED BY SIZE
+                       INTO rept-rec
+                   WRITE rept-rec
+
                    IF l > maxl
                        MOVE l TO maxl
                        MOVE d TO max
                    END-IF
+
+                   MOVE l TO cand-score
+                   MOVE SPACES TO cand-label
+                   STRING "D=" DELIMITED BY SIZE
+                          FUNCTION TRIM (dout) DELIMITED BY SIZE
+                       INTO cand-label
+                   CALL "Ranktop" USING cand-score, cand-label,
+                       RANK-TABLE
                END-IF
            END-PERFORM
 
+           MOVE RANK-CNT TO rank-cnt-out
+           MOVE SPACES TO rept-rec
+           STRING "TOP " DELIMITED BY SIZE
+                  FUNCTION TRIM (rank-cnt-out) DELIMITED BY SIZE
+                  " CYCLE LENGTHS" DELIMITED BY SIZE
+               INTO rept-rec
+           WRITE rept-rec
+
+           PERFORM VARYING rx FROM 1 BY 1 UNTIL rx > RANK-CNT
+               MOVE RANK-SCORE (rx) TO lout
+               MOVE SPACES TO rept-rec
+               STRING "  CYCLE LENGTH=" DELIMITED BY SIZE
+                      FUNCTION TRIM (lout) DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      FUNCTION TRIM (RANK-LABEL (rx))
+                          DELIMITED BY SIZE
+                   INTO rept-rec
+               WRITE rept-rec
+           END-PERFORM
+
+           CLOSE rept-file
+
            MOVE max TO out
-           DISPLAY FUNCTION TRIM (out)
+
+           MOVE FUNCTION CURRENT-DATE TO cur-dt
+           MOVE cur-dt (9:6) TO end-hms
+           COMPUTE end-sec = end-hh * 3600 + end-mm * 60 + end-ss
+           IF end-sec >= start-sec
+               COMPUTE elapsed-sec = end-sec - start-sec
+           ELSE
+               COMPUTE elapsed-sec = end-sec - start-sec + 86400
+           END-IF
+
+           CALL "Euldesc" USING "EULER026", idx-desc
+           MOVE SPACES TO hist-parms
+           STRING "LIMIT=" DELIMITED BY SIZE
+               FUNCTION TRIM (srch-limit) DELIMITED BY SIZE
+               INTO hist-parms
+
+           MOVE SPACES TO eulresult-rec
+           MOVE "EULER026" TO eulresult-prog-id
+           MOVE idx-desc TO eulresult-desc
+           MOVE hist-parms TO eulresult-params
+           MOVE SPACES TO eulresult-value
+           STRING FUNCTION TRIM (out) DELIMITED BY SIZE
+               INTO eulresult-value
+           MOVE parm-card-requester TO eulresult-requester
+           MOVE parm-card-reason TO eulresult-reason
+           MOVE "OK" TO eulresult-status
+           CALL "Eulout" USING eulresult-rec, run-ts,
+               elapsed-sec
+
+           DISPLAY "EULER026 - " FUNCTION TRIM (idx-desc)
+           DISPLAY "RUN DATE/TIME: " run-ts (1:4) "-" run-ts (5:2)
+                   "-" run-ts (7:2) " " run-ts (9:2) ":"
+                   run-ts (11:2) ":" run-ts (13:2)
+           DISPLAY "RESULT: " FUNCTION TRIM (out)
+           MOVE elapsed-sec TO elapsed-out
+           DISPLAY "ELAPSED SECONDS: " FUNCTION TRIM (elapsed-out)
+           DISPLAY "EULER026 - END OF REPORT"
            STOP RUN.
